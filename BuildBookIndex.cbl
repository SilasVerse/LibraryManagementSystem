@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Rebuilds books.idx, an indexed (keyed) file mirroring
+      *          books.csv so a caller that only needs one title by ID
+      *          -- BookLookup -- can do a keyed READ instead of
+      *          scanning every row. books.csv stays the system of
+      *          record; this index is a disposable derived copy,
+      *          rebuilt fresh from books.csv on every call so it can
+      *          never go stale between runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BuildBookIndex.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOK-STATUS.
+           SELECT BOOK-IDX-FILE ASSIGN TO "../books.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDX-BOOK-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-LINE            PIC X(200).
+
+       FD  BOOK-IDX-FILE.
+       01  BOOK-IDX-RECORD.
+           05 IDX-BOOK-ID       PIC X(5).
+           05 IDX-BOOK-LINE     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-BOOK-STATUS       PIC XX.
+       01  WS-IDX-STATUS        PIC XX.
+       01  FLG-EOF              PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  BI-RESULT            PIC X.
+
+       PROCEDURE DIVISION USING BI-RESULT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 'N' TO BI-RESULT
+           OPEN INPUT BOOK-FILE
+           IF WS-BOOK-STATUS NOT = "00"
+               GO TO ENDER
+           END-IF
+
+      *> OPEN OUTPUT on an indexed file rebuilds it empty, the same
+      *> way OPEN OUTPUT rebuilds a LINE SEQUENTIAL file elsewhere in
+      *> this system.
+           OPEN OUTPUT BOOK-IDX-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       MOVE SPACES TO BOOK-IDX-RECORD
+                       MOVE BOOK-LINE(1:5) TO IDX-BOOK-ID
+                       MOVE BOOK-LINE TO IDX-BOOK-LINE
+                       WRITE BOOK-IDX-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-IDX-FILE
+           CLOSE BOOK-FILE
+           MOVE 'Y' TO BI-RESULT.
+       ENDER.
+           GOBACK.
+
+       END PROGRAM BuildBookIndex.
