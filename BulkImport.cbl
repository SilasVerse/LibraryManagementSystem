@@ -0,0 +1,346 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 8/9/2025
+      * Purpose: Bulk-load new books and members from staging CSVs
+      *          instead of one-at-a-time through AddNewBook/
+      *          AddNewMember. Each staging file is optional -- a
+      *          run with only one of the two present just imports
+      *          that half and reports nothing to do for the other.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BulkImport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO '../books.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT BookStageFile ASSIGN TO '../bulk_books.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BOOK-STAGE-STATUS.
+           SELECT MemberFile ASSIGN TO '../members.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT MemberStageFile ASSIGN TO '../bulk_members.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-STAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BookFile.
+       01  BookRecord           PIC X(200).
+       FD  BookStageFile.
+       01  BookStageRecord      PIC X(200).
+       FD  MemberFile.
+       01  MemberRecord         PIC X(200).
+       FD  MemberStageFile.
+       01  MemberStageRecord    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-STAGE-STATUS    PIC X(2) VALUE "00".
+       01  WS-MEMBER-STAGE-STATUS  PIC X(2) VALUE "00".
+       01  EOF                     PIC X VALUE 'N'.
+
+      *> Last-ID lookup for each target file, same technique
+      *> AddNewBook/AddNewMember already use.
+       01  last-book-id            PIC 9(5) VALUE 0.
+       01  new-book-id             PIC 9(5).
+       01  book-id-x               PIC X(5).
+       01  last-member-id          PIC 9(5) VALUE 0.
+       01  new-member-id           PIC 9(5).
+       01  member-id-x             PIC X(5).
+
+      *> One staging row's fields, books side: name,author,count,
+      *> genre,isbn -- no id/status, both are assigned on import.
+       01  stg-book-name           PIC X(30).
+       01  stg-book-author         PIC X(30).
+       01  stg-book-count          PIC 9(5).
+       01  stg-book-genre          PIC X(30).
+       01  stg-book-isbn           PIC X(17).
+       01  stg-book-branch         PIC X(10).
+       01  ws-book-line            PIC X(200).
+       01  books-imported          PIC 9(4) VALUE 0.
+       01  books-skipped           PIC 9(4) VALUE 0.
+
+      *> One staging row's fields, members side: name,email,address,
+      *> gender,type,phone -- no id/status/override, all assigned or
+      *> defaulted on import exactly like AddNewMember would.
+       01  stg-member-name         PIC X(30).
+       01  stg-member-email        PIC X(35).
+       01  stg-member-address      PIC X(50).
+       01  stg-member-gender       PIC X(1).
+       01  stg-member-type         PIC X(10).
+       01  stg-member-phone        PIC X(15).
+       01  ws-trimmed-type         PIC X(10).
+       01  ws-member-line          PIC X(200).
+       01  members-imported        PIC 9(4) VALUE 0.
+       01  members-skipped         PIC 9(4) VALUE 0.
+
+      *> Expiration is always set 1 year out at import time, same as
+      *> AddNewMember -- there's no staging column for it.
+       01  ws-member-exp-today     PIC 9(8).
+       01  ws-member-exp-year      PIC 9(4).
+       01  ws-member-exp-month     PIC X(2).
+       01  ws-member-exp-day       PIC X(2).
+       01  ws-member-expiration    PIC X(10).
+       01  ws-lock-acquired        PIC X VALUE 'N'.
+       01  ws-errlog-program       PIC X(20) VALUE SPACES.
+       01  ws-errlog-message       PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *> Serialize against other transactions before appending to
+      *> books.csv/members.csv.
+           CALL 'FileLock' USING 'LOCK', ws-lock-acquired
+           IF ws-lock-acquired = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', ws-lock-acquired
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'BulkImport' TO ws-errlog-program
+               MOVE 'Lock contention -- transaction aborted'
+                   TO ws-errlog-message
+               CALL 'ErrorLog' USING ws-errlog-program,
+                   ws-errlog-message
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+           DISPLAY "* Bulk Import                                  *"
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+
+           PERFORM IMPORT-BOOKS
+           PERFORM IMPORT-MEMBERS
+
+           DISPLAY " "
+           DISPLAY "Books   imported: " books-imported
+               "  skipped: " books-skipped
+           DISPLAY "Members imported: " members-imported
+               "  skipped: " members-skipped.
+
+      *-----------------------------------------------------------------
+      *> Finds the last book_id on file, then reads every row of
+      *> bulk_books.csv and appends each as a new ACTIVE catalog
+      *> entry. A missing staging file is not an error -- it just
+      *> means there is nothing to import this run.
+       IMPORT-BOOKS.
+           MOVE 0 TO last-book-id
+           MOVE 'N' TO EOF
+           OPEN INPUT BookFile
+           PERFORM UNTIL EOF = 'Y'
+               READ BookFile
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       UNSTRING BookRecord DELIMITED BY ","
+                           INTO book-id-x
+                       MOVE book-id-x TO last-book-id
+               END-READ
+           END-PERFORM
+           CLOSE BookFile
+
+           OPEN INPUT BookStageFile
+           IF WS-BOOK-STAGE-STATUS NOT = "00"
+               DISPLAY "(No bulk_books.csv staging file found -- "
+                   "nothing to import.)"
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ BookStageFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF FUNCTION LENGTH(FUNCTION TRIM
+                               (BookStageRecord)) = 0
+                               CONTINUE
+                           ELSE
+                               UNSTRING BookStageRecord DELIMITED BY ","
+                                   INTO stg-book-name, stg-book-author,
+                                        stg-book-count, stg-book-genre,
+                                        stg-book-isbn, stg-book-branch
+
+                               IF FUNCTION TRIM(stg-book-branch) = SPACE
+                                   MOVE "MAIN" TO stg-book-branch
+                               END-IF
+
+                               IF FUNCTION TRIM(stg-book-name) = SPACE
+                                   OR FUNCTION TRIM(stg-book-author)
+                                       = SPACE
+                                   ADD 1 TO books-skipped
+                               ELSE
+                                   ADD 1 TO last-book-id
+                                   MOVE last-book-id TO new-book-id
+
+                                   STRING new-book-id DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-book-name)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-book-author)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       stg-book-count DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-book-genre)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       "ACTIVE" DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-book-isbn)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       stg-book-branch
+                                           DELIMITED BY SIZE
+                                       INTO ws-book-line
+
+                                   OPEN EXTEND BookFile
+                                   MOVE ws-book-line TO BookRecord
+                                   WRITE BookRecord
+                                   CLOSE BookFile
+
+                                   ADD 1 TO books-imported
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookStageFile
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *> Same idea as IMPORT-BOOKS, for bulk_members.csv. Generated
+      *> IDs start at 10001 the same way AddNewMember's do when
+      *> members.csv is empty; type defaults to GENERAL when blank or
+      *> not one of the four recognized values.
+       IMPORT-MEMBERS.
+           MOVE 0 TO last-member-id
+           MOVE 'N' TO EOF
+           OPEN INPUT MemberFile
+           PERFORM UNTIL EOF = 'Y'
+               READ MemberFile
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       UNSTRING MemberRecord DELIMITED BY ","
+                           INTO member-id-x
+                       MOVE member-id-x TO last-member-id
+               END-READ
+           END-PERFORM
+           CLOSE MemberFile
+
+           IF last-member-id = 0
+               MOVE 10000 TO last-member-id
+           END-IF
+
+           OPEN INPUT MemberStageFile
+           IF WS-MEMBER-STAGE-STATUS NOT = "00"
+               DISPLAY "(No bulk_members.csv staging file found -- "
+                   "nothing to import.)"
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ MemberStageFile
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF FUNCTION LENGTH(FUNCTION TRIM
+                               (MemberStageRecord)) = 0
+                               CONTINUE
+                           ELSE
+                               UNSTRING MemberStageRecord
+                                   DELIMITED BY ","
+                                   INTO stg-member-name,
+                                        stg-member-email,
+                                        stg-member-address,
+                                        stg-member-gender,
+                                        stg-member-type,
+                                        stg-member-phone
+
+                               IF FUNCTION TRIM(stg-member-name) = SPACE
+                                   OR FUNCTION TRIM(stg-member-email)
+                                       = SPACE
+                                   ADD 1 TO members-skipped
+                               ELSE
+                                   MOVE FUNCTION UPPER-CASE(FUNCTION
+                                       TRIM(stg-member-type))
+                                       TO ws-trimmed-type
+                                   IF ws-trimmed-type NOT = "STUDENT"
+                                       AND ws-trimmed-type
+                                           NOT = "FACULTY"
+                                       AND ws-trimmed-type
+                                           NOT = "STAFF"
+                                       MOVE "GENERAL"
+                                           TO ws-trimmed-type
+                                   END-IF
+
+                                   ADD 1 TO last-member-id
+                                   MOVE last-member-id TO new-member-id
+
+                                   ACCEPT ws-member-exp-today
+                                       FROM DATE YYYYMMDD
+                                   MOVE ws-member-exp-today(1:4)
+                                       TO ws-member-exp-year
+                                   MOVE ws-member-exp-today(5:2)
+                                       TO ws-member-exp-month
+                                   MOVE ws-member-exp-today(7:2)
+                                       TO ws-member-exp-day
+                                   ADD 1 TO ws-member-exp-year
+                                   STRING ws-member-exp-day
+                                       DELIMITED BY SIZE "-"
+                                       ws-member-exp-month
+                                       DELIMITED BY SIZE "-"
+                                       ws-member-exp-year
+                                       DELIMITED BY SIZE
+                                       INTO ws-member-expiration
+
+                                   STRING new-member-id
+                                       DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-member-name)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-member-email)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       '"' DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-member-address)
+                                           DELIMITED BY SIZE
+                                       '"' DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-member-gender)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       "ACTIVE" DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       "N" DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       ws-trimmed-type DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(stg-member-phone)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       ws-member-expiration
+                                           DELIMITED BY SIZE
+                                       INTO ws-member-line
+
+                                   OPEN EXTEND MemberFile
+                                   MOVE ws-member-line TO MemberRecord
+                                   WRITE MemberRecord
+                                   CLOSE MemberFile
+
+                                   ADD 1 TO members-imported
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MemberStageFile
+           END-IF.
+
+       END PROGRAM BulkImport.
