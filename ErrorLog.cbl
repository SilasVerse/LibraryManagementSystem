@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Shared exception/error log over the library data
+      *          directory. Every transaction that wants to record an
+      *          exception condition (lock contention, a failed
+      *          lookup, anything worth a line in a postmortem) CALLs
+      *          this the same way every transaction already CALLs
+      *          FileLock, and gets one more row appended to
+      *          error_log.csv -- program name, timestamp, and a free
+      *          text message. This does not replace any of the
+      *          console DISPLAY messages already in place; it just
+      *          gives the same event a durable, cross-program trail.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ErrorLog.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT ErrorFile ASSIGN TO '../error_log.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-error-status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ErrorFile.
+       01  ErrorRecord             PIC X(250).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  ws-error-status         PIC XX.
+       01  ws-error-today          PIC 9(8).
+       01  ws-error-date-display   PIC X(10).
+       01  ws-error-time           PIC 9(8).
+       01  ws-error-time-display   PIC X(8).
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LE-PROGRAM              PIC X(20).
+       01  LE-MESSAGE               PIC X(100).
+
+       PROCEDURE DIVISION USING LE-PROGRAM, LE-MESSAGE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAIN-PROCEDURE.
+           ACCEPT ws-error-today FROM DATE YYYYMMDD
+           STRING ws-error-today(7:2) DELIMITED BY SIZE "-"
+                  ws-error-today(5:2) DELIMITED BY SIZE "-"
+                  ws-error-today(1:4) DELIMITED BY SIZE
+               INTO ws-error-date-display
+           ACCEPT ws-error-time FROM TIME
+           MOVE ws-error-time(1:2) TO ws-error-time-display(1:2)
+           MOVE ":"                TO ws-error-time-display(3:1)
+           MOVE ws-error-time(3:2) TO ws-error-time-display(4:2)
+           MOVE ":"                TO ws-error-time-display(6:1)
+           MOVE ws-error-time(5:2) TO ws-error-time-display(7:2)
+
+           PERFORM 1000-APPEND-ROW
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-APPEND-ROW -- same OPEN INPUT-then-EXTEND/OUTPUT pattern
+      * every other trend file in this system uses to grow a CSV one
+      * row per call without ever truncating what is already there.
+      *-----------------------------------------------------------------
+       1000-APPEND-ROW.
+           OPEN INPUT ErrorFile
+           IF ws-error-status = "00"
+               CLOSE ErrorFile
+               OPEN EXTEND ErrorFile
+           ELSE
+               OPEN OUTPUT ErrorFile
+           END-IF
+           MOVE SPACES TO ErrorRecord
+           STRING ws-error-date-display DELIMITED BY SIZE ","
+                  ws-error-time-display DELIMITED BY SIZE ","
+                  LE-PROGRAM             DELIMITED BY SIZE ","
+                  LE-MESSAGE             DELIMITED BY SIZE
+               INTO ErrorRecord
+           WRITE ErrorRecord
+           CLOSE ErrorFile.
+
+       END PROGRAM ErrorLog.
