@@ -17,6 +17,22 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FINE-FILE ASSIGN TO "../fine.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-FILE ASSIGN TO "../holds.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPY-FILE ASSIGN TO "../bookcopies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Export of every hold-ready alert raised this run, so a
+      *> mail-merge or notification job outside this system can
+      *> actually reach the waiting member -- the same idea as
+      *> CheckLog's overdue_notices.csv export, but appended one row
+      *> per event instead of rewritten fresh each run, since a hold
+      *> alert is a discrete event tied to this return, not a daily
+      *> snapshot.
+           SELECT NOTIFY-FILE ASSIGN TO "../hold_notifications.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +42,14 @@
        01  BOOK-REC        PIC X(200).
        FD  FINE-FILE.
        01  FINE-REC        PIC X(200).
+       FD  HOLD-FILE.
+       01  HOLD-REC        PIC X(200).
+       FD  COPY-FILE.
+       01  COPY-REC        PIC X(200).
+       FD  MEMBER-FILE.
+       01  MEMBER-REC      PIC X(200).
+       FD  NOTIFY-FILE.
+       01  NOTIFY-REC      PIC X(200).
 
        WORKING-STORAGE SECTION.
        01  WS-MEMBER-ID     PIC X(5).
@@ -54,6 +78,35 @@
        01  CONFIRM          PIC X.
        01  FILE-END         PIC X VALUE "N".
 
+      *> Lost-book handling: instead of the usual overdue fine, the
+      *> member is charged a flat replacement cost and the copy is
+      *> retired from circulation (LOST) rather than put back
+      *> AVAILABLE or counted back into book_count.
+       01  WS-LOST-CONFIRM          PIC X.
+       01  WS-LOST-FLAG             PIC X VALUE 'N'.
+       01  WS-REPLACEMENT-COST      PIC 9(6) VALUE 15000.
+
+      *> Condition is tracked on the physical copy in bookcopies.csv,
+      *> separate from books.csv's book_count -- a damaged copy that
+      *> comes back is still one more copy on the shelf, it's just
+      *> not in GOOD shape anymore. Defaults to GOOD on every return
+      *> that isn't flagged otherwise.
+       01  WS-DAMAGE-CONFIRM        PIC X.
+       01  WS-DAMAGE-FLAG           PIC X VALUE 'N'.
+       01  WS-RETURN-CONDITION      PIC X(10) VALUE "GOOD".
+       01  WS-DAMAGE-FEE            PIC 9(6) VALUE 3000.
+
+      *> Lets staff waive an overdue fine or a lost-book replacement
+      *> cost at return time instead of collecting it, recording why
+      *> on the fine.csv row itself rather than a separate log.
+       01  WS-FINE-DUE-AMT          PIC 9(6) VALUE 0.
+       01  WS-WAIVE-CONFIRM         PIC X.
+       01  WS-WAIVE-FLAG            PIC X VALUE 'N'.
+       01  WS-WAIVER-REASON         PIC X(40) VALUE SPACES.
+       01  WS-WAIVED-AMT            PIC 9(6) VALUE 0.
+       01  WS-FINE-PAID-FLAG        PIC X(3) VALUE "NO".
+       01  WS-FINE-PAID-DATE        PIC X(10) VALUE SPACES.
+
        01  LOG-TABLE.
            05 LOG-ENTRY OCCURS 1000 TIMES.
                10 TR-ID      PIC X(5).
@@ -63,26 +116,125 @@
                10 ED-DATE    PIC X(10).
                10 DUE-FLAG   PIC X(3).
                10 RTN-DATE   PIC X(10).
+               10 CP-ID      PIC X(6).
+               10 BR-CODE    PIC X(10).
+               10 OP-ID      PIC X(10).
 
        01  BOOK-TABLE.
            05 BOOK-ENTRY OCCURS 1000 TIMES.
                10 BK-ID-TAB     PIC X(5).
                10 BK-NAME       PIC X(30).
                10 BK-AUTHOR     PIC X(30).
-               10 BK-COUNT      PIC 99.
+               10 BK-COUNT      PIC 9(5).
                10 BK-GENRE      PIC X(30).
+               10 BK-STATUS     PIC X(9).
+               10 BK-ISBN       PIC X(17).
+               10 BK-BRANCH     PIC X(10).
 
        01  already_return         PIC X value "N".
 
+      *> Fine rate per overdue day by genre. Any genre not listed
+      *> falls back to the 500 MMK/day default rate.
+       01  GENRE-FINE-VALUES.
+           05  FILLER PIC X(33)
+               VALUE "Reference                     050".
+           05  FILLER PIC X(33)
+               VALUE "Textbook                      030".
+       01  GENRE-FINE-TABLE REDEFINES GENRE-FINE-VALUES.
+           05  GENRE-FINE-ENTRY OCCURS 2 TIMES.
+               10  GF-GENRE   PIC X(30).
+               10  GF-RATE    PIC 9(3).
+       01  WS-FINE-GENRE          PIC X(30).
+       01  WS-FINE-RATE           PIC 9(5) VALUE 500.
+       01  GF-IDX                 PIC 9(2) VALUE 0.
+       01  FINE-BK-IDX            PIC 9(4) VALUE 0.
+
+      *> Holds queue, checked whenever a copy comes back in so the
+      *> next waiting member can be alerted before it returns to
+      *> general circulation.
+       01  HOLD-TABLE.
+           05 HOLD-ENTRY OCCURS 1000 TIMES.
+               10 HD-BOOK-ID    PIC X(5).
+               10 HD-MEMBER-ID  PIC X(5).
+               10 HD-REQ-DATE   PIC X(10).
+               10 HD-NOTIFIED   PIC X(1).
+       01  HOLD-EOF               PIC X VALUE 'N'.
+       01  HOLD-CNT                PIC 9(4) VALUE 0.
+       01  HOLD-IDX                PIC 9(4) VALUE 0.
+       01  HOLD-MATCH-IDX           PIC 9(4) VALUE 0.
+
+      *> Looked up in MEMBER-FILE for the member at HOLD-MATCH-IDX,
+      *> so the hold_notifications.csv row carries contact info and
+      *> not just a bare member ID.
+       01  NOTIFY-MEMBER-ID    PIC X(5).
+       01  NOTIFY-MEMBER-NAME  PIC X(30).
+       01  NOTIFY-MEMBER-EMAIL PIC X(35).
+       01  NOTIFY-MEMBER-FOUND PIC X VALUE 'N'.
+       01  WS-NOTIFY-STATUS    PIC XX.
+       01  NOTIFY-SCAN-ID      PIC X(5).
+       01  NOTIFY-Q-CNT        PIC 9.
+       01  notify_id_to_email  PIC X(70).
+       01  notify_gender_flag  PIC X(60).
+       01  notify_addr         PIC X(70).
+       01  notify_dummy        PIC X.
+       01  notify_rest         PIC X(60).
+
+      *> Per-copy status, so the exact physical item that was
+      *> borrowed is put back AVAILABLE instead of only bumping the
+      *> aggregate book_count.
+       01  COPY-TABLE.
+           05 COPY-ENTRY OCCURS 2000 TIMES.
+               10 CP-BOOK-ID    PIC X(5).
+               10 CP-COPY-ID    PIC X(6).
+               10 CP-BARCODE    PIC X(12).
+               10 CP-CONDITION  PIC X(10).
+               10 CP-STATUS     PIC X(10).
+       01  COPY-EOF          PIC X VALUE 'N'.
+       01  COPY-CNT          PIC 9(4) VALUE 0.
+       01  COPY-IDX          PIC 9(4) VALUE 0.
+       01  COPY-MATCH-IDX    PIC 9(4) VALUE 0.
+       01  RETURNED-COPY-ID  PIC X(6) VALUE SPACES.
+       01  WS-LOCK-ACQUIRED  PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE PIC X(100) VALUE SPACES.
+
+      *> Staff/operator ID recorded on the log.csv entry and, when a
+      *> fine is charged, on the fine.csv entry -- see the
+      *> OPERATOR-ID trailing field on each.
+       01  WS-OPERATOR-ID    PIC X(10).
+
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-PROCEDURE
+      *> Serialize against other transactions before touching
+      *> books.csv, log.csv, fine.csv, bookcopies.csv or hold.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'ReturnBook' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
 
        MAIN-PROCEDURE.
 
+       MOVE SPACES TO WS-OPERATOR-ID
+       PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+           DISPLAY "Enter Staff/Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           IF WS-OPERATOR-ID = SPACES
+               DISPLAY "Operator ID can't be blank!"
+           END-IF
+       END-PERFORM
+
        DISPLAY "Enter Member ID: "
        ACCEPT WS-MEMBER-ID
        DISPLAY "Enter Book ID: "
@@ -93,14 +245,38 @@
        MOVE SYS-DATE(5:2) TO SYS-MM
        MOVE SYS-DATE(7:2) TO SYS-DD
        STRING SYS-DD DELIMITED BY SIZE "-"
-       SYS-MM DELIMITED BY SIZE "-"
-       SYS-YYYY DELIMITED BY SIZE
+              SYS-MM DELIMITED BY SIZE "-"
+              SYS-YYYY DELIMITED BY SIZE
            INTO WS-RETURN-DATE
        STRING SYS-YYYY DELIMITED BY SIZE
-       SYS-MM DELIMITED BY SIZE
-       SYS-DD DELIMITED BY SIZE
+              SYS-MM DELIMITED BY SIZE
+              SYS-DD DELIMITED BY SIZE
            INTO WS-RETURN-INT
 
+      * Load books.csv into array (needed early for genre-based fines)
+       OPEN INPUT BOOK-FILE
+       MOVE 'N' TO BEOF
+       MOVE 0 TO BK-CNT
+       PERFORM UNTIL BEOF = 'Y'
+           READ BOOK-FILE
+               AT END MOVE 'Y' TO BEOF
+               NOT AT END
+                   ADD 1 TO BK-CNT
+                   UNSTRING BOOK-REC DELIMITED BY ","
+                       INTO BK-ID-TAB(BK-CNT)
+                       BK-NAME(BK-CNT) BK-AUTHOR(BK-CNT)
+                       BK-COUNT(BK-CNT) BK-GENRE(BK-CNT)
+                       BK-STATUS(BK-CNT) BK-ISBN(BK-CNT)
+                       BK-BRANCH(BK-CNT)
+                   IF FUNCTION TRIM(BK-STATUS(BK-CNT)) = SPACE
+                       MOVE "ACTIVE" TO BK-STATUS(BK-CNT)
+                   END-IF
+                   IF FUNCTION TRIM(BK-BRANCH(BK-CNT)) = SPACE
+                       MOVE "MAIN" TO BK-BRANCH(BK-CNT)
+                   END-IF
+       END-PERFORM
+       CLOSE BOOK-FILE
+
       * Load log.csv into array
        MOVE 0 TO Total_History
        MOVE 0 TO CNT
@@ -115,6 +291,7 @@
                        INTO TR-ID(CNT) MB-ID(CNT) BK-ID(CNT)
                             ST-DATE(CNT) ED-DATE(CNT)
                             DUE-FLAG(CNT) RTN-DATE(CNT)
+                            CP-ID(CNT) BR-CODE(CNT) OP-ID(CNT)
        END-PERFORM
        CLOSE LOG-FILE
 
@@ -130,9 +307,19 @@
 
                ELSE
                    MOVE WS-RETURN-DATE TO RTN-DATE(IDX)
+                   MOVE WS-OPERATOR-ID TO OP-ID(IDX)
                    MOVE "Y" TO FOUND
                    MOVE "N" TO already_return
+                   MOVE CP-ID(IDX) TO RETURNED-COPY-ID
+
+               DISPLAY "Report this copy as lost instead of "
+                   "returned (Y/N)? "
+               ACCEPT WS-LOST-CONFIRM
 
+               IF WS-LOST-CONFIRM = "Y" OR WS-LOST-CONFIRM = "y"
+                   MOVE 'Y' TO WS-LOST-FLAG
+                   PERFORM CHARGE-REPLACEMENT-COST
+               ELSE
                IF DUE-FLAG(IDX) = "YES"
                    MOVE ED-DATE(IDX)(7:4) TO SYS-YYYY
                    MOVE ED-DATE(IDX)(1:2) TO SYS-DD
@@ -142,15 +329,40 @@
                    SYS-DD DELIMITED BY SIZE
                        INTO END-INT
                    COMPUTE DIFF-DAYS = WS-RETURN-INT - END-INT
-                   COMPUTE FINE-AMOUNT = DIFF-DAYS * 500
+
+                   MOVE 500 TO WS-FINE-RATE
+                   MOVE SPACES TO WS-FINE-GENRE
+                   PERFORM VARYING FINE-BK-IDX FROM 1 BY 1
+                       UNTIL FINE-BK-IDX > BK-CNT
+                       IF BK-ID-TAB(FINE-BK-IDX) = WS-BOOK-ID
+                           MOVE BK-GENRE(FINE-BK-IDX) TO WS-FINE-GENRE
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   PERFORM VARYING GF-IDX FROM 1 BY 1 UNTIL GF-IDX > 2
+                       IF FUNCTION TRIM(GF-GENRE(GF-IDX)) =
+                           FUNCTION TRIM(WS-FINE-GENRE)
+                           MOVE GF-RATE(GF-IDX) TO WS-FINE-RATE
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE FINE-AMOUNT = DIFF-DAYS * WS-FINE-RATE
                    DISPLAY "Overdue by ", DIFF-DAYS, " days."
                    DISPLAY "Fine: ", FINE-AMOUNT, " MMK"
-                   MOVE 'N' TO CONFIRM
-                   DISPLAY "Confirm return and pay fine (Y/N)?"
-                   ACCEPT CONFIRM
-                   IF CONFIRM NOT = "Y"
-                       DISPLAY "Return canceled."
-                       GO TO ENDER
+
+                   MOVE FINE-AMOUNT TO WS-FINE-DUE-AMT
+                   PERFORM ASK-FINE-WAIVER
+                   IF WS-WAIVE-FLAG = 'Y'
+                       DISPLAY "Fine waived -- reason: "
+                           WS-WAIVER-REASON
+                   ELSE
+                       MOVE 'N' TO CONFIRM
+                       DISPLAY "Confirm return and pay fine (Y/N)?"
+                       ACCEPT CONFIRM
+                       IF CONFIRM NOT = "Y"
+                           DISPLAY "Return canceled."
+                           GO TO ENDER
+                       END-IF
                    END-IF
 
                    OPEN INPUT FINE-FILE
@@ -169,17 +381,26 @@
 
                    COMPUTE NEW-FINE-ID = MAX-FINE-ID + 1
                    OPEN EXTEND FINE-FILE
+                   MOVE SPACES TO FINE-REC
                    STRING NEW-FINE-ID DELIMITED BY SIZE ","
                    TR-ID(IDX) DELIMITED BY SIZE ","
                    MB-ID(IDX) DELIMITED BY SIZE ","
                    DIFF-DAYS DELIMITED BY SIZE ","
-                   FINE-AMOUNT DELIMITED BY SIZE
+                   FINE-AMOUNT DELIMITED BY SIZE ","
+                   WS-FINE-PAID-FLAG DELIMITED BY SIZE ","
+                   WS-FINE-PAID-DATE DELIMITED BY SIZE ","
+                   "OVERDUE" DELIMITED BY SIZE ","
+                   WS-WAIVED-AMT DELIMITED BY SIZE ","
+                   WS-WAIVER-REASON DELIMITED BY SIZE ","
+                   WS-OPERATOR-ID DELIMITED BY SIZE
                        INTO FINE-REC
                    WRITE FINE-REC
                    CLOSE FINE-FILE
                ELSE
                    DISPLAY "Book returned on time."
                END-IF
+               PERFORM ASK-DAMAGE-CONDITION
+               END-IF
                EXIT PERFORM
            END-IF
        END-PERFORM
@@ -200,48 +421,154 @@
       * Write updated log.csv
        OPEN OUTPUT LOG-FILE
        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CNT
+           MOVE SPACES TO LOG-REC
            STRING TR-ID(IDX) DELIMITED BY SIZE ","
            MB-ID(IDX) DELIMITED BY SIZE ","
            BK-ID(IDX) DELIMITED BY SIZE ","
            ST-DATE(IDX) DELIMITED BY SIZE ","
            ED-DATE(IDX) DELIMITED BY SIZE ","
            DUE-FLAG(IDX) DELIMITED BY SIZE ","
-           RTN-DATE(IDX) DELIMITED BY SIZE
+           RTN-DATE(IDX) DELIMITED BY SIZE ","
+           CP-ID(IDX) DELIMITED BY SIZE ","
+           BR-CODE(IDX) DELIMITED BY SIZE ","
+           OP-ID(IDX) DELIMITED BY SIZE
                INTO LOG-REC
            WRITE LOG-REC
        END-PERFORM
        CLOSE LOG-FILE
 
-      * Load and update book count
-       OPEN INPUT BOOK-FILE
-       MOVE 'N' TO BEOF
-       MOVE 0 TO BK-CNT
-       PERFORM UNTIL BEOF = 'Y'
-           READ BOOK-FILE
-               AT END MOVE 'Y' TO BEOF
+      * Update book count for the returned copy -- a lost copy never
+      * comes back, so the aggregate count is not restored for it.
+       IF WS-LOST-FLAG NOT = 'Y'
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BK-CNT
+               IF BK-ID-TAB(IDX) = WS-BOOK-ID
+                   ADD 1 TO BK-COUNT(IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       END-IF
+
+      * Put the specific physical copy back into circulation, when
+      * the loan was made against a tracked copy (older loans made
+      * before per-copy tracking existed leave RETURNED-COPY-ID blank
+      * and only the aggregate book_count above is touched).
+       IF FUNCTION TRIM(RETURNED-COPY-ID) NOT = SPACE
+           MOVE 'N' TO COPY-EOF
+           MOVE 0 TO COPY-CNT
+           OPEN INPUT COPY-FILE
+           PERFORM UNTIL COPY-EOF = 'Y'
+               READ COPY-FILE
+                   AT END MOVE 'Y' TO COPY-EOF
+                   NOT AT END
+                       ADD 1 TO COPY-CNT
+                       UNSTRING COPY-REC DELIMITED BY ","
+                           INTO CP-BOOK-ID(COPY-CNT),
+                                CP-COPY-ID(COPY-CNT),
+                                CP-BARCODE(COPY-CNT),
+                                CP-CONDITION(COPY-CNT),
+                                CP-STATUS(COPY-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE COPY-FILE
+
+           MOVE 0 TO COPY-MATCH-IDX
+           PERFORM VARYING COPY-IDX FROM 1 BY 1
+               UNTIL COPY-IDX > COPY-CNT
+               IF FUNCTION TRIM(CP-COPY-ID(COPY-IDX)) =
+                   FUNCTION TRIM(RETURNED-COPY-ID)
+                   AND COPY-MATCH-IDX = 0
+                   MOVE COPY-IDX TO COPY-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF COPY-MATCH-IDX NOT = 0
+               IF WS-LOST-FLAG = 'Y'
+                   MOVE "LOST" TO CP-STATUS(COPY-MATCH-IDX)
+               ELSE
+                   MOVE "AVAILABLE" TO CP-STATUS(COPY-MATCH-IDX)
+                   MOVE WS-RETURN-CONDITION TO
+                       CP-CONDITION(COPY-MATCH-IDX)
+               END-IF
+               OPEN OUTPUT COPY-FILE
+               PERFORM VARYING COPY-IDX FROM 1 BY 1
+                   UNTIL COPY-IDX > COPY-CNT
+                   STRING CP-BOOK-ID(COPY-IDX) DELIMITED BY SIZE ","
+                       CP-COPY-ID(COPY-IDX) DELIMITED BY SIZE ","
+                       CP-BARCODE(COPY-IDX) DELIMITED BY SIZE ","
+                       CP-CONDITION(COPY-IDX) DELIMITED BY SIZE ","
+                       CP-STATUS(COPY-IDX) DELIMITED BY SIZE
+                       INTO COPY-REC
+                   WRITE COPY-REC
+               END-PERFORM
+               CLOSE COPY-FILE
+           END-IF
+       END-IF
+
+      * Check the holds queue and alert the next member in line
+      * for this title before the copy is released back into
+      * general circulation. Skipped for a lost copy -- it is never
+      * released back into circulation, so there is nothing to alert.
+       IF WS-LOST-FLAG NOT = 'Y'
+       MOVE 'N' TO HOLD-EOF
+       MOVE 0 TO HOLD-CNT
+       OPEN INPUT HOLD-FILE
+       PERFORM UNTIL HOLD-EOF = 'Y'
+           READ HOLD-FILE
+               AT END MOVE 'Y' TO HOLD-EOF
                NOT AT END
-                   ADD 1 TO BK-CNT
-                   UNSTRING BOOK-REC DELIMITED BY ","
-                       INTO BK-ID-TAB(BK-CNT)
-                       BK-NAME(BK-CNT) BK-AUTHOR(BK-CNT)
-                       BK-COUNT(BK-CNT) BK-GENRE(BK-CNT)
+                   ADD 1 TO HOLD-CNT
+                   UNSTRING HOLD-REC DELIMITED BY ","
+                       INTO HD-BOOK-ID(HOLD-CNT),
+                            HD-MEMBER-ID(HOLD-CNT),
+                            HD-REQ-DATE(HOLD-CNT),
+                            HD-NOTIFIED(HOLD-CNT)
+           END-READ
        END-PERFORM
-       CLOSE BOOK-FILE
+       CLOSE HOLD-FILE
 
-       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BK-CNT
-           IF BK-ID-TAB(IDX) = WS-BOOK-ID
-               ADD 1 TO BK-COUNT(IDX)
-               EXIT PERFORM
+       MOVE 0 TO HOLD-MATCH-IDX
+       PERFORM VARYING HOLD-IDX FROM 1 BY 1 UNTIL HOLD-IDX > HOLD-CNT
+           IF HD-BOOK-ID(HOLD-IDX) = WS-BOOK-ID
+               AND HD-NOTIFIED(HOLD-IDX) NOT = "Y"
+               AND HOLD-MATCH-IDX = 0
+               MOVE HOLD-IDX TO HOLD-MATCH-IDX
            END-IF
        END-PERFORM
 
+       IF HOLD-MATCH-IDX NOT = 0
+           MOVE "Y" TO HD-NOTIFIED(HOLD-MATCH-IDX)
+           DISPLAY "Hold alert: notify member "
+               HD-MEMBER-ID(HOLD-MATCH-IDX)
+               " that book " WS-BOOK-ID " is now available."
+
+           MOVE HD-MEMBER-ID(HOLD-MATCH-IDX) TO NOTIFY-MEMBER-ID
+           PERFORM LOOKUP-NOTIFY-MEMBER
+           PERFORM WRITE-HOLD-NOTIFICATION
+
+           OPEN OUTPUT HOLD-FILE
+           PERFORM VARYING HOLD-IDX FROM 1 BY 1
+               UNTIL HOLD-IDX > HOLD-CNT
+               STRING HD-BOOK-ID(HOLD-IDX) DELIMITED BY SIZE ","
+                   HD-MEMBER-ID(HOLD-IDX) DELIMITED BY SIZE ","
+                   HD-REQ-DATE(HOLD-IDX) DELIMITED BY SIZE ","
+                   HD-NOTIFIED(HOLD-IDX) DELIMITED BY SIZE
+                   INTO HOLD-REC
+               WRITE HOLD-REC
+           END-PERFORM
+           CLOSE HOLD-FILE
+       END-IF
+       END-IF
+
        OPEN OUTPUT BOOK-FILE
        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BK-CNT
            STRING BK-ID-TAB(IDX) DELIMITED BY SIZE ","
            BK-NAME(IDX) DELIMITED BY SIZE ","
            BK-AUTHOR(IDX) DELIMITED BY SIZE ","
            BK-COUNT(IDX) DELIMITED BY SIZE ","
-           BK-GENRE(IDX) DELIMITED BY SIZE
+           BK-GENRE(IDX) DELIMITED BY SIZE ","
+           BK-STATUS(IDX) DELIMITED BY SIZE ","
+           BK-ISBN(IDX) DELIMITED BY SIZE ","
+           BK-BRANCH(IDX) DELIMITED BY SIZE
                INTO BOOK-REC
            WRITE BOOK-REC
        END-PERFORM
@@ -249,4 +576,219 @@
        CALL 'CheckLog' USING USER-CHOICE
        DISPLAY "Book return complete. Thank you.".
        ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Looks NOTIFY-MEMBER-ID up in members.csv for the waiting
+      * member's name and email, so the notification export below
+      * carries contact info and not just a bare member ID. A member
+      * record that can't be found (deleted/renumbered since the hold
+      * was placed) just leaves the name/email blank on the export
+      * row rather than blocking the alert.
+       LOOKUP-NOTIFY-MEMBER.
+           MOVE 'N' TO NOTIFY-MEMBER-FOUND
+           MOVE SPACES TO NOTIFY-MEMBER-NAME
+           MOVE SPACES TO NOTIFY-MEMBER-EMAIL
+           MOVE 'N' TO FILE-END
+           OPEN INPUT MEMBER-FILE
+           PERFORM UNTIL FILE-END = 'Y' OR NOTIFY-MEMBER-FOUND = 'Y'
+               READ MEMBER-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       MOVE 0 TO NOTIFY-Q-CNT
+                       INSPECT MEMBER-REC TALLYING NOTIFY-Q-CNT
+                           FOR ALL '"'
+                       IF NOTIFY-Q-CNT > 0
+                           UNSTRING MEMBER-REC DELIMITED BY '"'
+                               INTO notify_id_to_email, notify_addr,
+                                    notify_gender_flag
+                           UNSTRING notify_id_to_email DELIMITED BY ","
+                               INTO NOTIFY-SCAN-ID, NOTIFY-MEMBER-NAME,
+                                    NOTIFY-MEMBER-EMAIL
+                       ELSE
+                           UNSTRING MEMBER-REC DELIMITED BY ","
+                               INTO NOTIFY-SCAN-ID, NOTIFY-MEMBER-NAME,
+                                    NOTIFY-MEMBER-EMAIL, notify_rest
+                       END-IF
+                       IF NOTIFY-SCAN-ID = NOTIFY-MEMBER-ID
+                           MOVE 'Y' TO NOTIFY-MEMBER-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE.
+
+      *-----------------------------------------------------------------
+      * Appends one row to hold_notifications.csv for this alert, so a
+      * mail-merge or notification job outside this system can reach
+      * the member -- the console DISPLAY above is only seen by the
+      * staff member running ReturnBook.
+       WRITE-HOLD-NOTIFICATION.
+           OPEN EXTEND NOTIFY-FILE
+           IF WS-NOTIFY-STATUS NOT = "00"
+               CLOSE NOTIFY-FILE
+               OPEN OUTPUT NOTIFY-FILE
+           END-IF
+           MOVE SPACES TO NOTIFY-REC
+           STRING WS-BOOK-ID          DELIMITED BY SIZE ","
+                  NOTIFY-MEMBER-ID    DELIMITED BY SIZE ","
+                  NOTIFY-MEMBER-NAME  DELIMITED BY SIZE ","
+                  NOTIFY-MEMBER-EMAIL DELIMITED BY SIZE ","
+                  WS-RETURN-DATE      DELIMITED BY SIZE
+               INTO NOTIFY-REC
+           WRITE NOTIFY-REC
+           CLOSE NOTIFY-FILE.
+
+      *-----------------------------------------------------------------
+      * Charge a flat replacement cost for a lost copy, logged to
+      * fine.csv the same way an overdue fine is, but tagged with a
+      * LOST reason code instead of OVERDUE.
+       CHARGE-REPLACEMENT-COST.
+           DISPLAY "Replacement cost: " WS-REPLACEMENT-COST " MMK"
+
+           MOVE WS-REPLACEMENT-COST TO WS-FINE-DUE-AMT
+           PERFORM ASK-FINE-WAIVER
+           IF WS-WAIVE-FLAG = 'Y'
+               DISPLAY "Replacement cost waived -- reason: "
+                   WS-WAIVER-REASON
+           ELSE
+               MOVE 'N' TO CONFIRM
+               DISPLAY
+                   "Confirm return and charge replacement cost (Y/N)?"
+               ACCEPT CONFIRM
+               IF CONFIRM NOT = "Y"
+                   DISPLAY "Return canceled."
+                   GO TO ENDER
+               END-IF
+           END-IF
+
+           OPEN INPUT FINE-FILE
+           MOVE 'N' TO FILE-END
+           MOVE 0 TO MAX-FINE-ID
+           PERFORM UNTIL FILE-END = "Y"
+               READ FINE-FILE
+                   AT END MOVE "Y" TO FILE-END
+                   NOT AT END
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO TMP-ID-X
+                       MOVE TMP-ID-X TO TMP-ID-N
+                       IF TMP-ID-N > MAX-FINE-ID
+                           MOVE TMP-ID-N TO MAX-FINE-ID
+                       END-IF
+           END-PERFORM
+           CLOSE FINE-FILE
+
+           COMPUTE NEW-FINE-ID = MAX-FINE-ID + 1
+           OPEN EXTEND FINE-FILE
+           MOVE SPACES TO FINE-REC
+           STRING NEW-FINE-ID DELIMITED BY SIZE ","
+               TR-ID(IDX) DELIMITED BY SIZE ","
+               MB-ID(IDX) DELIMITED BY SIZE ","
+               0 DELIMITED BY SIZE ","
+               WS-REPLACEMENT-COST DELIMITED BY SIZE ","
+               WS-FINE-PAID-FLAG DELIMITED BY SIZE ","
+               WS-FINE-PAID-DATE DELIMITED BY SIZE ","
+               "LOST" DELIMITED BY SIZE ","
+               WS-WAIVED-AMT DELIMITED BY SIZE ","
+               WS-WAIVER-REASON DELIMITED BY SIZE ","
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               INTO FINE-REC
+           WRITE FINE-REC
+           CLOSE FINE-FILE.
+
+      *-----------------------------------------------------------------
+      *> Asks whether the returned copy came back damaged. A damaged
+      *> copy still counts toward book_count and stays AVAILABLE --
+      *> it isn't withdrawn the way a lost copy is -- only its
+      *> condition changes, and a flat damage fee is charged for it
+      *> the same way a lost copy's replacement cost is charged.
+       ASK-DAMAGE-CONDITION.
+           MOVE "GOOD" TO WS-RETURN-CONDITION
+           MOVE 'N' TO WS-DAMAGE-FLAG
+
+           DISPLAY "Report this copy as damaged (Y/N)? "
+           ACCEPT WS-DAMAGE-CONFIRM
+           IF WS-DAMAGE-CONFIRM = "Y" OR WS-DAMAGE-CONFIRM = "y"
+               MOVE 'Y' TO WS-DAMAGE-FLAG
+               DISPLAY "Condition (e.g. DAMAGED, TORN, WATER): "
+               ACCEPT WS-RETURN-CONDITION
+               IF FUNCTION TRIM(WS-RETURN-CONDITION) = SPACE
+                   MOVE "DAMAGED" TO WS-RETURN-CONDITION
+               END-IF
+               DISPLAY "Damage fee: " WS-DAMAGE-FEE " MMK"
+
+               MOVE WS-DAMAGE-FEE TO WS-FINE-DUE-AMT
+               PERFORM ASK-FINE-WAIVER
+               IF WS-WAIVE-FLAG = 'Y'
+                   DISPLAY "Damage fee waived -- reason: "
+                       WS-WAIVER-REASON
+               ELSE
+                   MOVE 'N' TO CONFIRM
+                   DISPLAY "Confirm return and charge damage fee (Y/N)?"
+                   ACCEPT CONFIRM
+                   IF CONFIRM NOT = "Y"
+                       DISPLAY "Return canceled."
+                       GO TO ENDER
+                   END-IF
+               END-IF
+
+               OPEN INPUT FINE-FILE
+               MOVE 'N' TO FILE-END
+               MOVE 0 TO MAX-FINE-ID
+               PERFORM UNTIL FILE-END = "Y"
+                   READ FINE-FILE
+                       AT END MOVE "Y" TO FILE-END
+                       NOT AT END
+                           UNSTRING FINE-REC DELIMITED BY ","
+                               INTO TMP-ID-X
+                           MOVE TMP-ID-X TO TMP-ID-N
+                           IF TMP-ID-N > MAX-FINE-ID
+                               MOVE TMP-ID-N TO MAX-FINE-ID
+                           END-IF
+               END-PERFORM
+               CLOSE FINE-FILE
+
+               COMPUTE NEW-FINE-ID = MAX-FINE-ID + 1
+               OPEN EXTEND FINE-FILE
+               MOVE SPACES TO FINE-REC
+               STRING NEW-FINE-ID DELIMITED BY SIZE ","
+                   TR-ID(IDX) DELIMITED BY SIZE ","
+                   MB-ID(IDX) DELIMITED BY SIZE ","
+                   0 DELIMITED BY SIZE ","
+                   WS-DAMAGE-FEE DELIMITED BY SIZE ","
+                   WS-FINE-PAID-FLAG DELIMITED BY SIZE ","
+                   WS-FINE-PAID-DATE DELIMITED BY SIZE ","
+                   "DAMAGE" DELIMITED BY SIZE ","
+                   WS-WAIVED-AMT DELIMITED BY SIZE ","
+                   WS-WAIVER-REASON DELIMITED BY SIZE ","
+                   WS-OPERATOR-ID DELIMITED BY SIZE
+                   INTO FINE-REC
+               WRITE FINE-REC
+               CLOSE FINE-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *> Offers to waive whatever is in WS-FINE-DUE-AMT (an overdue
+      *> fine or a lost-book replacement cost) instead of collecting
+      *> it. On waiver the fine.csv row is written already marked
+      *> paid, since nothing is actually owed.
+       ASK-FINE-WAIVER.
+           MOVE 'N' TO WS-WAIVE-FLAG
+           MOVE SPACES TO WS-WAIVER-REASON
+           MOVE 0 TO WS-WAIVED-AMT
+           MOVE "NO" TO WS-FINE-PAID-FLAG
+           MOVE SPACES TO WS-FINE-PAID-DATE
+
+           DISPLAY "Waive this instead of collecting payment (Y/N)? "
+           ACCEPT WS-WAIVE-CONFIRM
+           IF WS-WAIVE-CONFIRM = "Y" OR WS-WAIVE-CONFIRM = "y"
+               DISPLAY "Waiver reason: "
+               ACCEPT WS-WAIVER-REASON
+               MOVE 'Y' TO WS-WAIVE-FLAG
+               MOVE WS-FINE-DUE-AMT TO WS-WAIVED-AMT
+               MOVE "YES" TO WS-FINE-PAID-FLAG
+               MOVE WS-RETURN-DATE TO WS-FINE-PAID-DATE
+           END-IF.
+
        END PROGRAM ReturnBook.
