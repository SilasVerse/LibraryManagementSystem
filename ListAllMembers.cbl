@@ -15,6 +15,8 @@
        SELECT MemberFile ASSIGN TO "../members.csv"
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS file-status.
+       SELECT ExportFile ASSIGN TO "../export_members.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -24,6 +26,9 @@
        FD MemberFile.
        01 member PIC X(140).
 
+       FD ExportFile.
+       01 ExportRecord PIC X(200).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01  file-status PIC XX.
@@ -75,6 +80,22 @@
 
        01 DECOR-LINE PIC X(137) VALUE ALL "*-".
 
+      *> In-memory table of every member so a sort order can be
+      *> applied before display.
+       01 MEMBER-TABLE.
+           05 MEMBER-ENTRY OCCURS 1000 TIMES.
+              10 tbl_member_id     PIC 9(5).
+              10 tbl_member_name   PIC X(30).
+              10 tbl_member_email  PIC X(35).
+              10 tbl_member_addr   PIC X(50).
+              10 tbl_member_gender PIC X.
+              10 tbl_member_flag   PIC X(10).
+       01  MEMBER-TOTAL           PIC 9(4) VALUE 0.
+       01  MEMBER-IDX             PIC 9(4) VALUE 0.
+       01  SORT-CHOICE            PIC 9(1) VALUE 0.
+       01  EXPORT-CHOICE          PIC X.
+       01  EXP-IDX                PIC 9(4) VALUE 0.
+
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
 
@@ -90,11 +111,7 @@
                 GO TO ENDER
             END-IF
             MOVE 'N' TO EOF
-            DISPLAY DECOR-LINE
-
-            DISPLAY DISPLAY-HEADER
-            DISPLAY DECOR-LINE
-            MOVE 0 TO counter
+            MOVE 0 TO MEMBER-TOTAL
             PERFORM UNTIL EOF = 'Y'
                READ MemberFile
                AT END MOVE 'Y' TO EOF
@@ -115,31 +132,87 @@
                        member_gender member_flag
                    END-IF
 
-
-                   MOVE member_id     TO D-ID
-                   MOVE member_name   TO D-NAME
-                   MOVE member_email  TO D-EMAIL
-                   MOVE member_addr   TO D-ADDR
-                   MOVE member_gender TO D-GENDER
-                   MOVE member_flag   TO D-FLAG
-
-                   DISPLAY DISPLAY-ROW
-
-                   ADD 1 TO counter
+                   ADD 1 TO MEMBER-TOTAL
+                   MOVE member_id     TO tbl_member_id(MEMBER-TOTAL)
+                   MOVE member_name   TO tbl_member_name(MEMBER-TOTAL)
+                   MOVE member_email  TO tbl_member_email(MEMBER-TOTAL)
+                   MOVE member_addr   TO tbl_member_addr(MEMBER-TOTAL)
+                   MOVE member_gender TO tbl_member_gender(MEMBER-TOTAL)
+                   MOVE member_flag   TO tbl_member_flag(MEMBER-TOTAL)
                    MOVE 0 TO comma_in_addr
-                   IF counter >= 10 THEN
-                       MOVE 0 TO counter
-                       DISPLAY "Press Enter (To Show Next Page) or"
-                       " Q(To Quit):"
-                       ACCEPT choice
-                       IF choice = "Q" OR choice = "q" THEN
-                           MOVE 'Y' TO EOF
-                       END-IF
-                   END-IF
                END-READ
             END-PERFORM.
-            DISPLAY DECOR-LINE
             CLOSE MemberFile.
 
+            DISPLAY " "
+            DISPLAY "Sort by: 1) Name  2) Status  3) Member ID"
+            " (default)"
+            ACCEPT SORT-CHOICE
+
+            EVALUATE SORT-CHOICE
+                WHEN 1
+                    SORT MEMBER-ENTRY ASCENDING tbl_member_name
+                WHEN 2
+                    SORT MEMBER-ENTRY ASCENDING tbl_member_flag
+                WHEN OTHER
+                    SORT MEMBER-ENTRY ASCENDING tbl_member_id
+            END-EVALUATE
+
+            DISPLAY DECOR-LINE
+            DISPLAY DISPLAY-HEADER
+            DISPLAY DECOR-LINE
+            MOVE 0 TO counter
+            PERFORM VARYING MEMBER-IDX FROM 1 BY 1
+                UNTIL MEMBER-IDX > MEMBER-TOTAL
+
+                MOVE tbl_member_id(MEMBER-IDX)     TO D-ID
+                MOVE tbl_member_name(MEMBER-IDX)   TO D-NAME
+                MOVE tbl_member_email(MEMBER-IDX)  TO D-EMAIL
+                MOVE tbl_member_addr(MEMBER-IDX)   TO D-ADDR
+                MOVE tbl_member_gender(MEMBER-IDX) TO D-GENDER
+                MOVE tbl_member_flag(MEMBER-IDX)   TO D-FLAG
+
+                DISPLAY DISPLAY-ROW
+
+                ADD 1 TO counter
+                IF counter >= 10 AND MEMBER-IDX < MEMBER-TOTAL THEN
+                    MOVE 0 TO counter
+                    DISPLAY "Press Enter (To Show Next Page) or"
+                    " Q(To Quit):"
+                    ACCEPT choice
+                    IF choice = "Q" OR choice = "q" THEN
+                        MOVE MEMBER-TOTAL TO MEMBER-IDX
+                    END-IF
+                END-IF
+            END-PERFORM
+            DISPLAY DECOR-LINE
+
+            DISPLAY "Export this report to CSV? (Y/N): "
+            ACCEPT EXPORT-CHOICE
+            IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+                PERFORM EXPORT-TO-CSV
+            END-IF.
+
+           GO TO ENDER.
+
+      *-----------------------------------------------------------------
+       EXPORT-TO-CSV.
+           OPEN OUTPUT ExportFile
+           PERFORM VARYING EXP-IDX FROM 1 BY 1
+               UNTIL EXP-IDX > MEMBER-TOTAL
+               STRING
+                   tbl_member_id(EXP-IDX)     DELIMITED BY SIZE ","
+                   tbl_member_name(EXP-IDX)   DELIMITED BY SIZE ","
+                   tbl_member_email(EXP-IDX)  DELIMITED BY SIZE ","
+                   tbl_member_addr(EXP-IDX)   DELIMITED BY SIZE ","
+                   tbl_member_gender(EXP-IDX) DELIMITED BY SIZE ","
+                   tbl_member_flag(EXP-IDX)   DELIMITED BY SIZE
+                   INTO ExportRecord
+               WRITE ExportRecord
+           END-PERFORM
+           CLOSE ExportFile
+           DISPLAY "Exported to ../export_members.csv".
+
        ENDER.
+      *-----------------------------------------------------------------
        END PROGRAM ListAllMembers.
