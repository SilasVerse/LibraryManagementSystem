@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Combined report of members who are both carrying an
+      *          overdue, unreturned loan (log.csv, due_flag = YES and
+      *          return_date blank) AND an unpaid fine (fine.csv,
+      *          paid_flag not YES) -- the members a collections run
+      *          would actually need to chase, rather than two
+      *          separate reports staff would have to cross-reference
+      *          by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. OverdueFinesReport.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT FineFile    ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LogFile     ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MemberFile  ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportFile  ASSIGN TO "../export_overdue_fines.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD FineFile.
+       01 FineRecord         PIC X(200).
+
+       FD LogFile.
+       01 LogRecord          PIC X(200).
+
+       FD MemberFile.
+       01 MemberRecord       PIC X(200).
+
+       FD ExportFile.
+       01 ExportRecord       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 EOF-Fine           PIC X VALUE 'N'.
+       01 EOF-Log            PIC X VALUE 'N'.
+       01 match_member_name  PIC X(30) VALUE SPACES.
+
+       01 Fine.
+           05 f_fine_id      PIC X(5).
+           05 f_tran_id      PIC X(5).
+           05 f_member_id    PIC X(5).
+           05 f_due_days     PIC 9(3).
+           05 f_amount       PIC 9(5).
+           05 f_paid_flag    PIC X(3).
+           05 f_paid_date    PIC X(10).
+
+       01 Log.
+           05 l_tran_id       PIC X(5).
+           05 l_member_id     PIC X(5).
+           05 l_book_id       PIC X(5).
+           05 l_start_date    PIC X(10).
+           05 l_end_date      PIC X(10).
+           05 l_due_flag      PIC X(3).
+           05 l_return_date   PIC X(10).
+
+       01 Member.
+           05 m_member_id     PIC X(5).
+           05 m_name          PIC X(30).
+           05 m_email         PIC X(35).
+           05 m_address       PIC X(50).
+           05 m_gender        PIC X(1).
+           05 m_flag          PIC X(8).
+
+      *> Every member with at least one unpaid fine, accumulated here
+      *> keyed by member ID while FineFile is read once; the overdue
+      *> pass against LogFile below then only has to add to an entry
+      *> already in this table, never re-scan FineFile.
+       01 WS-CAND-COUNT         PIC 9(4) VALUE 0.
+       01 WS-CANDIDATES.
+           05 WS-CAND-ENTRY OCCURS 1000 TIMES.
+               10 WS-CAND-MEMBER-ID   PIC X(5).
+               10 WS-CAND-FINE-TOTAL  PIC 9(7).
+               10 WS-CAND-OVERDUE-CNT PIC 9(3) VALUE 0.
+
+       01 WS-CAND-IDX            PIC 9(4).
+       01 WS-FOUND-IDX            PIC 9(4) VALUE 0.
+
+       01 DISPLAY-HEADER.
+           05 FILLER PIC X(9)   VALUE "MemberID ".
+           05 FILLER PIC X(22)  VALUE "Member Name           ".
+           05 FILLER PIC X(16)  VALUE "Overdue Books   ".
+           05 FILLER PIC X(14)  VALUE "Unpaid Fines".
+
+       01 deco-line              PIC X(61) VALUE ALL "*-".
+       01 ws-overdue-disp        PIC Z(3).
+       01 ws-fine-disp           PIC Z(6).
+       01  EXPORT-CHOICE PIC X.
+       01  DO-EXPORT     PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM
+       STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           MOVE 0 TO WS-CAND-COUNT
+           PERFORM BUILD-UNPAID-FINE-CANDIDATES
+           PERFORM MARK-OVERDUE-CANDIDATES
+
+           DISPLAY "Export this report to CSV? (Y/N): "
+           ACCEPT EXPORT-CHOICE
+           IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+               MOVE 'Y' TO DO-EXPORT
+               OPEN OUTPUT ExportFile
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "MEMBERS OVERDUE WITH UNPAID FINES"
+           DISPLAY "=================================="
+           DISPLAY " "
+           DISPLAY DISPLAY-HEADER
+           DISPLAY deco-line
+
+           OPEN INPUT MemberFile
+           PERFORM VARYING WS-CAND-IDX FROM 1 BY 1
+               UNTIL WS-CAND-IDX > WS-CAND-COUNT
+               IF WS-CAND-OVERDUE-CNT(WS-CAND-IDX) > 0
+                   PERFORM FETCH-MEMBER-NAME
+
+                   MOVE WS-CAND-OVERDUE-CNT(WS-CAND-IDX)
+                       TO ws-overdue-disp
+                   MOVE WS-CAND-FINE-TOTAL(WS-CAND-IDX)
+                       TO ws-fine-disp
+
+                   DISPLAY WS-CAND-MEMBER-ID(WS-CAND-IDX) "    "
+                       match_member_name(1:22)
+                       ws-overdue-disp
+                       "           "
+                       ws-fine-disp
+
+                   IF DO-EXPORT = 'Y'
+                       STRING
+                           WS-CAND-MEMBER-ID(WS-CAND-IDX)
+                               DELIMITED BY SIZE ","
+                           match_member_name DELIMITED BY SIZE ","
+                           WS-CAND-OVERDUE-CNT(WS-CAND-IDX)
+                               DELIMITED BY SIZE ","
+                           WS-CAND-FINE-TOTAL(WS-CAND-IDX)
+                               DELIMITED BY SIZE
+                           INTO ExportRecord
+                       WRITE ExportRecord
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE MemberFile
+
+           DISPLAY deco-line
+           IF DO-EXPORT = 'Y'
+               CLOSE ExportFile
+               DISPLAY "Exported to ../export_overdue_fines.csv"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *> One pass over FineFile: every member with at least one unpaid
+      *> fine (paid_flag not YES) gets an entry in WS-CANDIDATES, with
+      *> WS-CAND-FINE-TOTAL running as the sum of their unpaid amounts.
+       BUILD-UNPAID-FINE-CANDIDATES.
+           MOVE 'N' TO EOF-Fine
+           OPEN INPUT FineFile
+           PERFORM UNTIL EOF-Fine = 'Y'
+               READ FineFile
+                   AT END
+                       MOVE 'Y' TO EOF-Fine
+                   NOT AT END
+                       UNSTRING FineRecord DELIMITED BY ","
+                           INTO f_fine_id, f_tran_id, f_member_id,
+                                f_due_days, f_amount, f_paid_flag,
+                                f_paid_date
+                       IF FUNCTION TRIM(f_paid_flag) NOT = "YES"
+                           PERFORM FIND-CANDIDATE
+                           IF WS-FOUND-IDX = 0
+                               ADD 1 TO WS-CAND-COUNT
+                               MOVE f_member_id TO
+                                   WS-CAND-MEMBER-ID(WS-CAND-COUNT)
+                               MOVE f_amount TO
+                                   WS-CAND-FINE-TOTAL(WS-CAND-COUNT)
+                               MOVE 0 TO
+                                   WS-CAND-OVERDUE-CNT(WS-CAND-COUNT)
+                           ELSE
+                               ADD f_amount TO
+                                   WS-CAND-FINE-TOTAL(WS-FOUND-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FineFile.
+
+      *-----------------------------------------------------------------
+      *> One pass over LogFile: every overdue, unreturned loan
+      *> (due_flag = YES, return_date blank) whose member already has
+      *> an unpaid-fine candidate entry bumps that entry's overdue
+      *> count. Members with no unpaid fine are not candidates at all
+      *> and are skipped (no entry to bump).
+       MARK-OVERDUE-CANDIDATES.
+           MOVE 'N' TO EOF-Log
+           OPEN INPUT LogFile
+           PERFORM UNTIL EOF-Log = 'Y'
+               READ LogFile
+                   AT END
+                       MOVE 'Y' TO EOF-Log
+                   NOT AT END
+                       UNSTRING LogRecord DELIMITED BY ","
+                           INTO l_tran_id, l_member_id, l_book_id,
+                                l_start_date, l_end_date, l_due_flag,
+                                l_return_date
+                       IF FUNCTION TRIM(l_due_flag) = "YES" AND
+                           FUNCTION TRIM(l_return_date) = SPACE
+                           MOVE l_member_id TO f_member_id
+                           PERFORM FIND-CANDIDATE
+                           IF WS-FOUND-IDX NOT = 0
+                               ADD 1 TO
+                                   WS-CAND-OVERDUE-CNT(WS-FOUND-IDX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LogFile.
+
+      *-----------------------------------------------------------------
+      *> Linear search of WS-CANDIDATES for f_member_id; WS-FOUND-IDX
+      *> is left 0 when there is no entry yet.
+       FIND-CANDIDATE.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-CAND-IDX FROM 1 BY 1
+               UNTIL WS-CAND-IDX > WS-CAND-COUNT
+               IF WS-CAND-MEMBER-ID(WS-CAND-IDX) = f_member_id
+                   MOVE WS-CAND-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      *> Same single-pass-to-first-match member name lookup ShowFineLogs
+      *> and ShowHistoryLogs already use.
+       FETCH-MEMBER-NAME.
+           MOVE SPACES TO match_member_name
+           CLOSE MemberFile
+           OPEN INPUT MemberFile
+           PERFORM UNTIL match_member_name NOT = SPACES
+               READ MemberFile
+                   AT END
+                       MOVE "NOT FOUND" TO match_member_name
+                       EXIT PERFORM
+                   NOT AT END
+                       UNSTRING MemberRecord DELIMITED BY ','
+                           INTO m_member_id, m_name, m_email,
+                                m_address, m_gender, m_flag
+                       IF WS-CAND-MEMBER-ID(WS-CAND-IDX) = m_member_id
+                           MOVE m_name TO match_member_name
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       END PROGRAM OverdueFinesReport.
