@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2025
+      * Purpose: Popularity report -- rank books by how many times they
+      *          have been borrowed, using every log.csv row (returned
+      *          or still out) as one borrow event.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TopBorrowedBooks.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LogFile ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BookFile ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportFile ASSIGN TO "../export_top_borrowed.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LogFile.
+       01 LogRecord         PIC X(200).
+
+       FD BookFile.
+       01 BookRecord        PIC X(200).
+
+       FD ExportFile.
+       01 ExportRecord      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 Log.
+           05 l_tran_id      PIC X(5).
+           05 l_member_id    PIC X(5).
+           05 l_book_id      PIC X(5).
+           05 l_start_date   PIC X(10).
+           05 l_end_date     PIC X(10).
+           05 l_due_flag     PIC X(3).
+           05 l_return_date  PIC X(10).
+
+       01 Book.
+           05 b_book_id      PIC X(5).
+           05 b_name         PIC X(30).
+           05 b_author       PIC X(30).
+           05 b_count        PIC X(5).
+           05 b_genre        PIC X(30).
+           05 b_status       PIC X(9).
+
+       01 EOF-Log            PIC X VALUE 'N'.
+       01 EOF-Book           PIC X VALUE 'N'.
+
+      *> One entry per distinct book_id that has ever been borrowed,
+      *> with a running tally of how many log.csv rows named it.
+       01 TALLY-TABLE.
+           05 TALLY-ENTRY OCCURS 1000 TIMES.
+               10 TL-BOOK-ID     PIC X(5).
+               10 TL-BOOK-NAME   PIC X(30).
+               10 TL-BORROW-CNT  PIC 9(5).
+       01  TALLY-TOTAL          PIC 9(4) VALUE 0.
+       01  TALLY-IDX            PIC 9(4) VALUE 0.
+       01  TALLY-MATCH-IDX      PIC 9(4) VALUE 0.
+
+       01  DISP-RANK.
+           05 DISP-POS          PIC Z(3)9.
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DISP-BOOK-ID      PIC X(5).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DISP-BOOK-NAME    PIC X(30).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 DISP-BORROW-CNT   PIC Z(4)9.
+
+       01 REPORT-HEADER.
+           05 FILLER  PIC X(4)  VALUE "RANK".
+           05 FILLER  PIC X(3)  VALUE SPACES.
+           05 FILLER  PIC X(7)  VALUE "BOOK-ID".
+           05 FILLER  PIC X(2)  VALUE SPACES.
+           05 FILLER  PIC X(30) VALUE "BOOK NAME".
+           05 FILLER  PIC X(4)  VALUE SPACES.
+           05 FILLER  PIC X(11) VALUE "TIMES BORR.".
+
+       01 DECOR-LINE            PIC X(70) VALUE ALL "*-".
+       01 RANK-NUM              PIC 9(5) VALUE 0.
+       01 choice                PIC X.
+       01 counter               PIC 999 VALUE 0.
+       01 TOP-N-LIMIT           PIC 9(4) VALUE 20.
+       01 EXPORT-CHOICE         PIC X.
+       01 EXP-IDX               PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           MOVE 0 TO TALLY-TOTAL
+           MOVE 'N' TO EOF-Log
+           OPEN INPUT LogFile
+           PERFORM UNTIL EOF-Log = 'Y'
+               READ LogFile
+                   AT END MOVE 'Y' TO EOF-Log
+                   NOT AT END
+                       UNSTRING LogRecord DELIMITED BY ","
+                           INTO l_tran_id, l_member_id, l_book_id,
+                                l_start_date, l_end_date, l_due_flag,
+                                l_return_date
+                       PERFORM TALLY-BORROW
+               END-READ
+           END-PERFORM
+           CLOSE LogFile
+
+           PERFORM LOOKUP-BOOK-NAMES
+
+           SORT TALLY-ENTRY DESCENDING TL-BORROW-CNT
+
+           DISPLAY " "
+           DISPLAY "TOP BORROWED BOOKS"
+           DISPLAY DECOR-LINE
+           DISPLAY REPORT-HEADER
+           DISPLAY DECOR-LINE
+
+           MOVE 0 TO RANK-NUM
+           MOVE 0 TO counter
+           PERFORM VARYING TALLY-IDX FROM 1 BY 1
+               UNTIL TALLY-IDX > TALLY-TOTAL OR RANK-NUM >= TOP-N-LIMIT
+               ADD 1 TO RANK-NUM
+               MOVE RANK-NUM         TO DISP-POS
+               MOVE TL-BOOK-ID(TALLY-IDX)    TO DISP-BOOK-ID
+               MOVE TL-BOOK-NAME(TALLY-IDX)  TO DISP-BOOK-NAME
+               MOVE TL-BORROW-CNT(TALLY-IDX) TO DISP-BORROW-CNT
+               DISPLAY DISP-RANK
+
+               ADD 1 TO counter
+               IF counter >= 10 AND RANK-NUM < TOP-N-LIMIT
+                   AND TALLY-IDX < TALLY-TOTAL
+                   MOVE 0 TO counter
+                   DISPLAY "Press Enter (To Show Next Page)"
+                       " or Q(To Quit):"
+                   ACCEPT choice
+                   IF choice = "Q" OR choice = "q"
+                       MOVE TALLY-TOTAL TO TALLY-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY DECOR-LINE
+
+           DISPLAY "Export this report to CSV? (Y/N): "
+           ACCEPT EXPORT-CHOICE
+           IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+               PERFORM EXPORT-TO-CSV
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *> Find (or create) this book's tally entry and add one borrow.
+       TALLY-BORROW.
+           MOVE 0 TO TALLY-MATCH-IDX
+           PERFORM VARYING TALLY-IDX FROM 1 BY 1
+               UNTIL TALLY-IDX > TALLY-TOTAL
+               IF TL-BOOK-ID(TALLY-IDX) = l_book_id
+                   MOVE TALLY-IDX TO TALLY-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF TALLY-MATCH-IDX = 0
+               ADD 1 TO TALLY-TOTAL
+               MOVE l_book_id TO TL-BOOK-ID(TALLY-TOTAL)
+               MOVE 1 TO TL-BORROW-CNT(TALLY-TOTAL)
+           ELSE
+               ADD 1 TO TL-BORROW-CNT(TALLY-MATCH-IDX)
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *> One pass over books.csv to fill in the title for each
+      *> book_id already tallied above.
+       LOOKUP-BOOK-NAMES.
+           MOVE 'N' TO EOF-Book
+           OPEN INPUT BookFile
+           PERFORM UNTIL EOF-Book = 'Y'
+               READ BookFile
+                   AT END MOVE 'Y' TO EOF-Book
+                   NOT AT END
+                       UNSTRING BookRecord DELIMITED BY ","
+                           INTO b_book_id, b_name, b_author,
+                                b_count, b_genre, b_status
+                       PERFORM VARYING TALLY-IDX FROM 1 BY 1
+                           UNTIL TALLY-IDX > TALLY-TOTAL
+                           IF TL-BOOK-ID(TALLY-IDX) = b_book_id
+                               MOVE b_name TO TL-BOOK-NAME(TALLY-IDX)
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE BookFile.
+
+      *-----------------------------------------------------------------
+       EXPORT-TO-CSV.
+           OPEN OUTPUT ExportFile
+           PERFORM VARYING EXP-IDX FROM 1 BY 1
+               UNTIL EXP-IDX > TALLY-TOTAL
+               STRING
+                   TL-BOOK-ID(EXP-IDX)    DELIMITED BY SIZE ","
+                   TL-BOOK-NAME(EXP-IDX)  DELIMITED BY SIZE ","
+                   TL-BORROW-CNT(EXP-IDX) DELIMITED BY SIZE
+                   INTO ExportRecord
+               WRITE ExportRecord
+           END-PERFORM
+           CLOSE ExportFile
+           DISPLAY "Exported to ../export_top_borrowed.csv".
+
+      *-----------------------------------------------------------------
+       END PROGRAM TopBorrowedBooks.
