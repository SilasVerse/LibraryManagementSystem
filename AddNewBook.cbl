@@ -3,6 +3,9 @@
       * Date: 8/7/2025
       * Purpose: Add New Book (with book_count validation)
       * Tectonics: cobc
+      * (Updated by Silas): Detect an existing book by name+author and
+      *            offer to top up its count instead of creating a
+      *            duplicate catalog entry.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -16,12 +19,31 @@
            SELECT BookFile ASSIGN TO '../books.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+           SELECT CopyFile ASSIGN TO '../bookcopies.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT AcqFile ASSIGN TO '../acquisitions.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *> Genre master list is optional -- not every installation of
+      *> this library curates one, so a missing file just skips the
+      *> cross-check below rather than blocking the add.
+           SELECT GenreFile ASSIGN TO '../genre.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-genre-status.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD  BookFile.
        01  BookRecord              PIC X(200).
+       FD  CopyFile.
+       01  CopyRecord              PIC X(200).
+       FD  AcqFile.
+       01  AcqRecord                PIC X(200).
+       FD  GenreFile.
+       01  GenreRecord              PIC X(30).
 
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -29,10 +51,17 @@
            05  book_id             PIC 9(5).
            05  book_name           PIC X(30).
            05  book_author         PIC X(30).
-           05  book_count          PIC X(2). *> changed to alphanumeric for validation
+           05  book_count          PIC X(5). *> alphanumeric for digit-by-digit validation
            05  book_genre          PIC X(30).
+           05  book_status         PIC X(9) VALUE "ACTIVE".
+           05  book_isbn           PIC X(17) VALUE SPACES.
+      *> book_branch: which physical branch/location stocks this
+      *> title -- defaults to MAIN when left blank.
+           05  book_branch         PIC X(10) VALUE "MAIN".
 
        01  ws-book-line            PIC X(200).
+       01  ws-valid-isbn           PIC X VALUE 'N'.
+       01  ws-isbn-ok              PIC X VALUE 'Y'.
        01  add-book-confirm-choice PIC 9(1).
        01  last-book-id            PIC 9(5) VALUE 0.
        01  eof-flag                PIC X VALUE 'N'.
@@ -43,6 +72,79 @@
        01  bname-valid             PIC X VALUE 'N'.
        01  bauthor-valid           PIC X VALUE 'N'.
        01  bgenre-valid            PIC X VALUE 'N'.
+       01  ws-lock-acquired        PIC X VALUE 'N'.
+       01  ws-errlog-program       PIC X(20) VALUE SPACES.
+       01  ws-errlog-message       PIC X(100) VALUE SPACES.
+
+      *> Cross-check against the optional genre master list -- see
+      *> VALIDATE-GENRE-AGAINST-MASTER.
+       01  ws-genre-status          PIC XX.
+       01  ws-genre-list-available  PIC X VALUE 'N'.
+       01  ws-genre-match           PIC X VALUE 'N'.
+       01  genre-eof-flag           PIC X VALUE 'N'.
+       01  ws-genre-add-new         PIC X VALUE 'N'.
+
+      *> Existing-catalog scan, used for last-id lookup and
+      *> duplicate-title detection.
+       01  EXISTING-TABLE.
+           05  EXISTING-ENTRY OCCURS 1000 TIMES.
+               10  EX-ID          PIC X(5).
+               10  EX-NAME        PIC X(30).
+               10  EX-AUTHOR      PIC X(30).
+               10  EX-COUNT       PIC X(5).
+               10  EX-GENRE       PIC X(30).
+               10  EX-STATUS      PIC X(9).
+               10  EX-ISBN        PIC X(17).
+               10  EX-BRANCH      PIC X(10).
+       01  EXISTING-CNT            PIC 9(4) VALUE 0.
+       01  EX-IDX                  PIC 9(4) VALUE 0.
+
+       01  DUP-FOUND                PIC X VALUE 'N'.
+       01  DUP-IDX                  PIC 9(4) VALUE 0.
+       01  ws-add-qty               PIC X(5).
+       01  ws-add-qty-valid         PIC X VALUE 'N'.
+       01  ws-add-qty-num           PIC 9(5) VALUE 0.
+       01  ws-existing-count-num    PIC 9(5) VALUE 0.
+       01  ws-new-count-num         PIC 9(5) VALUE 0.
+
+      *> Arguments for the shared audit trail -- see AuditLog.cbl.
+       01  WS-AUDIT-PROGRAM     PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-TYPE PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-ID   PIC X(5)  VALUE SPACES.
+       01  WS-AUDIT-OLD-STATUS  PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-NEW-STATUS  PIC X(10) VALUE SPACES.
+
+      *> Per-copy tracking: every physical copy of a title gets its
+      *> own row in bookcopies.csv (book_id, copy_id, barcode,
+      *> condition, status) instead of only an aggregate count.
+       01  ws-copy-line             PIC X(200).
+       01  last-copy-id             PIC 9(6) VALUE 0.
+       01  new-copy-id              PIC 9(6).
+       01  ws-copy-id-x             PIC X(6).
+       01  ws-barcode               PIC X(12).
+       01  copy-eof-flag            PIC X VALUE 'N'.
+       01  copies-to-write          PIC 9(5) VALUE 0.
+       01  copy-write-idx           PIC 9(5) VALUE 0.
+
+      *> Acquisition/vendor tracking: one acquisitions.csv row per
+      *> stocking event (a fresh add or a restock of an existing
+      *> title), so purchasing history isn't limited to the aggregate
+      *> book_count on books.csv.
+       01  last-acq-id              PIC 9(6) VALUE 0.
+       01  new-acq-id               PIC 9(6).
+       01  acq-id-x                 PIC X(6).
+       01  acq-eof-flag             PIC X VALUE 'N'.
+       01  ws-vendor-name           PIC X(30).
+       01  vendor-valid             PIC X VALUE 'N'.
+       01  ws-unit-cost             PIC X(7).
+       01  ws-cost-valid            PIC X VALUE 'N'.
+       01  ws-acq-date              PIC X(10).
+       01  ws-acq-today             PIC 9(8).
+       01  ws-acq-day               PIC 9(2).
+       01  ws-acq-month             PIC 9(2).
+       01  ws-acq-year              PIC 9(4).
+       01  ws-acq-line              PIC X(200).
+       01  acq-copies               PIC 9(5) VALUE 0.
 
        LINKAGE SECTION.
       *-----------------------
@@ -50,7 +152,21 @@
 
        PROCEDURE DIVISION USING USER-CHOICE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-           PERFORM MAIN-PROCEDURE
+      *> Serialize against other transactions before touching
+      *> books.csv/bookcopies.csv/acquisitions.csv.
+           CALL 'FileLock' USING 'LOCK', ws-lock-acquired
+           IF ws-lock-acquired = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', ws-lock-acquired
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'AddNewBook' TO ws-errlog-program
+               MOVE 'Lock contention -- transaction aborted'
+                   TO ws-errlog-message
+               CALL 'ErrorLog' USING ws-errlog-program,
+                   ws-errlog-message
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
 
@@ -62,12 +178,53 @@
                    AT END
                        MOVE 'Y' TO eof-flag
                    NOT AT END
-                       UNSTRING BookRecord DELIMITED BY "," INTO book_id
+                       ADD 1 TO EXISTING-CNT
+                       UNSTRING BookRecord DELIMITED BY ","
+                           INTO EX-ID(EXISTING-CNT),
+                                EX-NAME(EXISTING-CNT),
+                                EX-AUTHOR(EXISTING-CNT),
+                                EX-COUNT(EXISTING-CNT),
+                                EX-GENRE(EXISTING-CNT),
+                                EX-STATUS(EXISTING-CNT),
+                                EX-ISBN(EXISTING-CNT),
+                                EX-BRANCH(EXISTING-CNT)
+                       IF FUNCTION TRIM(EX-STATUS(EXISTING-CNT)) = SPACE
+                           MOVE "ACTIVE" TO EX-STATUS(EXISTING-CNT)
+                       END-IF
+                       IF FUNCTION TRIM(EX-BRANCH(EXISTING-CNT)) = SPACE
+                           MOVE "MAIN" TO EX-BRANCH(EXISTING-CNT)
+                       END-IF
+                       MOVE EX-ID(EXISTING-CNT) TO book_id
                        MOVE book_id TO last-book-id
                END-READ
            END-PERFORM
            CLOSE BookFile
 
+           OPEN INPUT CopyFile
+           PERFORM UNTIL copy-eof-flag = 'Y'
+               READ CopyFile
+                   AT END
+                       MOVE 'Y' TO copy-eof-flag
+                   NOT AT END
+                       UNSTRING CopyRecord DELIMITED BY ","
+                           INTO ws-copy-id-x
+                       MOVE ws-copy-id-x TO last-copy-id
+               END-READ
+           END-PERFORM
+           CLOSE CopyFile
+
+           OPEN INPUT AcqFile
+           PERFORM UNTIL acq-eof-flag = 'Y'
+               READ AcqFile
+                   AT END
+                       MOVE 'Y' TO acq-eof-flag
+                   NOT AT END
+                       UNSTRING AcqRecord DELIMITED BY ","
+                           INTO acq-id-x
+                       MOVE acq-id-x TO last-acq-id
+               END-READ
+           END-PERFORM
+           CLOSE AcqFile
 
            ADD 1 TO last-book-id
            MOVE last-book-id TO book_id
@@ -96,6 +253,108 @@
                END-IF
            END-PERFORM
 
+      *> Check whether this name+author combination is already in
+      *> stock before asking for a fresh count/genre.
+           MOVE 'N' TO DUP-FOUND
+           MOVE 0 TO DUP-IDX
+           PERFORM VARYING EX-IDX FROM 1 BY 1
+               UNTIL EX-IDX > EXISTING-CNT OR DUP-FOUND = 'Y'
+               IF FUNCTION TRIM(EX-NAME(EX-IDX)) =
+                       FUNCTION TRIM(book_name) AND
+                  FUNCTION TRIM(EX-AUTHOR(EX-IDX)) =
+                       FUNCTION TRIM(book_author)
+                   MOVE 'Y' TO DUP-FOUND
+                   MOVE EX-IDX TO DUP-IDX
+               END-IF
+           END-PERFORM
+
+           IF DUP-FOUND = 'Y'
+               DISPLAY "*------------------------------------------*"
+               DISPLAY "This title is already in the catalog as"
+               DISPLAY "Book ID   : " EX-ID(DUP-IDX)
+               DISPLAY "Count     : " EX-COUNT(DUP-IDX)
+               DISPLAY "*------------------------------------------*"
+               MOVE 'N' TO ws-add-qty-valid
+               PERFORM UNTIL ws-add-qty-valid = 'Y'
+                   DISPLAY "Copies to add to existing stock (0 to"
+                   " cancel): "
+                   ACCEPT ws-add-qty
+                   MOVE 0 TO ws-num-only
+                   PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i >
+                       LENGTH OF ws-add-qty
+                       MOVE ws-add-qty(ws-i:1) TO ws-check-char
+                       IF ws-check-char >= "0" AND ws-check-char <= "9"
+                           ADD 1 TO ws-num-only
+                       END-IF
+                   END-PERFORM
+                   IF ws-num-only NOT =
+                       FUNCTION LENGTH(FUNCTION TRIM(ws-add-qty)) OR
+                       FUNCTION LENGTH(FUNCTION TRIM(ws-add-qty)) = 0
+                       DISPLAY "Must be a number. Try again."
+                   ELSE
+                       MOVE 'Y' TO ws-add-qty-valid
+                   END-IF
+               END-PERFORM
+
+               MOVE ws-add-qty TO ws-add-qty-num
+               IF ws-add-qty-num = 0
+                   DISPLAY "No copies added. Add cancelled."
+               ELSE
+                   MOVE EX-COUNT(DUP-IDX) TO ws-existing-count-num
+                   COMPUTE ws-new-count-num =
+                       ws-existing-count-num + ws-add-qty-num
+                   MOVE ws-new-count-num TO EX-COUNT(DUP-IDX)
+
+      *> Fresh copies just arrived, so a title that had been
+      *> withdrawn for lack of stock is back in circulation.
+                   IF EX-STATUS(DUP-IDX) = "WITHDRAWN"
+                       MOVE EX-ID(DUP-IDX) TO WS-AUDIT-ENTITY-ID
+                       MOVE EX-STATUS(DUP-IDX) TO WS-AUDIT-OLD-STATUS
+                       MOVE "ACTIVE" TO EX-STATUS(DUP-IDX)
+                       MOVE "AddNewBook" TO WS-AUDIT-PROGRAM
+                       MOVE "BOOK"       TO WS-AUDIT-ENTITY-TYPE
+                       MOVE "ACTIVE"     TO WS-AUDIT-NEW-STATUS
+                       CALL 'AuditLog' USING WS-AUDIT-PROGRAM,
+                           WS-AUDIT-ENTITY-TYPE, WS-AUDIT-ENTITY-ID,
+                           WS-AUDIT-OLD-STATUS, WS-AUDIT-NEW-STATUS
+                   END-IF
+
+                   OPEN OUTPUT BookFile
+                   PERFORM VARYING EX-IDX FROM 1 BY 1
+                       UNTIL EX-IDX > EXISTING-CNT
+                       STRING
+                           EX-ID(EX-IDX)     DELIMITED BY SIZE ","
+                           EX-NAME(EX-IDX)   DELIMITED BY SIZE ","
+                           EX-AUTHOR(EX-IDX) DELIMITED BY SIZE ","
+                           EX-COUNT(EX-IDX)  DELIMITED BY SIZE ","
+                           EX-GENRE(EX-IDX)  DELIMITED BY SIZE ","
+                           EX-STATUS(EX-IDX) DELIMITED BY SIZE ","
+                           EX-ISBN(EX-IDX)   DELIMITED BY SIZE ","
+                           EX-BRANCH(EX-IDX) DELIMITED BY SIZE
+                           INTO ws-book-line
+                       END-STRING
+                       MOVE ws-book-line TO BookRecord
+                       WRITE BookRecord
+                   END-PERFORM
+                   CLOSE BookFile
+
+                   MOVE EX-ID(DUP-IDX) TO book_id
+                   MOVE ws-add-qty-num TO copies-to-write
+                   PERFORM WRITE-NEW-COPIES
+
+                   PERFORM ASK-ACQUISITION-INFO
+                   MOVE EX-ID(DUP-IDX) TO book_id
+                   MOVE ws-add-qty-num TO acq-copies
+                   PERFORM WRITE-ACQUISITION-RECORD
+
+                   DISPLAY "*----------------------------------*"
+                   DISPLAY "Stock updated. Book ID " EX-ID(DUP-IDX)
+                       " now has " EX-COUNT(DUP-IDX) " copies."
+                   DISPLAY "*----------------------------------*"
+               END-IF
+               GO TO ENDER
+           END-IF
+
            PERFORM UNTIL ws-valid-count = 'Y'
                DISPLAY "Enter Book Count (Only digits): "
                ACCEPT book_count
@@ -122,11 +381,43 @@
            PERFORM UNTIL bgenre-valid = 'Y'
                DISPLAY "Enter Genre         : " ACCEPT book_genre
                IF book_genre not = SPACE THEN
-                   MOVE 'Y' TO bgenre-valid
+                   PERFORM VALIDATE-GENRE-AGAINST-MASTER
                ELSE
                    DISPLAY "Genre can't be blank!"
                END-IF
            END-PERFORM
+
+           PERFORM UNTIL ws-valid-isbn = 'Y'
+               DISPLAY "Enter ISBN (digits/dashes, blank to skip): "
+               ACCEPT book_isbn
+               IF book_isbn = SPACE
+                   MOVE 'Y' TO ws-valid-isbn
+               ELSE
+                   MOVE 'Y' TO ws-isbn-ok
+                   PERFORM VARYING ws-i FROM 1 BY 1
+                       UNTIL ws-i > FUNCTION LENGTH(book_isbn)
+                       MOVE book_isbn(ws-i:1) TO ws-check-char
+                       IF ws-check-char NOT = SPACE AND
+                           (ws-check-char < "0" OR ws-check-char > "9")
+                           AND ws-check-char NOT = "-"
+                           MOVE "N" TO ws-isbn-ok
+                       END-IF
+                   END-PERFORM
+                   IF ws-isbn-ok = 'Y'
+                       MOVE 'Y' TO ws-valid-isbn
+                   ELSE
+                       DISPLAY "ISBN may only contain digits and "
+                           "dashes."
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Enter Branch Code (blank for MAIN): "
+           ACCEPT book_branch
+           IF FUNCTION TRIM(book_branch) = SPACE
+               MOVE "MAIN" TO book_branch
+           END-IF
+
            DISPLAY "*------------------------------------------*"
            DISPLAY "Enter 1 to Save, 0 to Cancel: "
            ACCEPT add-book-confirm-choice
@@ -149,6 +440,12 @@
                    FUNCTION TRIM(book_count)   DELIMITED BY SIZE
                    ","               DELIMITED BY SIZE
                    FUNCTION TRIM(book_genre)   DELIMITED BY SIZE
+                   ","               DELIMITED BY SIZE
+                   "ACTIVE"          DELIMITED BY SIZE
+                   ","               DELIMITED BY SIZE
+                   FUNCTION TRIM(book_isbn)    DELIMITED BY SIZE
+                   ","               DELIMITED BY SIZE
+                   FUNCTION TRIM(book_branch)  DELIMITED BY SIZE
                    INTO ws-book-line
                END-STRING
 
@@ -156,6 +453,13 @@
                WRITE BookRecord
                CLOSE BookFile
 
+               MOVE book_count TO copies-to-write
+               PERFORM WRITE-NEW-COPIES
+
+               PERFORM ASK-ACQUISITION-INFO
+               MOVE book_count TO acq-copies
+               PERFORM WRITE-ACQUISITION-RECORD
+
                DISPLAY "*------------------------------------------*"
                DISPLAY "Book successfully added to books.csv."
                DISPLAY "          "
@@ -167,5 +471,176 @@
                DISPLAY "Book entry cancelled."
            END-IF.
            MOVE 'N' TO ws-valid-count.
+           MOVE 'N' TO ws-valid-isbn.
+           MOVE "MAIN" TO book_branch.
+           MOVE 'N' TO vendor-valid.
+           MOVE 'N' TO ws-cost-valid.
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', ws-lock-acquired
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *> Append one bookcopies.csv row per physical copy being added,
+      *> so Borrow/Return can track individual items, not just a
+      *> running total.
+       WRITE-NEW-COPIES.
+           IF copies-to-write = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF last-copy-id = 0
+               OPEN OUTPUT CopyFile
+           ELSE
+               OPEN EXTEND CopyFile
+           END-IF
+
+           PERFORM VARYING copy-write-idx FROM 1 BY 1
+               UNTIL copy-write-idx > copies-to-write
+               ADD 1 TO last-copy-id
+               MOVE last-copy-id TO new-copy-id
+               MOVE SPACES TO ws-barcode
+               STRING "CP" DELIMITED BY SIZE
+                      new-copy-id DELIMITED BY SIZE
+                   INTO ws-barcode
+               STRING
+                   book_id        DELIMITED BY SIZE ","
+                   new-copy-id    DELIMITED BY SIZE ","
+                   ws-barcode     DELIMITED BY SIZE ","
+                   "GOOD"         DELIMITED BY SIZE ","
+                   "AVAILABLE"    DELIMITED BY SIZE
+                   INTO ws-copy-line
+               MOVE ws-copy-line TO CopyRecord
+               WRITE CopyRecord
+           END-PERFORM
+           CLOSE CopyFile
+           MOVE 0 TO copies-to-write.
+
+      *-----------------------------------------------------------------
+      *> Cross-check the entered genre against the optional genre
+      *> master list. A missing list just skips validation (this
+      *> library doesn't require every installation to curate one);
+      *> a list that is present but has no match prompts staff to
+      *> add the new genre to the master list rather than blocking
+      *> the add outright.
+       VALIDATE-GENRE-AGAINST-MASTER.
+           MOVE 'N' TO ws-genre-list-available
+           MOVE 'N' TO ws-genre-match
+           MOVE 'N' TO genre-eof-flag
+
+           OPEN INPUT GenreFile
+           IF ws-genre-status = "00"
+               MOVE 'Y' TO ws-genre-list-available
+               PERFORM UNTIL genre-eof-flag = 'Y'
+                   READ GenreFile
+                       AT END
+                           MOVE 'Y' TO genre-eof-flag
+                       NOT AT END
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (GenreRecord)) =
+                               FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (book_genre))
+                               MOVE 'Y' TO ws-genre-match
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GenreFile
+           END-IF
+
+           IF ws-genre-list-available = 'N'
+               DISPLAY "(Genre master list not available -- "
+                   "skipping validation.)"
+               MOVE 'Y' TO bgenre-valid
+           ELSE
+               IF ws-genre-match = 'Y'
+                   MOVE 'Y' TO bgenre-valid
+               ELSE
+                   DISPLAY "!! '" FUNCTION TRIM(book_genre)
+                       "' is not in the genre master list."
+                   DISPLAY "Add it as a new genre (Y/N)? "
+                   ACCEPT ws-genre-add-new
+                   IF ws-genre-add-new = "Y" OR ws-genre-add-new = "y"
+                       PERFORM ADD-GENRE-TO-MASTER
+                       MOVE 'Y' TO bgenre-valid
+                   ELSE
+                       DISPLAY "Please enter a different genre."
+                       MOVE 'N' TO bgenre-valid
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *> Append a newly-confirmed genre to the master list so it is
+      *> recognized the next time it is entered.
+       ADD-GENRE-TO-MASTER.
+           MOVE SPACES TO GenreRecord
+           MOVE FUNCTION TRIM(book_genre) TO GenreRecord
+           OPEN EXTEND GenreFile
+           WRITE GenreRecord
+           CLOSE GenreFile.
+
+      *-----------------------------------------------------------------
+      *> Prompt for the vendor this stocking event came from and the
+      *> per-copy cost paid, so the write-up in WRITE-ACQUISITION-RECORD
+      *> has something to log besides the bare count.
+       ASK-ACQUISITION-INFO.
+           PERFORM UNTIL vendor-valid = 'Y'
+               DISPLAY "Vendor Name   : " ACCEPT ws-vendor-name
+               IF ws-vendor-name NOT = SPACE THEN
+                   MOVE 'Y' TO vendor-valid
+               ELSE
+                   DISPLAY "Vendor Name can't be blank!"
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL ws-cost-valid = 'Y'
+               DISPLAY "Unit Cost (MMK, digits only): "
+               ACCEPT ws-unit-cost
+               MOVE 0 TO ws-num-only
+               PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i >
+                   LENGTH OF ws-unit-cost
+                   MOVE ws-unit-cost(ws-i:1) TO ws-check-char
+                   IF ws-check-char >= "0" AND ws-check-char <= "9"
+                       ADD 1 TO ws-num-only
+                   END-IF
+               END-PERFORM
+               IF ws-num-only NOT =
+                   FUNCTION LENGTH(FUNCTION TRIM(ws-unit-cost)) OR
+                   FUNCTION LENGTH(FUNCTION TRIM(ws-unit-cost)) = 0
+                   DISPLAY "Unit cost must be a number. Try again."
+               ELSE
+                   MOVE 'Y' TO ws-cost-valid
+               END-IF
+           END-PERFORM.
+
       *-----------------------------------------------------------------
-           END PROGRAM AddNewBook.
+      *> Append one acquisitions.csv row (acq_id,book_id,vendor_name,
+      *> acq_date,copies_acquired,unit_cost) for this stocking event.
+       WRITE-ACQUISITION-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-acq-today
+           MOVE ws-acq-today(1:4) TO ws-acq-year
+           MOVE ws-acq-today(5:2) TO ws-acq-month
+           MOVE ws-acq-today(7:2) TO ws-acq-day
+           STRING ws-acq-day   DELIMITED BY SIZE "-"
+                  ws-acq-month DELIMITED BY SIZE "-"
+                  ws-acq-year  DELIMITED BY SIZE
+               INTO ws-acq-date
+
+           IF last-acq-id = 0
+               OPEN OUTPUT AcqFile
+           ELSE
+               OPEN EXTEND AcqFile
+           END-IF
+           ADD 1 TO last-acq-id
+           MOVE last-acq-id TO new-acq-id
+           STRING new-acq-id DELIMITED BY SIZE ","
+                  book_id    DELIMITED BY SIZE ","
+                  FUNCTION TRIM(ws-vendor-name) DELIMITED BY SIZE ","
+                  ws-acq-date DELIMITED BY SIZE ","
+                  acq-copies DELIMITED BY SIZE ","
+                  FUNCTION TRIM(ws-unit-cost)   DELIMITED BY SIZE
+               INTO ws-acq-line
+           MOVE ws-acq-line TO AcqRecord
+           WRITE AcqRecord
+           CLOSE AcqFile.
+
+       END PROGRAM AddNewBook.
