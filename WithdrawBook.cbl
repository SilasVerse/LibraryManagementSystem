@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2025
+      * Purpose: Withdraw a book from the catalog (soft delete) by
+      *          flipping its status to WITHDRAWN instead of deleting
+      *          the row, so history/log records that reference the
+      *          book_id keep resolving correctly.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WithdrawBook.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPY-FILE ASSIGN TO "../bookcopies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-REC         PIC X(200).
+
+       FD  COPY-FILE.
+       01  COPY-REC         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-ID       PIC X(5).
+       01  FOUND-FLAG       PIC X VALUE "N".
+       01  FILE-END         PIC X VALUE "N".
+       01  CONFIRM          PIC X.
+       01  IDX              PIC 9(4) VALUE 0.
+       01  BK-CNT           PIC 9(4) VALUE 0.
+       01  BK-MATCH-IDX     PIC 9(4) VALUE 0.
+
+      *> Arguments for the shared audit trail -- see AuditLog.cbl.
+       01  WS-AUDIT-PROGRAM     PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-TYPE PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-ID   PIC X(5)  VALUE SPACES.
+       01  WS-AUDIT-OLD-STATUS  PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-NEW-STATUS  PIC X(10) VALUE SPACES.
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 1000 TIMES.
+               10 BK-ID      PIC X(5).
+               10 BK-NAME    PIC X(30).
+               10 BK-AUTHOR  PIC X(30).
+               10 BK-COUNT   PIC 9(5).
+               10 BK-GENRE   PIC X(30).
+               10 BK-STATUS  PIC X(9).
+               10 BK-ISBN    PIC X(17).
+               10 BK-BRANCH  PIC X(10).
+
+      *> Checked against bookcopies.csv so a title with copies still
+      *> out on loan can't be withdrawn out from under a borrower.
+       01  COPY-EOF         PIC X VALUE "N".
+       01  CP-BOOK-ID       PIC X(5).
+       01  CP-COPY-ID       PIC X(6).
+       01  CP-BARCODE       PIC X(12).
+       01  CP-CONDITION     PIC X(10).
+       01  CP-STATUS        PIC X(10).
+       01  OUT-ON-LOAN      PIC X VALUE "N".
+       01  WS-LOCK-ACQUIRED PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *> Serialize against other transactions before rewriting
+      *> books.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'WithdrawBook' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "Enter Book ID to withdraw: "
+           ACCEPT WS-BOOK-ID
+
+           OPEN INPUT BOOK-FILE
+           MOVE 'N' TO FILE-END
+           MOVE 0 TO BK-CNT
+           PERFORM UNTIL FILE-END = 'Y'
+               READ BOOK-FILE
+                   AT END MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       ADD 1 TO BK-CNT
+                       UNSTRING BOOK-REC DELIMITED BY ","
+                           INTO BK-ID(BK-CNT), BK-NAME(BK-CNT),
+                                BK-AUTHOR(BK-CNT), BK-COUNT(BK-CNT),
+                                BK-GENRE(BK-CNT), BK-STATUS(BK-CNT),
+                                BK-ISBN(BK-CNT), BK-BRANCH(BK-CNT)
+                       IF FUNCTION TRIM(BK-STATUS(BK-CNT)) = SPACE
+                           MOVE "ACTIVE" TO BK-STATUS(BK-CNT)
+                       END-IF
+                       IF FUNCTION TRIM(BK-BRANCH(BK-CNT)) = SPACE
+                           MOVE "MAIN" TO BK-BRANCH(BK-CNT)
+                       END-IF
+                       IF BK-ID(BK-CNT) = WS-BOOK-ID
+                           MOVE 'Y' TO FOUND-FLAG
+                           MOVE BK-CNT TO BK-MATCH-IDX
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           IF FOUND-FLAG = 'N'
+               DISPLAY "Book ID not found."
+               GO TO ENDER
+           END-IF
+
+           IF FUNCTION TRIM(BK-STATUS(BK-MATCH-IDX)) = "WITHDRAWN"
+               DISPLAY "That book is already withdrawn."
+               GO TO ENDER
+           END-IF
+
+           PERFORM CHECK-COPIES-OUT
+           IF OUT-ON-LOAN = 'Y'
+               DISPLAY "Cannot withdraw -- one or more copies of"
+               DISPLAY "this title are still out on loan."
+               GO TO ENDER
+           END-IF
+
+           DISPLAY "Book Name : " BK-NAME(BK-MATCH-IDX)
+           DISPLAY "Author    : " BK-AUTHOR(BK-MATCH-IDX)
+           DISPLAY "Withdraw this book? (Y/N): "
+           ACCEPT CONFIRM
+           IF CONFIRM NOT = "Y" AND CONFIRM NOT = "y"
+               DISPLAY "Withdrawal cancelled."
+               GO TO ENDER
+           END-IF
+
+           MOVE WS-BOOK-ID TO WS-AUDIT-ENTITY-ID
+           MOVE BK-STATUS(BK-MATCH-IDX) TO WS-AUDIT-OLD-STATUS
+           MOVE "WITHDRAWN" TO BK-STATUS(BK-MATCH-IDX)
+           MOVE "WithdrawBook" TO WS-AUDIT-PROGRAM
+           MOVE "BOOK"         TO WS-AUDIT-ENTITY-TYPE
+           MOVE "WITHDRAWN"    TO WS-AUDIT-NEW-STATUS
+           CALL 'AuditLog' USING WS-AUDIT-PROGRAM,
+               WS-AUDIT-ENTITY-TYPE, WS-AUDIT-ENTITY-ID,
+               WS-AUDIT-OLD-STATUS, WS-AUDIT-NEW-STATUS
+
+           OPEN OUTPUT BOOK-FILE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BK-CNT
+               STRING BK-ID(IDX) DELIMITED BY SIZE ","
+                      BK-NAME(IDX) DELIMITED BY SIZE ","
+                      BK-AUTHOR(IDX) DELIMITED BY SIZE ","
+                      BK-COUNT(IDX) DELIMITED BY SIZE ","
+                      BK-GENRE(IDX) DELIMITED BY SIZE ","
+                      BK-STATUS(IDX) DELIMITED BY SIZE ","
+                      BK-ISBN(IDX) DELIMITED BY SIZE ","
+                      BK-BRANCH(IDX) DELIMITED BY SIZE
+                   INTO BOOK-REC
+               WRITE BOOK-REC
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           DISPLAY "Book withdrawn from the catalog."
+           MOVE 'N' TO FOUND-FLAG.
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *> Scan bookcopies.csv for this title; OUT-ON-LOAN is set to 'Y'
+      *> if any copy row for it is still BORROWED.
+       CHECK-COPIES-OUT.
+           MOVE 'N' TO OUT-ON-LOAN
+           MOVE 'N' TO COPY-EOF
+           OPEN INPUT COPY-FILE
+           PERFORM UNTIL COPY-EOF = 'Y'
+               READ COPY-FILE
+                   AT END MOVE 'Y' TO COPY-EOF
+                   NOT AT END
+                       UNSTRING COPY-REC DELIMITED BY ","
+                           INTO CP-BOOK-ID, CP-COPY-ID, CP-BARCODE,
+                                CP-CONDITION, CP-STATUS
+                       IF CP-BOOK-ID = WS-BOOK-ID
+                           AND FUNCTION TRIM(CP-STATUS) = "BORROWED"
+                           MOVE 'Y' TO OUT-ON-LOAN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE COPY-FILE.
+
+       END PROGRAM WithdrawBook.
