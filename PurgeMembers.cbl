@@ -0,0 +1,349 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Archive/purge batch job for long-inactive members --
+      *          moves INACTIVE members with no outstanding loans and
+      *          no unpaid fines out of members.csv into
+      *          members_archive.csv, the same split-rewrite shape
+      *          ArchiveLog.cbl already uses for closed transactions.
+      *          A member who is INACTIVE but still has an open loan
+      *          or an unpaid fine is left in members.csv -- purging
+      *          them would lose the thread back to money or books
+      *          still owed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PurgeMembers IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-FILE ASSIGN TO "../members_archive.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-STATUS.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01  MEMBER-LINE     PIC X(200).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-LINE    PIC X(200).
+
+       FD  LOG-FILE.
+       01  LOG-LINE        PIC X(200).
+
+       FD  FINE-FILE.
+       01  FINE-LINE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FLG-EOF             PIC X VALUE 'N'.
+       01  ARCHIVE-STATUS      PIC XX.
+       01  CONFIRM             PIC X.
+
+       01  MEMBER-DATA.
+           05 MEM-ROW OCCURS 2000 TIMES.
+              10 M-ID          PIC X(5).
+              10 M-NAME        PIC X(30).
+              10 M-EMAIL       PIC X(35).
+              10 M-ADDRESS     PIC X(50).
+              10 M-GENDER      PIC X(1).
+              10 M-FLAG        PIC X(8).
+              10 M-OVERRIDE    PIC X(1).
+              10 M-TYPE        PIC X(10).
+              10 M-PHONE       PIC X(15).
+              10 M-EXPIRATION  PIC X(10).
+              10 M-PURGE       PIC X VALUE 'N'.
+       01  M-IDX               PIC 9(4) VALUE 0.
+       01  M-COUNT             PIC 9(4) VALUE 0.
+
+      *> New vars for quoted-address handling, same split as
+      *> CheckLog's member load.
+       01  Q-CNT               PIC 9.
+       01  id_to_email         PIC X(70).
+       01  gender_n_flag       PIC X(60).
+       01  dummy               PIC X.
+
+       01  LOG-TABLE.
+           05 LOG-ROW OCCURS 2000 TIMES.
+              10 F-MID     PIC X(5).
+              10 F-RDT     PIC X(10).
+       01  LOG-CNT             PIC 9(4) VALUE 0.
+       01  LOG-IDX             PIC 9(4) VALUE 0.
+       01  LOG-REST            PIC X(140).
+
+       01  FINE-TABLE.
+           05 FINE-ROW OCCURS 1000 TIMES.
+              10 FN-MID        PIC X(5).
+              10 FN-PAID-FLAG  PIC X(3).
+       01  FINE-CNT            PIC 9(4) VALUE 0.
+       01  FINE-IDX            PIC 9(4) VALUE 0.
+       01  FINE-REST           PIC X(140).
+
+       01  WS-HAS-OPEN-LOAN    PIC X VALUE 'N'.
+       01  WS-HAS-UNPAID-FINE  PIC X VALUE 'N'.
+
+       01  WS-INACTIVE-CNT     PIC 9(5) VALUE 0.
+       01  WS-ELIGIBLE-CNT     PIC 9(5) VALUE 0.
+       01  WS-BLOCKED-CNT      PIC 9(5) VALUE 0.
+
+       01  WS-LOCK-ACQUIRED    PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM   PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE   PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *> Serialize against other transactions before rewriting
+      *> members.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'PurgeMembers' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           PERFORM LOAD-MEMBER-FILE
+           PERFORM LOAD-LOG-FILE
+           PERFORM LOAD-FINE-FILE
+           PERFORM FLAG-ELIGIBLE-MEMBERS
+
+           IF WS-ELIGIBLE-CNT = 0
+               DISPLAY "No inactive members are eligible to purge "
+                   "(either none are INACTIVE, or every INACTIVE "
+                   "member still has an open loan or unpaid fine)."
+               GO TO ENDER
+           END-IF
+
+           DISPLAY "*------------------------------------------*"
+           DISPLAY "INACTIVE members found       : " WS-INACTIVE-CNT
+           DISPLAY "Blocked (loan/fine still open): " WS-BLOCKED-CNT
+           DISPLAY "Eligible to archive           : " WS-ELIGIBLE-CNT
+           DISPLAY "Archive these members and remove them from "
+               "members.csv? (Y/N): "
+           ACCEPT CONFIRM
+           IF CONFIRM NOT = "Y" AND CONFIRM NOT = "y"
+               DISPLAY "Purge cancelled."
+               GO TO ENDER
+           END-IF
+
+           PERFORM WRITE-ARCHIVE-ROWS
+           PERFORM REWRITE-MEMBER-FILE
+
+           DISPLAY WS-ELIGIBLE-CNT " member(s) archived to"
+               " members_archive.csv."
+           DISPLAY "members.csv now holds " M-COUNT
+               " member(s)."
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       LOAD-MEMBER-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO M-COUNT
+           OPEN INPUT MEMBER-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ MEMBER-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO M-COUNT
+                       MOVE 0 TO Q-CNT
+                       INSPECT MEMBER-LINE TALLYING Q-CNT FOR ALL '"'
+                       IF Q-CNT > 0
+                           UNSTRING MEMBER-LINE DELIMITED BY '"'
+                               INTO id_to_email, M-ADDRESS(M-COUNT),
+                                    gender_n_flag
+                           UNSTRING id_to_email DELIMITED BY ","
+                               INTO M-ID(M-COUNT), M-NAME(M-COUNT),
+                                    M-EMAIL(M-COUNT)
+                           UNSTRING gender_n_flag DELIMITED BY ","
+                               INTO dummy, M-GENDER(M-COUNT),
+                                    M-FLAG(M-COUNT),
+                                    M-OVERRIDE(M-COUNT),
+                                    M-TYPE(M-COUNT), M-PHONE(M-COUNT),
+                                    M-EXPIRATION(M-COUNT)
+                       ELSE
+                           UNSTRING MEMBER-LINE DELIMITED BY ","
+                               INTO M-ID(M-COUNT), M-NAME(M-COUNT),
+                                    M-EMAIL(M-COUNT),
+                                    M-ADDRESS(M-COUNT),
+                                    M-GENDER(M-COUNT), M-FLAG(M-COUNT),
+                                    M-OVERRIDE(M-COUNT),
+                                    M-TYPE(M-COUNT), M-PHONE(M-COUNT),
+                                    M-EXPIRATION(M-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-FILE.
+
+      *-----------------------------------------------------------------
+      * Only MID and return-date are needed to know whether a member
+      * still has a loan out.
+      *-----------------------------------------------------------------
+       LOAD-LOG-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO LOG-CNT
+           OPEN INPUT LOG-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO LOG-CNT
+                       UNSTRING LOG-LINE DELIMITED BY ","
+                           INTO LOG-REST, F-MID(LOG-CNT),
+                           LOG-REST, LOG-REST, LOG-REST, LOG-REST,
+                           F-RDT(LOG-CNT), LOG-REST, LOG-REST,
+                           LOG-REST
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE.
+
+      *-----------------------------------------------------------------
+      * Only MID and the paid flag are needed to know whether a
+      * member still has an unpaid fine outstanding.
+      *-----------------------------------------------------------------
+       LOAD-FINE-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO FINE-CNT
+           OPEN INPUT FINE-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO FINE-CNT
+                       UNSTRING FINE-LINE DELIMITED BY ","
+                           INTO FINE-REST, FINE-REST, FN-MID(FINE-CNT),
+                           FINE-REST, FINE-REST,
+                           FN-PAID-FLAG(FINE-CNT), FINE-REST
+               END-READ
+           END-PERFORM
+           CLOSE FINE-FILE.
+
+      *-----------------------------------------------------------------
+       FLAG-ELIGIBLE-MEMBERS.
+           MOVE 0 TO WS-INACTIVE-CNT
+           MOVE 0 TO WS-ELIGIBLE-CNT
+           MOVE 0 TO WS-BLOCKED-CNT
+           PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > M-COUNT
+               MOVE 'N' TO M-PURGE(M-IDX)
+               IF FUNCTION TRIM(M-FLAG(M-IDX)) = "INACTIVE"
+                   ADD 1 TO WS-INACTIVE-CNT
+
+                   MOVE 'N' TO WS-HAS-OPEN-LOAN
+                   PERFORM VARYING LOG-IDX FROM 1 BY 1
+                       UNTIL LOG-IDX > LOG-CNT
+                       IF F-MID(LOG-IDX) = M-ID(M-IDX)
+                           AND FUNCTION TRIM(F-RDT(LOG-IDX)) = SPACE
+                           MOVE 'Y' TO WS-HAS-OPEN-LOAN
+                       END-IF
+                   END-PERFORM
+
+                   MOVE 'N' TO WS-HAS-UNPAID-FINE
+                   PERFORM VARYING FINE-IDX FROM 1 BY 1
+                       UNTIL FINE-IDX > FINE-CNT
+                       IF FN-MID(FINE-IDX) = M-ID(M-IDX)
+                           AND FUNCTION TRIM(FN-PAID-FLAG(FINE-IDX))
+                               NOT = "YES"
+                           MOVE 'Y' TO WS-HAS-UNPAID-FINE
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-HAS-OPEN-LOAN = 'N' AND
+                       WS-HAS-UNPAID-FINE = 'N'
+                       MOVE 'Y' TO M-PURGE(M-IDX)
+                       ADD 1 TO WS-ELIGIBLE-CNT
+                   ELSE
+                       ADD 1 TO WS-BLOCKED-CNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       WRITE-ARCHIVE-ROWS.
+           OPEN INPUT ARCHIVE-FILE
+           IF ARCHIVE-STATUS = "00"
+               CLOSE ARCHIVE-FILE
+               OPEN EXTEND ARCHIVE-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF
+           PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > M-COUNT
+               IF M-PURGE(M-IDX) = 'Y'
+                   MOVE SPACES TO ARCHIVE-LINE
+                   STRING
+                       M-ID(M-IDX)         DELIMITED BY SIZE ","
+                       M-NAME(M-IDX)       DELIMITED BY SIZE ","
+                       M-EMAIL(M-IDX)      DELIMITED BY SIZE ","
+                       '"' DELIMITED BY SIZE
+                       M-ADDRESS(M-IDX)    DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE ","
+                       M-GENDER(M-IDX)     DELIMITED BY SIZE ","
+                       M-FLAG(M-IDX)       DELIMITED BY SIZE ","
+                       M-OVERRIDE(M-IDX)   DELIMITED BY SIZE ","
+                       M-TYPE(M-IDX)       DELIMITED BY SIZE ","
+                       M-PHONE(M-IDX)      DELIMITED BY SIZE ","
+                       M-EXPIRATION(M-IDX) DELIMITED BY SIZE
+                       INTO ARCHIVE-LINE
+                   WRITE ARCHIVE-LINE
+               END-IF
+           END-PERFORM
+           CLOSE ARCHIVE-FILE.
+
+      *-----------------------------------------------------------------
+      * Rewrites members.csv with every purged member dropped, and
+      * recomputes M-COUNT to the number of rows left behind.
+      *-----------------------------------------------------------------
+       REWRITE-MEMBER-FILE.
+           OPEN OUTPUT MEMBER-FILE
+           PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > M-COUNT
+               IF M-PURGE(M-IDX) NOT = 'Y'
+                   MOVE SPACES TO MEMBER-LINE
+                   STRING
+                       M-ID(M-IDX)         DELIMITED BY SIZE ","
+                       M-NAME(M-IDX)       DELIMITED BY SIZE ","
+                       M-EMAIL(M-IDX)      DELIMITED BY SIZE ","
+                       '"' DELIMITED BY SIZE
+                       M-ADDRESS(M-IDX)    DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE ","
+                       M-GENDER(M-IDX)     DELIMITED BY SIZE ","
+                       M-FLAG(M-IDX)       DELIMITED BY SIZE ","
+                       M-OVERRIDE(M-IDX)   DELIMITED BY SIZE ","
+                       M-TYPE(M-IDX)       DELIMITED BY SIZE ","
+                       M-PHONE(M-IDX)      DELIMITED BY SIZE ","
+                       M-EXPIRATION(M-IDX) DELIMITED BY SIZE
+                       INTO MEMBER-LINE
+                   WRITE MEMBER-LINE
+               END-IF
+           END-PERFORM
+           CLOSE MEMBER-FILE
+           COMPUTE M-COUNT = M-COUNT - WS-ELIGIBLE-CNT.
+
+       END PROGRAM PurgeMembers.
