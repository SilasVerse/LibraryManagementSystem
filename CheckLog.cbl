@@ -8,6 +8,15 @@
       *            Display correctly error
       * Addition( HL-Silas) : Showing Summary for counts of updated active/inactive members
       *            and overdue books counts, adjust price
+      * Addition( HL-Silas) : Respect a manual override flag on the
+      *            member record so staff can keep a reinstated member
+      *            ACTIVE instead of being re-flipped to INACTIVE here.
+      * Addition( HL-Silas) : Export overdue_notices.csv each run so
+      *            member notifications can be generated downstream.
+      * Addition( HL-Silas) : Checkpoint marker so a run interrupted
+      *            partway through the log.csv/members.csv rewrite is
+      *            detected and flagged on the next run instead of
+      *            silently trusting half-updated files.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -21,6 +30,13 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MEMBER-FILE ASSIGN TO "../members.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOTICE-FILE ASSIGN TO "../overdue_notices.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Checkpoint marker for this run -- see CHECK-PRIOR-CHECKPOINT
+      *> and the WRITE-CHECKPOINT-* paragraphs below.
+           SELECT CHECKPOINT-FILE ASSIGN TO "../checklog_checkpoint.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -31,13 +47,33 @@
        FD  MEMBER-FILE.
        01  MEMBER-LINE    PIC X(200).
 
+       FD  NOTICE-FILE.
+       01  NOTICE-LINE    PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  FLG-EOF        PIC X VALUE 'N'.
-       01  IDX-CNT        PIC 9(3) VALUE 1.
-       01  CNT-LOG        PIC 9(3) VALUE 0.
+       01  IDX-CNT        PIC 9(4) VALUE 1.
+       01  CNT-LOG        PIC 9(4) VALUE 0.
 
        01  SYS-DATE       PIC 9(8).
        01  SYS-DATE-INT   PIC 9(8).
+       01  SYS-DATE-DISPLAY PIC X(10).
+
+      *> Checkpoint marker -- written STARTED before the log.csv and
+      *> members.csv rewrite, overwritten with COMPLETE only once both
+      *> rewrites and the notice export have finished. If a run is
+      *> found STARTED on the next invocation, the previous run never
+      *> reached COMPLETE, so its output files may be half-updated.
+      *> Reprocessing from scratch is safe since every value this
+      *> program writes is recomputed fresh from log.csv/members.csv
+      *> each run, so the recovery here is simply to warn the operator
+      *> and continue rather than to resume mid-file.
+       01  WS-CKPT-STATUS    PIC XX.
+       01  WS-CKPT-FLAG      PIC X(10).
+       01  WS-CKPT-DATE      PIC X(10).
 
        01  RAW-END-DT     PIC X(10).
        01  DT-DAY         PIC X(2).
@@ -47,7 +83,7 @@
        01  DT-INT         PIC 9(8).
 
        01  LOG-DATA.
-           05 LOG-ROW OCCURS 200 TIMES.
+           05 LOG-ROW OCCURS 2000 TIMES.
               10 F-ID     PIC X(5).
               10 F-MID    PIC X(5).
               10 F-BID    PIC X(5).
@@ -55,38 +91,91 @@
               10 F-EDT    PIC X(10).
               10 F-DUE    PIC X(3).
               10 F-RDT    PIC X(10).
+              10 F-CPID   PIC X(6).
+              10 F-BRANCH PIC X(10).
+              10 F-OPID   PIC X(10).
        01  MEMBER-DATA.
-           05 MEM-ROW OCCURS 200 TIMES.
+           05 MEM-ROW OCCURS 2000 TIMES.
               10 M-ID       PIC X(5).
               10 M-NAME     PIC X(30).
               10 M-EMAIL    PIC X(35).
               10 M-ADDRESS  PIC X(50).
               10 M-GENDER   PIC X(1).
               10 M-FLAG     PIC X(8).
+              10 M-OVERRIDE PIC X(1).
+              10 M-TYPE     PIC X(10).
+              10 M-PHONE    PIC X(15).
+              10 M-EXPIRATION PIC X(10).
               10 M-UNRT-OVCT PIC 99 VALUE 0.
 
-       01  M-IDX     PIC 9(3) VALUE 1.
-       01  M-COUNT   PIC 9(3) VALUE 0.
+       01  M-IDX     PIC 9(4) VALUE 1.
+       01  M-COUNT   PIC 9(4) VALUE 0.
        01  TMP-MID   PIC X(5).
 
       * New vars for address handling
        01  Q-CNT       PIC 9.
        01  id_to_email        PIC X(70).
-       01  gender_n_flag      PIC X(11).
+       01  gender_n_flag      PIC X(60).
        01  dummy PIC X.
 
        01 CNT-OVERDUE   PIC 9(4) VALUE 0.
        01 CNT-INACTIVE  PIC 9(4) VALUE 0.
-
+       01 WS-LOCK-ACQUIRED PIC X VALUE 'N'.
+       01 WS-ERRLOG-PROGRAM PIC X(20) VALUE SPACES.
+       01 WS-ERRLOG-MESSAGE PIC X(100) VALUE SPACES.
+
+      *> Export of every overdue loan found this run, so a mail-merge
+      *> or notification job outside this system can pick it up
+      *> without re-deriving overdue status itself.
+       01  NOTICE-TABLE.
+           05 NOTICE-ROW OCCURS 2000 TIMES.
+              10 N-MID      PIC X(5).
+              10 N-NAME     PIC X(30).
+              10 N-EMAIL    PIC X(35).
+              10 N-BID      PIC X(5).
+              10 N-EDT      PIC X(10).
+              10 N-DAYS     PIC 9(4).
+       01  N-CNT         PIC 9(4) VALUE 0.
+       01  N-IDX         PIC 9(4) VALUE 0.
+
+      *> Arguments for the shared audit trail -- see AuditLog.cbl.
+       01  WS-AUDIT-PROGRAM     PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-TYPE PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-ENTITY-ID   PIC X(5)  VALUE SPACES.
+       01  WS-AUDIT-OLD-STATUS  PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-NEW-STATUS  PIC X(10) VALUE SPACES.
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
 
        PROCEDURE DIVISION USING USER-CHOICE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      * Serialize against other transactions before rewriting
+      * log.csv/members.csv. CheckLog also runs nested inside
+      * ReturnBook's own locked transaction, which FileLock allows
+      * by re-entry rather than deadlocking.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED NOT = 'Y'
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'CheckLog' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+               GO TO ENDER
+           END-IF
+
       * Get system date and convert to integer
            ACCEPT SYS-DATE FROM DATE YYYYMMDD
            COMPUTE SYS-DATE-INT = FUNCTION INTEGER-OF-DATE(SYS-DATE)
+           STRING SYS-DATE(7:2) DELIMITED BY SIZE "-"
+                  SYS-DATE(5:2) DELIMITED BY SIZE "-"
+                  SYS-DATE(1:4) DELIMITED BY SIZE
+               INTO SYS-DATE-DISPLAY
+
+           PERFORM CHECK-PRIOR-CHECKPOINT
+           PERFORM WRITE-CHECKPOINT-STARTED
 
       * Read all member records into memory
            MOVE 'N' TO FLG-EOF
@@ -110,13 +199,25 @@
                            INTO M-ID(M-IDX),M-NAME(M-IDX),M-EMAIL(M-IDX)
 
                            UNSTRING gender_n_flag DELIMITED BY ','
-                           INTO dummy, M-GENDER(M-IDX), M-FLAG(M-IDX)
+                           INTO dummy, M-GENDER(M-IDX), M-FLAG(M-IDX),
+                                M-OVERRIDE(M-IDX), M-TYPE(M-IDX),
+                                M-PHONE(M-IDX), M-EXPIRATION(M-IDX)
 
                        ELSE
                            UNSTRING MEMBER-LINE DELIMITED BY ','
                            INTO M-ID(M-IDX), M-NAME(M-IDX),
                                 M-EMAIL(M-IDX), M-ADDRESS(M-IDX),
-                                M-GENDER(M-IDX), M-FLAG(M-IDX)
+                                M-GENDER(M-IDX), M-FLAG(M-IDX),
+                                M-OVERRIDE(M-IDX), M-TYPE(M-IDX),
+                                M-PHONE(M-IDX), M-EXPIRATION(M-IDX)
+                       END-IF
+
+                       IF M-OVERRIDE(M-IDX) NOT = "Y"
+                           MOVE "N" TO M-OVERRIDE(M-IDX)
+                       END-IF
+
+                       IF FUNCTION TRIM(M-TYPE(M-IDX)) = SPACE
+                           MOVE "GENERAL" TO M-TYPE(M-IDX)
                        END-IF
 
                        MOVE 0 TO M-UNRT-OVCT(M-IDX)
@@ -142,7 +243,9 @@
                        UNSTRING LOG-LINE DELIMITED BY ","
                            INTO F-ID(IDX-CNT), F-MID(IDX-CNT),
                            F-BID(IDX-CNT), F-SDT(IDX-CNT),
-                           F-EDT(IDX-CNT), F-DUE(IDX-CNT),F-RDT(IDX-CNT)
+                           F-EDT(IDX-CNT), F-DUE(IDX-CNT),F-RDT(IDX-CNT),
+                           F-CPID(IDX-CNT), F-BRANCH(IDX-CNT),
+                           F-OPID(IDX-CNT)
 
                    IF FUNCTION TRIM(F-RDT(IDX-CNT)) = SPACE
                            MOVE F-EDT(IDX-CNT) TO RAW-END-DT
@@ -158,6 +261,20 @@
                            IF SYS-DATE-INT > DT-INT
                                MOVE "YES" TO F-DUE(IDX-CNT)
                                ADD 1 TO CNT-OVERDUE
+                               ADD 1 TO N-CNT
+                               MOVE F-MID(IDX-CNT) TO N-MID(N-CNT)
+                               MOVE F-BID(IDX-CNT) TO N-BID(N-CNT)
+                               MOVE F-EDT(IDX-CNT) TO N-EDT(N-CNT)
+                               COMPUTE N-DAYS(N-CNT) =
+                                   SYS-DATE-INT - DT-INT
+                               PERFORM VARYING M-IDX FROM 1 BY 1
+                                 UNTIL M-IDX > M-COUNT
+                                   IF F-MID(IDX-CNT) = M-ID(M-IDX)
+                                    MOVE M-NAME(M-IDX) TO N-NAME(N-CNT)
+                                    MOVE M-EMAIL(M-IDX) TO
+                                        N-EMAIL(N-CNT)
+                                   END-IF
+                               END-PERFORM
                            ELSE
                                MOVE "NO " TO F-DUE(IDX-CNT)
                            END-IF
@@ -167,11 +284,28 @@
                                 UNTIL M-IDX > M-COUNT
 
                                   IF F-MID(IDX-CNT) = M-ID(M-IDX)
-                                     IF M-FLAG(M-IDX) NOT = "INACTIVE"
-                                        MOVE "INACTIVE" TO M-FLAG(M-IDX)
-                                        ADD 1 TO CNT-INACTIVE
-                                     END-IF
-                                        ADD 1 TO M-UNRT-OVCT(M-IDX)
+                                   IF M-OVERRIDE(M-IDX) NOT = "Y"
+                                    IF M-FLAG(M-IDX) NOT = "INACTIVE"
+                                     MOVE M-ID(M-IDX) TO
+                                         WS-AUDIT-ENTITY-ID
+                                     MOVE M-FLAG(M-IDX) TO
+                                         WS-AUDIT-OLD-STATUS
+                                     MOVE "INACTIVE" TO M-FLAG(M-IDX)
+                                     ADD 1 TO CNT-INACTIVE
+                                     MOVE "CheckLog" TO WS-AUDIT-PROGRAM
+                                     MOVE "MEMBER"   TO
+                                         WS-AUDIT-ENTITY-TYPE
+                                     MOVE "INACTIVE" TO
+                                         WS-AUDIT-NEW-STATUS
+                                     CALL 'AuditLog' USING
+                                         WS-AUDIT-PROGRAM,
+                                         WS-AUDIT-ENTITY-TYPE,
+                                         WS-AUDIT-ENTITY-ID,
+                                         WS-AUDIT-OLD-STATUS,
+                                         WS-AUDIT-NEW-STATUS
+                                    END-IF
+                                   END-IF
+                                     ADD 1 TO M-UNRT-OVCT(M-IDX)
                                   END-IF
                               END-PERFORM
                            END-IF
@@ -193,7 +327,10 @@
                    F-SDT(IDX-CNT) DELIMITED BY SIZE ","
                    F-EDT(IDX-CNT) DELIMITED BY SIZE ","
                    F-DUE(IDX-CNT) DELIMITED BY SIZE ","
-                   F-RDT(IDX-CNT) DELIMITED BY SIZE
+                   F-RDT(IDX-CNT) DELIMITED BY SIZE ","
+                   F-CPID(IDX-CNT) DELIMITED BY SIZE ","
+                   F-BRANCH(IDX-CNT) DELIMITED BY SIZE ","
+                   F-OPID(IDX-CNT) DELIMITED BY SIZE
                    INTO LOG-LINE
                WRITE LOG-LINE
            END-PERFORM
@@ -204,8 +341,17 @@
            PERFORM VARYING M-IDX FROM 1 BY 1
              UNTIL M-IDX > M-COUNT
 
-               IF M-UNRT-OVCT(M-IDX) = 0 THEN
+               IF M-UNRT-OVCT(M-IDX) = 0
+                   AND M-FLAG(M-IDX) = "INACTIVE" THEN
+                   MOVE M-ID(M-IDX) TO WS-AUDIT-ENTITY-ID
+                   MOVE M-FLAG(M-IDX) TO WS-AUDIT-OLD-STATUS
                    MOVE 'ACTIVE' TO M-FLAG(M-IDX)
+                   MOVE "CheckLog" TO WS-AUDIT-PROGRAM
+                   MOVE "MEMBER"   TO WS-AUDIT-ENTITY-TYPE
+                   MOVE "ACTIVE"   TO WS-AUDIT-NEW-STATUS
+                   CALL 'AuditLog' USING WS-AUDIT-PROGRAM,
+                       WS-AUDIT-ENTITY-TYPE, WS-AUDIT-ENTITY-ID,
+                       WS-AUDIT-OLD-STATUS, WS-AUDIT-NEW-STATUS
                END-IF
 
                STRING
@@ -216,11 +362,81 @@
                    M-ADDRESS(M-IDX) DELIMITED BY SIZE
                    '"' DELIMITED BY SIZE ","
                    M-GENDER(M-IDX) DELIMITED BY SIZE ","
-                   M-FLAG(M-IDX) DELIMITED BY SIZE
+                   M-FLAG(M-IDX) DELIMITED BY SIZE ","
+                   M-OVERRIDE(M-IDX) DELIMITED BY SIZE ","
+                   M-TYPE(M-IDX) DELIMITED BY SIZE ","
+                   M-PHONE(M-IDX) DELIMITED BY SIZE ","
+                   M-EXPIRATION(M-IDX) DELIMITED BY SIZE
                    INTO MEMBER-LINE
                WRITE MEMBER-LINE
            END-PERFORM
            CLOSE MEMBER-FILE
 
+      * Export the overdue notices found this run.
+           OPEN OUTPUT NOTICE-FILE
+           PERFORM VARYING N-IDX FROM 1 BY 1 UNTIL N-IDX > N-CNT
+               MOVE SPACES TO NOTICE-LINE
+               STRING
+                   N-MID(N-IDX) DELIMITED BY SIZE ","
+                   N-NAME(N-IDX) DELIMITED BY SIZE ","
+                   N-EMAIL(N-IDX) DELIMITED BY SIZE ","
+                   N-BID(N-IDX) DELIMITED BY SIZE ","
+                   N-EDT(N-IDX) DELIMITED BY SIZE ","
+                   N-DAYS(N-IDX) DELIMITED BY SIZE
+                   INTO NOTICE-LINE
+               WRITE NOTICE-LINE
+           END-PERFORM
+           CLOSE NOTICE-FILE
+
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED.
+       ENDER.
            GOBACK.
+
+      *-----------------------------------------------------------------
+      * Warn if the last run never reached WRITE-CHECKPOINT-COMPLETE --
+      * a missing checkpoint file just means this is the first run
+      * ever, which is not a warning.
+      *-----------------------------------------------------------------
+       CHECK-PRIOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-LINE DELIMITED BY ","
+                           INTO WS-CKPT-FLAG, WS-CKPT-DATE
+                       IF FUNCTION TRIM(WS-CKPT-FLAG) = "STARTED"
+                           DISPLAY "!! Previous nightly run on "
+                               WS-CKPT-DATE
+                               " did not finish -- reprocessing "
+                               "log.csv and members.csv from "
+                               "scratch."
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT-STARTED.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING "STARTED"         DELIMITED BY SIZE ","
+                  SYS-DATE-DISPLAY  DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING "COMPLETE"        DELIMITED BY SIZE ","
+                  SYS-DATE-DISPLAY  DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
        END PROGRAM CheckLog.
