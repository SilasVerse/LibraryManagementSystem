@@ -19,6 +19,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BookFile ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportFile ASSIGN TO "../export_history_logs.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -33,6 +35,9 @@
        FD BookFile.
        01 BookRecord         PIC X(200).
 
+       FD ExportFile.
+       01 ExportRecord       PIC X(200).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01 EOF-Log            PIC X VALUE 'N'.
@@ -62,7 +67,7 @@
            05 b_book_id       PIC X(5).
            05 b_name          PIC X(30).
            05 b_author        PIC X(30).
-           05 b_count         PIC X(2).
+           05 b_count         PIC X(5).
            05 b_genre         PIC X(30).
 
        01 DISPLAY-HEADER.
@@ -77,6 +82,23 @@
        01 deco-line           PIC x(83) value all "*-".
        01  choice      PIC X.
        01  counter PIC 999 value 0.
+       01  EXPORT-CHOICE PIC X.
+       01  DO-EXPORT     PIC X VALUE 'N'.
+
+      *> Optional start-date range filter. Dates on file are stored
+      *> DD-MM-YYYY, so each side is reordered to YYYYMMDD before the
+      *> comparison, the same way ReturnBook turns a due date into a
+      *> comparable integer.
+       01  WS-FILTER-CHOICE       PIC X.
+       01  WS-FILTER-ON           PIC X VALUE 'N'.
+       01  WS-FROM-DATE           PIC X(10).
+       01  WS-TO-DATE             PIC X(10).
+       01  WS-FROM-INT            PIC 9(8) VALUE 0.
+       01  WS-TO-INT              PIC 9(8) VALUE 99999999.
+       01  WS-ROW-INT             PIC 9(8).
+       01  WS-DATE-IN             PIC X(10).
+       01  WS-DATE-OUT-INT        PIC 9(8).
+       01  WS-ROW-IN-RANGE        PIC X VALUE 'Y'.
        LINKAGE SECTION.
       *-----------------------
        01 USER-CHOICE PIC 9(2).
@@ -98,6 +120,38 @@
                DISPLAY " "
                DISPLAY DISPLAY-HEADER
 
+               MOVE 0 TO WS-FROM-INT
+               MOVE 99999999 TO WS-TO-INT
+               MOVE 'N' TO WS-FILTER-ON
+               DISPLAY "Filter by start-date range? (Y/N): "
+               ACCEPT WS-FILTER-CHOICE
+               IF WS-FILTER-CHOICE = "Y" OR WS-FILTER-CHOICE = "y"
+                   MOVE 'Y' TO WS-FILTER-ON
+                   DISPLAY "From date (DD-MM-YYYY, blank = no lower "
+                       "bound): "
+                   ACCEPT WS-FROM-DATE
+                   IF FUNCTION TRIM(WS-FROM-DATE) NOT = SPACE
+                       MOVE WS-FROM-DATE TO WS-DATE-IN
+                       PERFORM CONVERT-DATE-TO-INT
+                       MOVE WS-DATE-OUT-INT TO WS-FROM-INT
+                   END-IF
+                   DISPLAY "To date (DD-MM-YYYY, blank = no upper "
+                       "bound): "
+                   ACCEPT WS-TO-DATE
+                   IF FUNCTION TRIM(WS-TO-DATE) NOT = SPACE
+                       MOVE WS-TO-DATE TO WS-DATE-IN
+                       PERFORM CONVERT-DATE-TO-INT
+                       MOVE WS-DATE-OUT-INT TO WS-TO-INT
+                   END-IF
+               END-IF
+
+               DISPLAY "Export this report to CSV? (Y/N): "
+               ACCEPT EXPORT-CHOICE
+               IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+                   MOVE 'Y' TO DO-EXPORT
+                   OPEN OUTPUT ExportFile
+               END-IF
+
                OPEN INPUT LogFile MemberFile BookFile
 
                READ LogFile
@@ -113,6 +167,18 @@
                              l_return_date
                    END-UNSTRING
 
+                   MOVE 'Y' TO WS-ROW-IN-RANGE
+                   IF WS-FILTER-ON = 'Y'
+                       MOVE l_start_date TO WS-DATE-IN
+                       PERFORM CONVERT-DATE-TO-INT
+                       MOVE WS-DATE-OUT-INT TO WS-ROW-INT
+                       IF WS-ROW-INT < WS-FROM-INT OR
+                           WS-ROW-INT > WS-TO-INT
+                           MOVE 'N' TO WS-ROW-IN-RANGE
+                       END-IF
+                   END-IF
+
+                   IF WS-ROW-IN-RANGE = 'Y'
                     PERFORM FETCH-MEMBER-NAME
                     PERFORM FETCH-BOOK-NAME
 
@@ -122,6 +188,20 @@
                             l_start_date " " " "
                             l_due_flag " "
                             l_return_date
+
+                        IF DO-EXPORT = 'Y'
+                            STRING
+                                l_tran_id DELIMITED BY SIZE ","
+                                match_member_name DELIMITED BY SIZE ","
+                                match_book_name DELIMITED BY SIZE ","
+                                l_start_date DELIMITED BY SIZE ","
+                                l_end_date DELIMITED BY SIZE ","
+                                l_due_flag DELIMITED BY SIZE ","
+                                l_return_date DELIMITED BY SIZE
+                                INTO ExportRecord
+                            WRITE ExportRecord
+                        END-IF
+
                         ADD 1 TO counter
                         IF counter >= 10 THEN
                           MOVE 0 TO counter
@@ -132,6 +212,7 @@
                                MOVE 'Y' TO EOF-Log
                           END-IF
                     END-IF
+                   END-IF
                         READ LogFile
                         AT END MOVE 'Y' TO EOF-Log
                     END-READ
@@ -139,6 +220,10 @@
 
                DISPLAY deco-line
                CLOSE LogFile MemberFile BookFile.
+               IF DO-EXPORT = 'Y'
+                   CLOSE ExportFile
+                   DISPLAY "Exported to ../export_history_logs.csv"
+               END-IF.
 
       *-----------------------------------------------------------------      *-----------------------
        FETCH-MEMBER-NAME.
@@ -201,5 +286,14 @@
            IF match_book_name = SPACES
                MOVE "NOT FOUND" TO match_book_name
            END-IF.
+      *-----------------------------------------------------------------
+      *> WS-DATE-IN (DD-MM-YYYY) -> WS-DATE-OUT-INT (YYYYMMDD), so two
+      *> dates can be compared as plain integers.
+       CONVERT-DATE-TO-INT.
+           STRING WS-DATE-IN(7:4) DELIMITED BY SIZE
+                  WS-DATE-IN(4:2) DELIMITED BY SIZE
+                  WS-DATE-IN(1:2) DELIMITED BY SIZE
+               INTO WS-DATE-OUT-INT.
+
       *-----------------------------------------------------------------
        END PROGRAM ShowHistoryLogs.
