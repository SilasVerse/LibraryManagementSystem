@@ -42,10 +42,12 @@
            05 FILLER              PIC X(3) VALUE SPACES.
            05 BOOK-AUTHOR         PIC X(30).
            05 FILLER              PIC X(3) VALUE SPACES.
-           05 BOOK-COUNT          PIC 9(2).
+           05 BOOK-COUNT          PIC 9(5).
            05 FILLER              PIC X(5) VALUE SPACES.
            05 BOOK-GENRE          PIC X(30).
 
+       01 BOOK-CAT-STATUS         PIC X(9).
+
        01 MATCH-FOUND             PIC X VALUE "N".
            88 BOOK-MATCH-FOUND    VALUE "Y".
            88 NO-BOOK-MATCH       VALUE "N".
@@ -53,6 +55,21 @@
        01 found_flag PIC X value 'N'.
        01 HEADER-LINE             PIC X(110) VALUE ALL '-'.
 
+      *> An ID with no other criteria is an exact lookup -- see
+      *> LOOKUP-BY-ID, which uses these instead of scanning BOOK-FILE.
+       01 WS-LOOKUP-LINE          PIC X(200).
+       01 WS-LOOKUP-FOUND         PIC X.
+
+      *> Generic substring (contains) check used by CHECK-MATCH so a
+      *> partial title/author typed by the clerk still matches.
+       01 WS-HAYSTACK             PIC X(35).
+       01 WS-NEEDLE               PIC X(35).
+       01 WS-HS-LEN               PIC 9(2).
+       01 WS-ND-LEN                PIC 9(2).
+       01 WS-SPAN                  PIC 9(2).
+       01 WS-POS                   PIC 9(2).
+       01 WS-CONTAINS              PIC X VALUE 'N'.
+
        01 BOOK-HEADER.
            05 FILLER              PIC X(7) VALUE "BOOK ID".
            05 FILLER              PIC X(5)  VALUE SPACES.
@@ -86,6 +103,14 @@
 
           *> -----------------
 
+      *> An ID with nothing else to match is an exact lookup -- go
+      *> straight to the keyed index instead of scanning every title.
+           IF SC-ID NOT = SPACES AND SC-NAME = SPACES
+               AND SC-AUTHOR = SPACES AND SC-GENRE = SPACES
+               PERFORM LOOKUP-BY-ID
+               EXIT PARAGRAPH
+           END-IF
+
            OPEN INPUT BOOK-FILE
            IF BOOK-STATUS NOT = "00"
                DISPLAY "Error opening file. Status: " BOOK-STATUS
@@ -105,12 +130,17 @@
                    NOT AT END
                        UNSTRING BOOK-RECORD DELIMITED BY ","
                            INTO BOOK-ID, BOOK-NAME, BOOK-AUTHOR,
-                                BOOK-COUNT, BOOK-GENRE
-                       PERFORM CHECK-MATCH
+                                BOOK-COUNT, BOOK-GENRE, BOOK-CAT-STATUS
+                       IF FUNCTION TRIM(BOOK-CAT-STATUS) = SPACE
+                           MOVE "ACTIVE" TO BOOK-CAT-STATUS
+                       END-IF
+                       IF BOOK-CAT-STATUS NOT = "WITHDRAWN"
+                           PERFORM CHECK-MATCH
 
-                       IF BOOK-MATCH-FOUND
-                           DISPLAY BOOK-DETAIL
-                           SET BOOK-MATCH-FOUND TO TRUE
+                           IF BOOK-MATCH-FOUND
+                               DISPLAY BOOK-DETAIL
+                               SET BOOK-MATCH-FOUND TO TRUE
+                           END-IF
                        END-IF
 
                END-READ
@@ -123,14 +153,90 @@
            DISPLAY HEADER-LINE
            CLOSE BOOK-FILE.
 
+      *-----------------------------------------------------------------
+      * LOOKUP-BY-ID -- a keyed READ against books.idx via BookLookup
+      * instead of a line-sequential scan, for the common case of an
+      * exact Book ID with no other criteria entered.
+      *-----------------------------------------------------------------
+       LOOKUP-BY-ID.
+           DISPLAY "======================"
+           DISPLAY "    SEARCH RESULTS"
+           DISPLAY "======================"
+           DISPLAY " "
+           DISPLAY BOOK-HEADER
+           DISPLAY HEADER-LINE
+
+           CALL 'BookLookup' USING SC-ID, WS-LOOKUP-LINE,
+               WS-LOOKUP-FOUND
+           IF WS-LOOKUP-FOUND = 'Y'
+               UNSTRING WS-LOOKUP-LINE DELIMITED BY ","
+                   INTO BOOK-ID, BOOK-NAME, BOOK-AUTHOR,
+                        BOOK-COUNT, BOOK-GENRE, BOOK-CAT-STATUS
+               IF FUNCTION TRIM(BOOK-CAT-STATUS) = SPACE
+                   MOVE "ACTIVE" TO BOOK-CAT-STATUS
+               END-IF
+               IF BOOK-CAT-STATUS NOT = "WITHDRAWN"
+                   DISPLAY BOOK-DETAIL
+                   MOVE 'Y' TO found_flag
+               END-IF
+           END-IF
+
+           IF found_flag = 'N'
+               DISPLAY "No books matched your search criteria."
+           END-IF
+           DISPLAY HEADER-LINE.
+
       *-----------------------------------------------------------------
 
        CHECK-MATCH.
            SET NO-BOOK-MATCH TO TRUE
-           IF (SC-ID = SPACES OR SC-ID = BOOK-ID) AND
-              (SC-NAME = SPACES OR SC-NAME = BOOK-NAME) AND
-              (SC-AUTHOR = SPACES OR SC-AUTHOR = BOOK-AUTHOR) AND
-              (SC-GENRE = SPACES OR SC-GENRE = BOOK-GENRE)
+
+           MOVE BOOK-NAME TO WS-HAYSTACK
+           MOVE SC-NAME TO WS-NEEDLE
+           PERFORM STR-CONTAINS-CHECK
+           IF WS-CONTAINS NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE BOOK-AUTHOR TO WS-HAYSTACK
+           MOVE SC-AUTHOR TO WS-NEEDLE
+           PERFORM STR-CONTAINS-CHECK
+           IF WS-CONTAINS NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE BOOK-GENRE TO WS-HAYSTACK
+           MOVE SC-GENRE TO WS-NEEDLE
+           PERFORM STR-CONTAINS-CHECK
+           IF WS-CONTAINS NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF SC-ID = SPACES OR SC-ID = BOOK-ID
                SET BOOK-MATCH-FOUND TO TRUE
                MOVE 'Y' TO found_flag
            END-IF.
+
+      *-----------------------------------------------------------------
+      *> Case-insensitive substring search: is WS-NEEDLE found
+      *> anywhere inside WS-HAYSTACK? A blank WS-NEEDLE always matches
+      *> (the criterion was left blank, i.e. skipped).
+       STR-CONTAINS-CHECK.
+           MOVE 'N' TO WS-CONTAINS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEEDLE)) TO WS-ND-LEN
+           IF WS-ND-LEN = 0
+               MOVE 'Y' TO WS-CONTAINS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HAYSTACK)) TO WS-HS-LEN
+           IF WS-ND-LEN > WS-HS-LEN
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-SPAN = WS-HS-LEN - WS-ND-LEN + 1
+           PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-SPAN
+               IF FUNCTION UPPER-CASE(WS-HAYSTACK(WS-POS:WS-ND-LEN)) =
+                  FUNCTION UPPER-CASE(WS-NEEDLE(1:WS-ND-LEN))
+                   MOVE 'Y' TO WS-CONTAINS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
