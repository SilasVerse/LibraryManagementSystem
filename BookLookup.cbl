@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Keyed lookup of a single book by ID via books.idx
+      *          (see BuildBookIndex) instead of scanning books.csv
+      *          record by record. Callers that only have a Book ID in
+      *          hand -- no partial name/author/genre criteria -- use
+      *          this instead of opening BOOK-FILE themselves.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BookLookup.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-IDX-FILE ASSIGN TO "../books.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-BOOK-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  BOOK-IDX-FILE.
+       01  BOOK-IDX-RECORD.
+           05 IDX-BOOK-ID       PIC X(5).
+           05 IDX-BOOK-LINE     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-IDX-STATUS        PIC XX.
+       01  WS-BUILD-RESULT      PIC X.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  BL-BOOK-ID           PIC X(5).
+       01  BL-BOOK-LINE         PIC X(200).
+       01  BL-FOUND             PIC X.
+
+       PROCEDURE DIVISION USING BL-BOOK-ID, BL-BOOK-LINE, BL-FOUND.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 'N' TO BL-FOUND
+           MOVE SPACES TO BL-BOOK-LINE
+
+           CALL 'BuildBookIndex' USING WS-BUILD-RESULT
+           IF WS-BUILD-RESULT NOT = 'Y'
+               GO TO ENDER
+           END-IF
+
+           OPEN INPUT BOOK-IDX-FILE
+           IF WS-IDX-STATUS NOT = "00"
+               GO TO ENDER
+           END-IF
+
+           MOVE BL-BOOK-ID TO IDX-BOOK-ID
+           READ BOOK-IDX-FILE
+               INVALID KEY
+                   MOVE 'N' TO BL-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO BL-FOUND
+                   MOVE IDX-BOOK-LINE TO BL-BOOK-LINE
+           END-READ
+           CLOSE BOOK-IDX-FILE.
+       ENDER.
+           GOBACK.
+
+       END PROGRAM BookLookup.
