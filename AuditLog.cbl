@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Shared audit trail over the library data directory.
+      *          Any transaction that flips a member's or a book's
+      *          status CALLs this the same way every transaction
+      *          already CALLs FileLock and ErrorLog, and gets one
+      *          more row appended to audit_log.csv -- date, time,
+      *          program, entity type, entity ID, old status, and new
+      *          status. This does not replace any of the console
+      *          DISPLAY messages already in place; it just gives
+      *          status changes a durable, cross-program history that
+      *          a simple "current status" column in members.csv or
+      *          books.csv can't show on its own.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. AuditLog.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO '../audit_log.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  AuditFile.
+       01  AuditRecord              PIC X(250).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  ws-audit-status          PIC XX.
+       01  ws-audit-today           PIC 9(8).
+       01  ws-audit-date-display    PIC X(10).
+       01  ws-audit-time            PIC 9(8).
+       01  ws-audit-time-display    PIC X(8).
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LA-PROGRAM               PIC X(20).
+       01  LA-ENTITY-TYPE           PIC X(10).
+       01  LA-ENTITY-ID             PIC X(5).
+       01  LA-OLD-STATUS            PIC X(10).
+       01  LA-NEW-STATUS            PIC X(10).
+
+       PROCEDURE DIVISION USING LA-PROGRAM, LA-ENTITY-TYPE,
+           LA-ENTITY-ID, LA-OLD-STATUS, LA-NEW-STATUS.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAIN-PROCEDURE.
+           ACCEPT ws-audit-today FROM DATE YYYYMMDD
+           STRING ws-audit-today(7:2) DELIMITED BY SIZE "-"
+                  ws-audit-today(5:2) DELIMITED BY SIZE "-"
+                  ws-audit-today(1:4) DELIMITED BY SIZE
+              INTO ws-audit-date-display
+           ACCEPT ws-audit-time FROM TIME
+           MOVE ws-audit-time(1:2) TO ws-audit-time-display(1:2)
+           MOVE ":"                TO ws-audit-time-display(3:1)
+           MOVE ws-audit-time(3:2) TO ws-audit-time-display(4:2)
+           MOVE ":"                TO ws-audit-time-display(6:1)
+           MOVE ws-audit-time(5:2) TO ws-audit-time-display(7:2)
+
+           PERFORM 1000-APPEND-ROW
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-APPEND-ROW -- same OPEN INPUT-then-EXTEND/OUTPUT pattern
+      * every other trend file in this system uses to grow a CSV one
+      * row per call without ever truncating what is already there.
+      *-----------------------------------------------------------------
+       1000-APPEND-ROW.
+           OPEN INPUT AuditFile
+           IF ws-audit-status = "00"
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           ELSE
+               OPEN OUTPUT AuditFile
+           END-IF
+           MOVE SPACES TO AuditRecord
+           STRING ws-audit-date-display DELIMITED BY SIZE ","
+                  ws-audit-time-display DELIMITED BY SIZE ","
+                  LA-PROGRAM             DELIMITED BY SIZE ","
+                  LA-ENTITY-TYPE         DELIMITED BY SIZE ","
+                  LA-ENTITY-ID           DELIMITED BY SIZE ","
+                  LA-OLD-STATUS          DELIMITED BY SIZE ","
+                  LA-NEW-STATUS          DELIMITED BY SIZE
+              INTO AuditRecord
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
+       END PROGRAM AuditLog.
