@@ -22,6 +22,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BookFile    ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportFile  ASSIGN TO "../export_fine_logs.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -39,6 +41,9 @@
        FD BookFile.
        01 BookRecord         PIC X(200).
 
+       FD ExportFile.
+       01 ExportRecord       PIC X(200).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01 EOF-Fine           PIC X VALUE 'N'.
@@ -51,6 +56,8 @@
            05 f_member_id    PIC X(5).
            05 f_due_days     PIC 9(3).
            05 f_amount       PIC 9(5).
+           05 f_paid_flag    PIC X(3).
+           05 f_paid_date    PIC X(10).
 
        01 Log.
            05 l_tran_id       PIC X(5).
@@ -73,7 +80,7 @@
            05 b_book_id       PIC X(5).
            05 b_name          PIC X(30).
            05 b_author        PIC X(30).
-           05 b_count         PIC X(2).
+           05 b_count         PIC X(5).
            05 b_genre         PIC X(30).
 
        01 DISPLAY-HEADER.
@@ -82,6 +89,7 @@
            05 FILLER PIC X(30)  VALUE "Book Name                    ".
            05 FILLER PIC X(12)  VALUE "Due Days    ".
            05 FILLER PIC X(8)   VALUE " Amount".
+           05 FILLER PIC X(8)   VALUE "  Paid".
 
 
        01 deco-line           PIC x(77) value all "*-".
@@ -89,6 +97,22 @@
        01 f_amount_disp       PIC Z(6).
        01  choice      PIC X.
        01  counter PIC 999 value 0.
+       01  EXPORT-CHOICE PIC X.
+       01  DO-EXPORT     PIC X VALUE 'N'.
+
+      *> Optional date-range filter, applied against the fined loan's
+      *> start date (fetched via FETCH-LOG-DETAILS). Dates on file are
+      *> DD-MM-YYYY, reordered to YYYYMMDD for the comparison.
+       01  WS-FILTER-CHOICE       PIC X.
+       01  WS-FILTER-ON           PIC X VALUE 'N'.
+       01  WS-FROM-DATE           PIC X(10).
+       01  WS-TO-DATE             PIC X(10).
+       01  WS-FROM-INT            PIC 9(8) VALUE 0.
+       01  WS-TO-INT              PIC 9(8) VALUE 99999999.
+       01  WS-ROW-INT             PIC 9(8).
+       01  WS-DATE-IN             PIC X(10).
+       01  WS-DATE-OUT-INT        PIC 9(8).
+       01  WS-ROW-IN-RANGE        PIC X VALUE 'Y'.
 
        LINKAGE SECTION.
       *-----------------------
@@ -110,6 +134,38 @@
            DISPLAY " "
            DISPLAY DISPLAY-HEADER
 
+           MOVE 0 TO WS-FROM-INT
+           MOVE 99999999 TO WS-TO-INT
+           MOVE 'N' TO WS-FILTER-ON
+           DISPLAY "Filter by loan start-date range? (Y/N): "
+           ACCEPT WS-FILTER-CHOICE
+           IF WS-FILTER-CHOICE = "Y" OR WS-FILTER-CHOICE = "y"
+               MOVE 'Y' TO WS-FILTER-ON
+               DISPLAY "From date (DD-MM-YYYY, blank = no lower "
+                   "bound): "
+               ACCEPT WS-FROM-DATE
+               IF FUNCTION TRIM(WS-FROM-DATE) NOT = SPACE
+                   MOVE WS-FROM-DATE TO WS-DATE-IN
+                   PERFORM CONVERT-DATE-TO-INT
+                   MOVE WS-DATE-OUT-INT TO WS-FROM-INT
+               END-IF
+               DISPLAY "To date (DD-MM-YYYY, blank = no upper "
+                   "bound): "
+               ACCEPT WS-TO-DATE
+               IF FUNCTION TRIM(WS-TO-DATE) NOT = SPACE
+                   MOVE WS-TO-DATE TO WS-DATE-IN
+                   PERFORM CONVERT-DATE-TO-INT
+                   MOVE WS-DATE-OUT-INT TO WS-TO-INT
+               END-IF
+           END-IF
+
+           DISPLAY "Export this report to CSV? (Y/N): "
+           ACCEPT EXPORT-CHOICE
+           IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+               MOVE 'Y' TO DO-EXPORT
+               OPEN OUTPUT ExportFile
+           END-IF
+
            OPEN INPUT FineFile LogFile MemberFile BookFile
            DISPLAY deco-line
            MOVE 0 TO counter
@@ -121,9 +177,23 @@
 
                         UNSTRING FineRecord DELIMITED BY ","
                         INTO f_fine_id, f_tran_id, f_member_id,
-                             f_due_days, f_amount
+                             f_due_days, f_amount, f_paid_flag,
+                             f_paid_date
 
                         PERFORM FETCH-LOG-DETAILS
+
+                        MOVE 'Y' TO WS-ROW-IN-RANGE
+                        IF WS-FILTER-ON = 'Y'
+                            MOVE l_start_date TO WS-DATE-IN
+                            PERFORM CONVERT-DATE-TO-INT
+                            MOVE WS-DATE-OUT-INT TO WS-ROW-INT
+                            IF WS-ROW-INT < WS-FROM-INT OR
+                                WS-ROW-INT > WS-TO-INT
+                                MOVE 'N' TO WS-ROW-IN-RANGE
+                            END-IF
+                        END-IF
+
+                        IF WS-ROW-IN-RANGE = 'Y'
                     PERFORM FETCH-MEMBER-NAME
                     PERFORM FETCH-BOOK-NAME
 
@@ -137,6 +207,20 @@
                             f_due_days_disp
                             "        "
                             f_amount_disp
+                            "    "
+                            FUNCTION TRIM(f_paid_flag)
+
+                        IF DO-EXPORT = 'Y'
+                            STRING
+                                f_fine_id DELIMITED BY SIZE ","
+                                match_member_name DELIMITED BY SIZE ","
+                                match_book_name DELIMITED BY SIZE ","
+                                f_due_days DELIMITED BY SIZE ","
+                                f_amount DELIMITED BY SIZE ","
+                                f_paid_flag DELIMITED BY SIZE
+                                INTO ExportRecord
+                            WRITE ExportRecord
+                        END-IF
 
                         IF counter >= 10 THEN
                           MOVE 0 TO counter
@@ -147,12 +231,17 @@
                                MOVE 'Y' TO EOF-Fine
                           END-IF
                         END-IF
+                        END-IF
 
             END-READ
            END-PERFORM
 
                DISPLAY deco-line
            CLOSE FineFile LogFile MemberFile BookFile.
+           IF DO-EXPORT = 'Y'
+               CLOSE ExportFile
+               DISPLAY "Exported to ../export_fine_logs.csv"
+           END-IF.
 
       *-----------------------------------------------------------------
        FETCH-LOG-DETAILS.
@@ -222,5 +311,15 @@
                        END-IF
                END-READ
            END-PERFORM.
+
+      *-----------------------------------------------------------------
+      *> WS-DATE-IN (DD-MM-YYYY) -> WS-DATE-OUT-INT (YYYYMMDD), so two
+      *> dates can be compared as plain integers.
+       CONVERT-DATE-TO-INT.
+           STRING WS-DATE-IN(7:4) DELIMITED BY SIZE
+                  WS-DATE-IN(4:2) DELIMITED BY SIZE
+                  WS-DATE-IN(1:2) DELIMITED BY SIZE
+               INTO WS-DATE-OUT-INT.
+
       *-----------------------------------------------------------------
        END PROGRAM ShowFineLogs.
