@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2025
+      * Purpose: End-of-day circulation summary -- counts today's
+      *          borrows/returns against log.csv and today's fine
+      *          collections against fine.csv, displays the totals
+      *          and appends one dated row to circulation_summary.csv
+      *          so a run of these can be reviewed as a trend later.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EndOfDaySummary IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO "../circulation_summary.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMMARY-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-LINE        PIC X(200).
+
+       FD  FINE-FILE.
+       01  FINE-LINE       PIC X(200).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FLG-EOF         PIC X VALUE 'N'.
+       01  SUMMARY-STATUS  PIC XX.
+
+       01  LOG-DATA.
+           05 LOG-ROW OCCURS 2000 TIMES.
+              10 F-ID      PIC X(5).
+              10 F-MID     PIC X(5).
+              10 F-BID     PIC X(5).
+              10 F-SDT     PIC X(10).
+              10 F-EDT     PIC X(10).
+              10 F-DUE     PIC X(3).
+              10 F-RDT     PIC X(10).
+              10 F-CPID    PIC X(6).
+              10 F-BRANCH  PIC X(10).
+       01  LOG-CNT         PIC 9(4) VALUE 0.
+       01  LOG-IDX         PIC 9(4) VALUE 0.
+
+       01  FINE-TABLE.
+           05 FINE-ENTRY OCCURS 1000 TIMES.
+              10 FN-FINE-ID   PIC X(5).
+              10 FN-TRAN-ID   PIC X(5).
+              10 FN-MEMBER-ID PIC X(5).
+              10 FN-DUE-DAYS  PIC 9(3).
+              10 FN-AMOUNT    PIC 9(5).
+              10 FN-PAID-FLAG PIC X(3).
+              10 FN-PAID-DATE PIC X(10).
+              10 FN-REASON    PIC X(10).
+              10 FN-WAIVED-AMT     PIC 9(6).
+              10 FN-WAIVER-REASON  PIC X(40).
+       01  FINE-CNT        PIC 9(4) VALUE 0.
+       01  FINE-IDX        PIC 9(4) VALUE 0.
+
+      *> Today's date, both forms: display (DD-MM-YYYY, matches
+      *> log.csv/fine.csv) and numeric (YYYYMMDD) for comparisons.
+       01  WS-TODAY-RAW        PIC 9(8).
+       01  WS-TODAY-YEAR       PIC X(4).
+       01  WS-TODAY-MONTH      PIC X(2).
+       01  WS-TODAY-DAY        PIC X(2).
+       01  WS-TODAY-DISPLAY    PIC X(10).
+
+      *> Per-loan due-date check, reusing the repo's usual
+      *> DD-MM-YYYY -> YYYYMMDD parse for a numeric comparison.
+       01  WS-DUE-DAY          PIC X(2).
+       01  WS-DUE-MONTH        PIC X(2).
+       01  WS-DUE-YEAR         PIC X(4).
+       01  WS-DUE-FMT          PIC 9(8).
+
+       01  WS-BORROWED-TODAY   PIC 9(5) VALUE 0.
+       01  WS-RETURNED-TODAY   PIC 9(5) VALUE 0.
+       01  WS-STILL-OUT        PIC 9(5) VALUE 0.
+       01  WS-OVERDUE-NOW      PIC 9(5) VALUE 0.
+       01  WS-FINES-PAID-CNT   PIC 9(5) VALUE 0.
+       01  WS-FINES-PAID-AMT   PIC 9(7) VALUE 0.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           MOVE WS-TODAY-RAW(1:4) TO WS-TODAY-YEAR
+           MOVE WS-TODAY-RAW(5:2) TO WS-TODAY-MONTH
+           MOVE WS-TODAY-RAW(7:2) TO WS-TODAY-DAY
+           STRING WS-TODAY-DAY   DELIMITED BY SIZE "-"
+                  WS-TODAY-MONTH DELIMITED BY SIZE "-"
+                  WS-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-TODAY-DISPLAY
+
+           PERFORM LOAD-LOG-FILE
+           PERFORM LOAD-FINE-FILE
+           PERFORM SUMMARIZE-CIRCULATION
+           PERFORM SUMMARIZE-FINES
+           PERFORM DISPLAY-SUMMARY
+           PERFORM WRITE-SUMMARY-ROW.
+
+      *-----------------------------------------------------------------
+       LOAD-LOG-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO LOG-CNT
+           OPEN INPUT LOG-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO LOG-CNT
+                       UNSTRING LOG-LINE DELIMITED BY ","
+                           INTO F-ID(LOG-CNT), F-MID(LOG-CNT),
+                           F-BID(LOG-CNT), F-SDT(LOG-CNT),
+                           F-EDT(LOG-CNT), F-DUE(LOG-CNT),
+                           F-RDT(LOG-CNT), F-CPID(LOG-CNT),
+                           F-BRANCH(LOG-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE.
+
+      *-----------------------------------------------------------------
+       LOAD-FINE-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO FINE-CNT
+           OPEN INPUT FINE-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO FINE-CNT
+                       UNSTRING FINE-LINE DELIMITED BY ","
+                           INTO FN-FINE-ID(FINE-CNT),
+                           FN-TRAN-ID(FINE-CNT),
+                           FN-MEMBER-ID(FINE-CNT),
+                           FN-DUE-DAYS(FINE-CNT),
+                           FN-AMOUNT(FINE-CNT),
+                           FN-PAID-FLAG(FINE-CNT),
+                           FN-PAID-DATE(FINE-CNT),
+                           FN-REASON(FINE-CNT),
+                           FN-WAIVED-AMT(FINE-CNT),
+                           FN-WAIVER-REASON(FINE-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE FINE-FILE.
+
+      *-----------------------------------------------------------------
+      * One pass over the in-memory log table: today's new loans,
+      * today's returns, still-out count and currently-overdue count.
+      *-----------------------------------------------------------------
+       SUMMARIZE-CIRCULATION.
+           MOVE 0 TO WS-BORROWED-TODAY
+           MOVE 0 TO WS-RETURNED-TODAY
+           MOVE 0 TO WS-STILL-OUT
+           MOVE 0 TO WS-OVERDUE-NOW
+           PERFORM VARYING LOG-IDX FROM 1 BY 1 UNTIL LOG-IDX > LOG-CNT
+               IF F-SDT(LOG-IDX) = WS-TODAY-DISPLAY
+                   ADD 1 TO WS-BORROWED-TODAY
+               END-IF
+               IF F-RDT(LOG-IDX) = WS-TODAY-DISPLAY
+                   ADD 1 TO WS-RETURNED-TODAY
+               END-IF
+               IF FUNCTION TRIM(F-RDT(LOG-IDX)) = SPACE
+                   ADD 1 TO WS-STILL-OUT
+                   UNSTRING F-EDT(LOG-IDX) DELIMITED BY "-"
+                       INTO WS-DUE-DAY, WS-DUE-MONTH, WS-DUE-YEAR
+                   STRING WS-DUE-YEAR  DELIMITED BY SIZE
+                          WS-DUE-MONTH DELIMITED BY SIZE
+                          WS-DUE-DAY   DELIMITED BY SIZE
+                       INTO WS-DUE-FMT
+                   IF WS-TODAY-RAW > WS-DUE-FMT
+                       ADD 1 TO WS-OVERDUE-NOW
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Fines actually paid today, from fine.csv's own paid_date.
+      *-----------------------------------------------------------------
+       SUMMARIZE-FINES.
+           MOVE 0 TO WS-FINES-PAID-CNT
+           MOVE 0 TO WS-FINES-PAID-AMT
+           PERFORM VARYING FINE-IDX FROM 1 BY 1
+                   UNTIL FINE-IDX > FINE-CNT
+               IF FUNCTION TRIM(FN-PAID-FLAG(FINE-IDX)) = "YES"
+                   AND FN-PAID-DATE(FINE-IDX) = WS-TODAY-DISPLAY
+                   ADD 1 TO WS-FINES-PAID-CNT
+                   ADD FN-AMOUNT(FINE-IDX) TO WS-FINES-PAID-AMT
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       DISPLAY-SUMMARY.
+           DISPLAY "=============================================="
+           DISPLAY "   END-OF-DAY CIRCULATION SUMMARY -- "
+               WS-TODAY-DISPLAY
+           DISPLAY "=============================================="
+           DISPLAY "Books borrowed today   : " WS-BORROWED-TODAY
+           DISPLAY "Books returned today   : " WS-RETURNED-TODAY
+           DISPLAY "Loans still outstanding: " WS-STILL-OUT
+           DISPLAY "Of those, overdue now  : " WS-OVERDUE-NOW
+           DISPLAY "Fines paid today       : " WS-FINES-PAID-CNT
+           DISPLAY "Fine amount collected  : " WS-FINES-PAID-AMT
+               " MMK"
+           DISPLAY "=============================================="
+           .
+
+      *-----------------------------------------------------------------
+      * circulation_summary.csv grows one row per run -- a history of
+      * these is the point, so it is always opened EXTEND once it
+      * exists rather than being rewritten fresh.
+      *-----------------------------------------------------------------
+       WRITE-SUMMARY-ROW.
+           OPEN INPUT SUMMARY-FILE
+           IF SUMMARY-STATUS = "00"
+               CLOSE SUMMARY-FILE
+               OPEN EXTEND SUMMARY-FILE
+           ELSE
+               OPEN OUTPUT SUMMARY-FILE
+           END-IF
+           MOVE SPACES TO SUMMARY-LINE
+           STRING WS-TODAY-DISPLAY      DELIMITED BY SIZE ","
+                  WS-BORROWED-TODAY     DELIMITED BY SIZE ","
+                  WS-RETURNED-TODAY     DELIMITED BY SIZE ","
+                  WS-STILL-OUT          DELIMITED BY SIZE ","
+                  WS-OVERDUE-NOW        DELIMITED BY SIZE ","
+                  WS-FINES-PAID-CNT     DELIMITED BY SIZE ","
+                  WS-FINES-PAID-AMT     DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           CLOSE SUMMARY-FILE.
+
+       END PROGRAM EndOfDaySummary.
