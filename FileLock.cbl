@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2025
+      * Purpose: Single shared mutex over the library data directory.
+      *          Every menu transaction that rewrites books.csv,
+      *          members.csv or log.csv acquires this lock before it
+      *          touches any file and releases it on its way out, so
+      *          two terminals running the same menu can't interleave
+      *          two OPEN OUTPUT rewrites of the same CSV and corrupt
+      *          it. Line-sequential files have no record-locking of
+      *          their own, so the guard is a marker file in the data
+      *          directory rather than a file-status-level lock.
+      * (Updated by Silas): Several transactions (ReturnBook, Main's
+      *            menu) CALL another locking transaction (CheckLog)
+      *            partway through their own run while already
+      *            holding the lock. Made the lock depth-counted so a
+      *            program that already holds it can re-enter without
+      *            blocking on itself; the marker file is only
+      *            dropped when the outermost holder releases.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. FileLock.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT LockFile ASSIGN TO '../library.lock'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ws-lock-status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  LockFile.
+       01  LockRecord              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  ws-lock-status          PIC XX.
+       01  ws-lock-marker          PIC X(40) VALUE SPACES.
+       01  ws-delete-result        PIC S9(9) COMP-5 VALUE 0.
+      *> Holds across CALLs within one run unit because this program
+      *> is NOT declared INITIAL -- that is what makes the re-entrant
+      *> counting below work.
+       01  ws-lock-depth           PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LK-ACTION                PIC X(4).
+       01  LK-RESULT                PIC X(1).
+
+       PROCEDURE DIVISION USING LK-ACTION, LK-RESULT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-MAIN-PROCEDURE.
+           MOVE 'Y' TO LK-RESULT
+           IF FUNCTION TRIM(LK-ACTION) = "LOCK"
+               PERFORM 1000-ACQUIRE-LOCK
+           ELSE
+               PERFORM 2000-RELEASE-LOCK
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-ACQUIRE-LOCK -- a program that already holds the lock
+      * just bumps the depth counter. Otherwise fails closed: if the
+      * marker file is already there, some other run holds the lock
+      * and this one reports busy instead of racing it.
+      *-----------------------------------------------------------------
+       1000-ACQUIRE-LOCK.
+           IF ws-lock-depth > 0
+               ADD 1 TO ws-lock-depth
+               MOVE 'Y' TO LK-RESULT
+           ELSE
+               OPEN INPUT LockFile
+               IF ws-lock-status = "00"
+                   CLOSE LockFile
+                   MOVE 'N' TO LK-RESULT
+               ELSE
+                   OPEN OUTPUT LockFile
+                   ACCEPT ws-lock-marker FROM DATE YYYYMMDD
+                   WRITE LockRecord FROM ws-lock-marker
+                   CLOSE LockFile
+                   MOVE 1 TO ws-lock-depth
+                   MOVE 'Y' TO LK-RESULT
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 2000-RELEASE-LOCK -- only the outermost release actually
+      * drops the marker file so the next run can get in.
+      * CBL_DELETE_FILE is quiet if the file is already gone, which
+      * keeps this safe to call defensively.
+      *-----------------------------------------------------------------
+       2000-RELEASE-LOCK.
+           IF ws-lock-depth > 1
+               SUBTRACT 1 FROM ws-lock-depth
+           ELSE
+               MOVE 0 TO ws-lock-depth
+               CALL "CBL_DELETE_FILE" USING '../library.lock'
+                   RETURNING ws-delete-result
+           END-IF
+           MOVE 'Y' TO LK-RESULT.
+
+       END PROGRAM FileLock.
