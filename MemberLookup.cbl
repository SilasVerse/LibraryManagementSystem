@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Keyed lookup of a single member by ID via members.idx
+      *          (see BuildMemberIndex) instead of scanning
+      *          members.csv record by record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MemberLookup.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-IDX-FILE ASSIGN TO "../members.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-MEMBER-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  MEMBER-IDX-FILE.
+       01  MEMBER-IDX-RECORD.
+           05 IDX-MEMBER-ID     PIC X(5).
+           05 IDX-MEMBER-LINE   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-IDX-STATUS        PIC XX.
+       01  WS-BUILD-RESULT      PIC X.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  ML-MEMBER-ID         PIC X(5).
+       01  ML-MEMBER-LINE       PIC X(200).
+       01  ML-FOUND             PIC X.
+
+       PROCEDURE DIVISION USING ML-MEMBER-ID, ML-MEMBER-LINE, ML-FOUND.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 'N' TO ML-FOUND
+           MOVE SPACES TO ML-MEMBER-LINE
+
+           CALL 'BuildMemberIndex' USING WS-BUILD-RESULT
+           IF WS-BUILD-RESULT NOT = 'Y'
+               GO TO ENDER
+           END-IF
+
+           OPEN INPUT MEMBER-IDX-FILE
+           IF WS-IDX-STATUS NOT = "00"
+               GO TO ENDER
+           END-IF
+
+           MOVE ML-MEMBER-ID TO IDX-MEMBER-ID
+           READ MEMBER-IDX-FILE
+               INVALID KEY
+                   MOVE 'N' TO ML-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO ML-FOUND
+                   MOVE IDX-MEMBER-LINE TO ML-MEMBER-LINE
+           END-READ
+           CLOSE MEMBER-IDX-FILE.
+       ENDER.
+           GOBACK.
+
+       END PROGRAM MemberLookup.
