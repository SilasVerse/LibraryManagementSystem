@@ -19,6 +19,8 @@
        SELECT LogFile ASSIGN TO "../log.csv"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS file_status.
+       SELECT ExportFile ASSIGN TO "../export_borrowed_books.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,6 +33,9 @@
        FD LogFile.
        01 log PIC X(100).
 
+       FD ExportFile.
+       01 export_rec PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 file_status PIC XX.
        01 EOF PIC X VALUE 'N'.
@@ -76,6 +81,11 @@
            05 endDate PIC X(10).
            05 FILLER PIC X(5)  VALUE SPACES.
            05 dueFlag PIC X(10).
+      *>   Used only to sort the table -- overdue rows get their
+      *>   due-date (so the oldest overdue sorts worst), not-yet-due
+      *>   rows get a fixed offset above that so they always sort
+      *>   behind every overdue row. Never displayed.
+           05 sortRank PIC 9(9).
 
 
        01 NON-RETURN-BOOKS-HEADER.
@@ -100,6 +110,24 @@
        01 MEOF PIC X VALUE 'N'.
        01  choice      PIC X.
        01  counter PIC 999 value 0.
+       01  TOTAL-ROWS  PIC 999 VALUE 0.
+       01  EXPORT-CHOICE PIC X.
+       01  EXP-IDX       PIC 999 VALUE 0.
+
+      *> Optional start-date range filter. Dates on file are stored
+      *> DD-MM-YYYY, so each side is reordered to YYYYMMDD before the
+      *> comparison, the same way ReturnBook turns a due date into a
+      *> comparable integer.
+       01  WS-FILTER-CHOICE       PIC X.
+       01  WS-FILTER-ON           PIC X VALUE 'N'.
+       01  WS-FROM-DATE           PIC X(10).
+       01  WS-TO-DATE             PIC X(10).
+       01  WS-FROM-INT            PIC 9(8) VALUE 0.
+       01  WS-TO-INT              PIC 9(8) VALUE 99999999.
+       01  WS-ROW-INT             PIC 9(8).
+       01  WS-DATE-IN             PIC X(10).
+       01  WS-DATE-OUT-INT        PIC 9(8).
+       01  WS-ROW-IN-RANGE        PIC X VALUE 'Y'.
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
@@ -113,6 +141,32 @@
             MOVE 'N' TO EOF
             MOVE 0 TO total_not_return
             MOVE 0 TO total_due
+
+            MOVE 0 TO WS-FROM-INT
+            MOVE 99999999 TO WS-TO-INT
+            MOVE 'N' TO WS-FILTER-ON
+            DISPLAY "Filter by start-date range? (Y/N): "
+            ACCEPT WS-FILTER-CHOICE
+            IF WS-FILTER-CHOICE = "Y" OR WS-FILTER-CHOICE = "y"
+                MOVE 'Y' TO WS-FILTER-ON
+                DISPLAY "From date (DD-MM-YYYY, blank = no lower "
+                    "bound): "
+                ACCEPT WS-FROM-DATE
+                IF FUNCTION TRIM(WS-FROM-DATE) NOT = SPACE
+                    MOVE WS-FROM-DATE TO WS-DATE-IN
+                    PERFORM CONVERT-DATE-TO-INT
+                    MOVE WS-DATE-OUT-INT TO WS-FROM-INT
+                END-IF
+                DISPLAY "To date (DD-MM-YYYY, blank = no upper "
+                    "bound): "
+                ACCEPT WS-TO-DATE
+                IF FUNCTION TRIM(WS-TO-DATE) NOT = SPACE
+                    MOVE WS-TO-DATE TO WS-DATE-IN
+                    PERFORM CONVERT-DATE-TO-INT
+                    MOVE WS-DATE-OUT-INT TO WS-TO-INT
+                END-IF
+            END-IF
+
             OPEN INPUT LogFile
             IF file_status not = '00' THEN
                 DISPLAY "Error Opening File, Status: "file_status
@@ -132,7 +186,19 @@
                    INSPECT return_date TALLYING
                    non_space_count FOR CHARACTERS BEFORE INITIAL SPACE
 
-                       IF non_space_count = 0 THEN
+                       MOVE 'Y' TO WS-ROW-IN-RANGE
+                       IF WS-FILTER-ON = 'Y'
+                           MOVE start_date TO WS-DATE-IN
+                           PERFORM CONVERT-DATE-TO-INT
+                           MOVE WS-DATE-OUT-INT TO WS-ROW-INT
+                           IF WS-ROW-INT < WS-FROM-INT OR
+                               WS-ROW-INT > WS-TO-INT
+                               MOVE 'N' TO WS-ROW-IN-RANGE
+                           END-IF
+                       END-IF
+
+                       IF non_space_count = 0 AND
+                           WS-ROW-IN-RANGE = 'Y' THEN
                            ADD 1 TO total_not_return
                            IF due_flag = "YES" THEN
                                ADD 1 TO total_due
@@ -144,6 +210,14 @@
                            MOVE start_date to startDate(IDX)
                            MOVE end_date to endDate(IDX)
                            MOVE due_flag to dueFlag(IDX)
+                           MOVE end_date TO WS-DATE-IN
+                           PERFORM CONVERT-DATE-TO-INT
+                           IF due_flag = "YES"
+                               MOVE WS-DATE-OUT-INT TO sortRank(IDX)
+                           ELSE
+                               COMPUTE sortRank(IDX) =
+                                   90000000 + WS-DATE-OUT-INT
+                           END-IF
 
                            PERFORM EXTRACT-MEMBER-NAME
                            PERFORM EXTRACT-BOOK-NAME
@@ -151,7 +225,13 @@
                 END-READ
             END-PERFORM
 
-            SORT non_return_books DESCENDING bookId
+            MOVE IDX TO TOTAL-ROWS
+      *>    The display loop below walks the table from TOTAL-ROWS
+      *>    down to 1, so sorting DESCENDING on sortRank (lowest
+      *>    rank = worst overdue) shows the report worst-overdue
+      *>    first, same trick this table already relies on to keep
+      *>    its unused OCCURS slots (rank zero) out of the way.
+            SORT non_return_books DESCENDING sortRank
             IF IDX > 0 THEN
                 DISPLAY " "
                 DISPLAY "Currently Borrowed Books"
@@ -164,7 +244,10 @@
             END-IF
             MOVE 0 TO counter
             PERFORM UNTIL IDX = 0
-               DISPLAY non_return_books(IDX)
+               DISPLAY logId(IDX) "  " bookId(IDX) "  "
+                   bookName(IDX) "  " memberId(IDX) "  "
+                   memberName(IDX) "  " startDate(IDX) "     "
+                   endDate(IDX) "     " dueFlag(IDX)
                SET IDX DOWN BY 1
                ADD 1 TO counter
                     IF counter >= 10 THEN
@@ -187,6 +270,35 @@
             disp_count
             CLOSE LogFile.
 
+            IF TOTAL-ROWS > 0
+                DISPLAY "Export this report to CSV? (Y/N): "
+                ACCEPT EXPORT-CHOICE
+                IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+                    PERFORM EXPORT-TO-CSV
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------------
+       EXPORT-TO-CSV.
+           OPEN OUTPUT ExportFile
+           PERFORM VARYING EXP-IDX FROM 1 BY 1
+               UNTIL EXP-IDX > TOTAL-ROWS
+               MOVE SPACES TO export_rec
+               STRING
+                   logId(EXP-IDX)     DELIMITED BY SIZE ","
+                   bookId(EXP-IDX)    DELIMITED BY SIZE ","
+                   bookName(EXP-IDX)  DELIMITED BY SIZE ","
+                   memberId(EXP-IDX)  DELIMITED BY SIZE ","
+                   memberName(EXP-IDX) DELIMITED BY SIZE ","
+                   startDate(EXP-IDX) DELIMITED BY SIZE ","
+                   endDate(EXP-IDX)   DELIMITED BY SIZE ","
+                   dueFlag(EXP-IDX)   DELIMITED BY SIZE
+                   INTO export_rec
+               WRITE export_rec
+           END-PERFORM
+           CLOSE ExportFile
+           DISPLAY "Exported to ../export_borrowed_books.csv".
+
       *-----------------------------------------------------------------
        EXTRACT-MEMBER-NAME.
            OPEN INPUT MemberFile
@@ -244,5 +356,15 @@
       *>              MOVE 'Not Found!' TO bookName(IDX)
       *>          END-IF
            CLOSE BookFile.
+
+      *-----------------------------------------------------------------
+      *> WS-DATE-IN (DD-MM-YYYY) -> WS-DATE-OUT-INT (YYYYMMDD), so two
+      *> dates can be compared as plain integers.
+       CONVERT-DATE-TO-INT.
+           STRING WS-DATE-IN(7:4) DELIMITED BY SIZE
+                  WS-DATE-IN(4:2) DELIMITED BY SIZE
+                  WS-DATE-IN(1:2) DELIMITED BY SIZE
+               INTO WS-DATE-OUT-INT.
+
       *-----------------------------------------------------------------
        END PROGRAM ShowBorrowedBooks.
