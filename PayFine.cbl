@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 8/8/2025
+      * Purpose: Record payment of an outstanding fine in fine.csv
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayFine.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINE-FILE.
+       01  FINE-REC         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FINE-ID       PIC X(5).
+       01  FOUND            PIC X VALUE "N".
+       01  ALREADY-PAID     PIC X VALUE "N".
+       01  FILE-END         PIC X VALUE "N".
+       01  IDX              PIC 9(4).
+       01  CNT              PIC 9(4) VALUE 0.
+       01  CONFIRM          PIC X.
+       01  SYS-DATE         PIC 9(8).
+       01  SYS-DD           PIC X(2).
+       01  SYS-MM           PIC X(2).
+       01  SYS-YYYY         PIC X(4).
+       01  WS-PAID-DATE     PIC X(10).
+
+       01  FINE-TABLE.
+           05 FINE-ENTRY OCCURS 1000 TIMES.
+               10 FN-FINE-ID   PIC X(5).
+               10 FN-TRAN-ID   PIC X(5).
+               10 FN-MEMBER-ID PIC X(5).
+               10 FN-DUE-DAYS  PIC 9(3).
+               10 FN-AMOUNT    PIC 9(5).
+               10 FN-PAID-FLAG PIC X(3).
+               10 FN-PAID-DATE PIC X(10).
+               10 FN-REASON    PIC X(10).
+               10 FN-WAIVED-AMT     PIC 9(6).
+               10 FN-WAIVER-REASON  PIC X(40).
+               10 FN-OP-ID          PIC X(10).
+
+      *> Staff/operator ID recorded on the fine.csv entry for this
+      *> payment -- see the OPERATOR-ID trailing field above.
+       01  WS-OPERATOR-ID       PIC X(10).
+
+       01  WS-LOCK-ACQUIRED     PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM    PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE    PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *> Serialize against other transactions before rewriting
+      *> fine.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'PayFine' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+
+       MOVE SPACES TO WS-OPERATOR-ID
+       PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+           DISPLAY "Enter Staff/Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           IF WS-OPERATOR-ID = SPACES
+               DISPLAY "Operator ID can't be blank!"
+           END-IF
+       END-PERFORM
+
+       DISPLAY "Enter Fine ID to pay: "
+       ACCEPT WS-FINE-ID
+
+       ACCEPT SYS-DATE FROM DATE YYYYMMDD
+       MOVE SYS-DATE(1:4) TO SYS-YYYY
+       MOVE SYS-DATE(5:2) TO SYS-MM
+       MOVE SYS-DATE(7:2) TO SYS-DD
+       STRING SYS-DD DELIMITED BY SIZE "-"
+              SYS-MM DELIMITED BY SIZE "-"
+              SYS-YYYY DELIMITED BY SIZE
+           INTO WS-PAID-DATE
+
+      * Load fine.csv into array
+       MOVE 0 TO CNT
+       OPEN INPUT FINE-FILE
+       MOVE 'N' TO FILE-END
+       PERFORM UNTIL FILE-END = 'Y'
+           READ FINE-FILE
+               AT END MOVE 'Y' TO FILE-END
+               NOT AT END
+                   ADD 1 TO CNT
+                   UNSTRING FINE-REC DELIMITED BY ","
+                       INTO FN-FINE-ID(CNT), FN-TRAN-ID(CNT),
+                            FN-MEMBER-ID(CNT), FN-DUE-DAYS(CNT),
+                            FN-AMOUNT(CNT), FN-PAID-FLAG(CNT),
+                            FN-PAID-DATE(CNT), FN-REASON(CNT),
+                            FN-WAIVED-AMT(CNT), FN-WAIVER-REASON(CNT),
+                            FN-OP-ID(CNT)
+                   IF FUNCTION TRIM(FN-REASON(CNT)) = SPACE
+                       MOVE "OVERDUE" TO FN-REASON(CNT)
+                   END-IF
+       END-PERFORM
+       CLOSE FINE-FILE
+
+       MOVE "N" TO FOUND
+       MOVE "N" TO ALREADY-PAID
+       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CNT
+           IF FN-FINE-ID(IDX) = WS-FINE-ID
+               MOVE "Y" TO FOUND
+               IF FUNCTION TRIM(FN-PAID-FLAG(IDX)) = "YES"
+                   MOVE "Y" TO ALREADY-PAID
+               ELSE
+                   DISPLAY "Fine amount due: " FN-AMOUNT(IDX) " MMK"
+                   DISPLAY "Confirm payment in full (Y/N)? "
+                   ACCEPT CONFIRM
+                   IF CONFIRM = "Y" OR CONFIRM = "y"
+                       MOVE "YES" TO FN-PAID-FLAG(IDX)
+                       MOVE WS-PAID-DATE TO FN-PAID-DATE(IDX)
+                       MOVE WS-OPERATOR-ID TO FN-OP-ID(IDX)
+                   ELSE
+                       DISPLAY "Payment canceled."
+                       GO TO ENDER
+                   END-IF
+               END-IF
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+
+       IF FOUND NOT = "Y"
+           DISPLAY "No such fine found."
+           GO TO ENDER
+       END-IF
+
+       IF ALREADY-PAID = "Y"
+           DISPLAY "This fine has already been paid."
+           GO TO ENDER
+       END-IF
+
+      * Rewrite fine.csv with the updated paid status
+       OPEN OUTPUT FINE-FILE
+       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CNT
+           MOVE SPACES TO FINE-REC
+           STRING FN-FINE-ID(IDX) DELIMITED BY SIZE ","
+                  FN-TRAN-ID(IDX) DELIMITED BY SIZE ","
+                  FN-MEMBER-ID(IDX) DELIMITED BY SIZE ","
+                  FN-DUE-DAYS(IDX) DELIMITED BY SIZE ","
+                  FN-AMOUNT(IDX) DELIMITED BY SIZE ","
+                  FN-PAID-FLAG(IDX) DELIMITED BY SIZE ","
+                  FN-PAID-DATE(IDX) DELIMITED BY SIZE ","
+                  FN-REASON(IDX) DELIMITED BY SIZE ","
+                  FN-WAIVED-AMT(IDX) DELIMITED BY SIZE ","
+                  FN-WAIVER-REASON(IDX) DELIMITED BY SIZE ","
+                  FN-OP-ID(IDX) DELIMITED BY SIZE
+               INTO FINE-REC
+           WRITE FINE-REC
+       END-PERFORM
+       CLOSE FINE-FILE
+
+       DISPLAY "-----------------------------------"
+       DISPLAY "Fine " WS-FINE-ID " marked as paid."
+       DISPLAY "-----------------------------------".
+
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+       END PROGRAM PayFine.
