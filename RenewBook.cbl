@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author:Kaung Khant Nyein
+      * Date: 11.7.2025
+      * Purpose: Extend the due date on an open borrow transaction
+      *          without a full return/re-borrow cycle.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RenewBook.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC         PIC X(200).
+       FD  BOOK-FILE.
+       01  BOOK-REC        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MEMBER-ID     PIC X(5).
+       01  WS-BOOK-ID       PIC X(5).
+       01  SYS-DATE         PIC 9(8).
+       01  WS-DD            PIC X(2).
+       01  WS-MM            PIC X(2).
+       01  WS-YYYY          PIC X(4).
+       01  SYS-DATE-INT     PIC 9(8).
+       01  END-INT          PIC 9(8).
+       01  END-DATE-JULIAN  PIC 9(8).
+       01  RES              PIC 9(8).
+       01  IDX              PIC 9(4).
+       01  CNT              PIC 9(4) VALUE 0.
+       01  HEOF             PIC X VALUE 'N'.
+       01  BEOF             PIC X VALUE 'N'.
+       01  BK-CNT           PIC 9(4) VALUE 0.
+       01  FOUND            PIC X VALUE "N".
+       01  ALREADY-OVERDUE  PIC X VALUE "N".
+       01  NEW-END-DATE     PIC X(10).
+
+       01  LOG-TABLE.
+           05 LOG-ENTRY OCCURS 1000 TIMES.
+               10 TR-ID      PIC X(5).
+               10 MB-ID      PIC X(5).
+               10 BK-ID      PIC X(5).
+               10 ST-DATE    PIC X(10).
+               10 ED-DATE    PIC X(10).
+               10 DUE-FLAG   PIC X(3).
+               10 RTN-DATE   PIC X(10).
+               10 CP-ID      PIC X(6).
+               10 BR-CODE    PIC X(10).
+               10 OP-ID      PIC X(10).
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 1000 TIMES.
+               10 BK-ID-TAB     PIC X(5).
+               10 BK-NAME       PIC X(30).
+               10 BK-AUTHOR     PIC X(30).
+               10 BK-COUNT      PIC 9(5).
+               10 BK-GENRE      PIC X(30).
+       01  MATCH-IDX            PIC 9(4) VALUE 0.
+       01  BK-MATCH-IDX         PIC 9(4) VALUE 0.
+
+      *> Loan period by genre, matching the table BorrowBook uses to
+      *> compute the original due date.
+       01  GENRE-LOAN-VALUES.
+           05  FILLER PIC X(33)
+               VALUE "Reference                     007".
+           05  FILLER PIC X(33)
+               VALUE "Magazine                      007".
+           05  FILLER PIC X(33)
+               VALUE "Textbook                      030".
+           05  FILLER PIC X(33)
+               VALUE "Children                      021".
+       01  GENRE-LOAN-TABLE REDEFINES GENRE-LOAN-VALUES.
+           05  GENRE-LOAN-ENTRY OCCURS 4 TIMES.
+               10  GL-GENRE   PIC X(30).
+               10  GL-DAYS    PIC 9(3).
+       01  GL-IDX             PIC 9(2) VALUE 0.
+       01  WS-DAYS-TO-ADD     PIC 9(3) VALUE 14.
+       01  WS-LOCK-ACQUIRED   PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM  PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE  PIC X(100) VALUE SPACES.
+
+      *> Staff/operator ID recorded on the log.csv entry for this
+      *> renewal -- see the OPERATOR-ID trailing field below.
+       01  WS-OPERATOR-ID     PIC X(10).
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *> Serialize against other transactions before rewriting
+      *> log.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'RenewBook' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+
+           MOVE SPACES TO WS-OPERATOR-ID
+           PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+               DISPLAY "Enter Staff/Operator ID: "
+               ACCEPT WS-OPERATOR-ID
+               IF WS-OPERATOR-ID = SPACES
+                   DISPLAY "Operator ID can't be blank!"
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Enter Member ID: "
+           ACCEPT WS-MEMBER-ID
+           DISPLAY "Enter Book ID: "
+           ACCEPT WS-BOOK-ID
+
+           ACCEPT SYS-DATE FROM DATE YYYYMMDD
+           COMPUTE SYS-DATE-INT = FUNCTION INTEGER-OF-DATE(SYS-DATE)
+
+      * Load books.csv so the renewed period can honor the book's
+      * genre, the same way BorrowBook computes the original due date.
+           OPEN INPUT BOOK-FILE
+           MOVE 'N' TO BEOF
+           MOVE 0 TO BK-CNT
+           PERFORM UNTIL BEOF = 'Y'
+               READ BOOK-FILE
+                   AT END MOVE 'Y' TO BEOF
+                   NOT AT END
+                       ADD 1 TO BK-CNT
+                       UNSTRING BOOK-REC DELIMITED BY ","
+                           INTO BK-ID-TAB(BK-CNT)
+                           BK-NAME(BK-CNT) BK-AUTHOR(BK-CNT)
+                           BK-COUNT(BK-CNT) BK-GENRE(BK-CNT)
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+      * Load log.csv into array
+           MOVE 0 TO CNT
+           OPEN INPUT LOG-FILE
+           MOVE 'N' TO HEOF
+           PERFORM UNTIL HEOF = 'Y'
+               READ LOG-FILE
+                   AT END MOVE 'Y' TO HEOF
+                   NOT AT END
+                       ADD 1 TO CNT
+                       UNSTRING LOG-REC DELIMITED BY ","
+                           INTO TR-ID(CNT) MB-ID(CNT) BK-ID(CNT)
+                                ST-DATE(CNT) ED-DATE(CNT)
+                                DUE-FLAG(CNT) RTN-DATE(CNT)
+                                CP-ID(CNT) BR-CODE(CNT) OP-ID(CNT)
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           MOVE "N" TO FOUND
+           MOVE 0 TO MATCH-IDX
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CNT
+               IF MB-ID(IDX) = WS-MEMBER-ID AND BK-ID(IDX) = WS-BOOK-ID
+                   AND FUNCTION TRIM(RTN-DATE(IDX)) = SPACE
+                   MOVE IDX TO MATCH-IDX
+                   MOVE "Y" TO FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF FOUND NOT = "Y"
+               DISPLAY "No open loan found for that member and book."
+               GO TO ENDER
+           END-IF
+
+      * Refuse to renew a loan that is already overdue.
+           MOVE ED-DATE(MATCH-IDX)(7:4) TO WS-YYYY
+           MOVE ED-DATE(MATCH-IDX)(1:2) TO WS-DD
+           MOVE ED-DATE(MATCH-IDX)(4:2) TO WS-MM
+           STRING WS-YYYY DELIMITED BY SIZE
+                  WS-MM DELIMITED BY SIZE
+                  WS-DD DELIMITED BY SIZE
+               INTO END-INT
+           COMPUTE END-DATE-JULIAN = FUNCTION INTEGER-OF-DATE(END-INT)
+
+           IF SYS-DATE-INT > END-DATE-JULIAN
+               OR DUE-FLAG(MATCH-IDX) = "YES"
+               MOVE "Y" TO ALREADY-OVERDUE
+           END-IF
+
+           IF ALREADY-OVERDUE = "Y"
+               DISPLAY "This loan is already overdue and cannot be "
+                   "renewed. Please return it."
+               GO TO ENDER
+           END-IF
+
+      * Look up the loan period for this book's genre.
+           MOVE 0 TO BK-MATCH-IDX
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > BK-CNT
+               IF BK-ID-TAB(IDX) = WS-BOOK-ID
+                   MOVE IDX TO BK-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE 14 TO WS-DAYS-TO-ADD
+           IF BK-MATCH-IDX NOT = 0
+               PERFORM VARYING GL-IDX FROM 1 BY 1 UNTIL GL-IDX > 4
+                   IF FUNCTION TRIM(GL-GENRE(GL-IDX)) =
+                       FUNCTION TRIM(BK-GENRE(BK-MATCH-IDX))
+                       MOVE GL-DAYS(GL-IDX) TO WS-DAYS-TO-ADD
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           COMPUTE RES = END-DATE-JULIAN
+           ADD WS-DAYS-TO-ADD TO RES
+           COMPUTE SYS-DATE = FUNCTION DATE-OF-INTEGER(RES)
+           MOVE SYS-DATE(1:4) TO WS-YYYY
+           MOVE SYS-DATE(5:2) TO WS-MM
+           MOVE SYS-DATE(7:2) TO WS-DD
+           STRING WS-DD DELIMITED BY SIZE "-"
+                  WS-MM DELIMITED BY SIZE "-"
+                  WS-YYYY DELIMITED BY SIZE
+               INTO NEW-END-DATE
+
+           MOVE NEW-END-DATE TO ED-DATE(MATCH-IDX)
+           MOVE "NO " TO DUE-FLAG(MATCH-IDX)
+           MOVE WS-OPERATOR-ID TO OP-ID(MATCH-IDX)
+
+           OPEN OUTPUT LOG-FILE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CNT
+               MOVE SPACES TO LOG-REC
+               STRING TR-ID(IDX) DELIMITED BY SIZE ","
+               MB-ID(IDX) DELIMITED BY SIZE ","
+               BK-ID(IDX) DELIMITED BY SIZE ","
+               ST-DATE(IDX) DELIMITED BY SIZE ","
+               ED-DATE(IDX) DELIMITED BY SIZE ","
+               DUE-FLAG(IDX) DELIMITED BY SIZE ","
+               RTN-DATE(IDX) DELIMITED BY SIZE ","
+               CP-ID(IDX) DELIMITED BY SIZE ","
+               BR-CODE(IDX) DELIMITED BY SIZE ","
+               OP-ID(IDX) DELIMITED BY SIZE
+                   INTO LOG-REC
+               WRITE LOG-REC
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           DISPLAY " "
+           DISPLAY "-----------------------------------"
+           DISPLAY "=== Book renewed successfully.   ==="
+           DISPLAY "Transaction ID : " TR-ID(MATCH-IDX)
+           DISPLAY "New Due Date   : " NEW-END-DATE
+           DISPLAY "-----------------------------------".
+
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+       END PROGRAM RenewBook.
