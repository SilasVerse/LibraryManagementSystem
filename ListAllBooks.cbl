@@ -14,12 +14,17 @@
            SELECT BOOK-FILE ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS BOOK-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "../export_books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD BOOK-FILE.
        01 BOOK-RECORD               PIC X(200).
 
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD             PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 BOOK-STATUS               PIC XX.
        01 BOOK-HEADER.
@@ -37,7 +42,7 @@
            05 FILLER               PIC X(2)  VALUE SPACES.
            05 book_author          PIC X(30).
            05 FILLER               PIC X(2)  VALUE SPACES.
-           05 book_count           PIC 9(2).
+           05 book_count           PIC 9(5).
            05 FILLER               PIC X(5)  VALUE SPACES.
            05 book_genre           PIC X(30).
 
@@ -49,7 +54,7 @@
            05 FILLER                PIC X(2)  VALUE SPACES.
            05 DISP-BOOK-AUTHOR      PIC X(25).
            05 FILLER                PIC X(1)  VALUE SPACES.
-           05 DISP-BOOK-COUNT       PIC Z9.
+           05 DISP-BOOK-COUNT       PIC Z(4)9.
            05 FILLER                PIC X(6)  VALUE SPACES.
            05 DISP-BOOK-GENRE       PIC X(20).
 
@@ -57,6 +62,24 @@
        01 DECOR-LINE              PIC X(95) VALUE ALL '*-'.
        01  choice      PIC X.
        01  counter PIC 999 value 0.
+
+      *> In-memory table of every book so a sort order can be
+      *> applied before display.
+       01 BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 1000 TIMES.
+              10 tbl_book_id     PIC X(5).
+              10 tbl_book_name   PIC X(30).
+              10 tbl_book_author PIC X(30).
+              10 tbl_book_count  PIC 9(5).
+              10 tbl_book_genre  PIC X(30).
+              10 tbl_book_catstatus PIC X(9).
+       01  BOOK-TOTAL            PIC 9(4) VALUE 0.
+       01  BOOK-IDX              PIC 9(4) VALUE 0.
+       01  SORT-CHOICE           PIC 9(1) VALUE 0.
+       01  EXPORT-CHOICE         PIC X.
+       01  EXP-IDX               PIC 9(4) VALUE 0.
+       01  WS-LOAD-STATUS        PIC X(9).
+
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
 
@@ -69,45 +92,102 @@
            OPEN INPUT BOOK-FILE
            IF BOOK-STATUS NOT = '00'
                DISPLAY "ERROR OPENING BOOKS FILE: " BOOK-STATUS
-           ELSE
-               DISPLAY " "
-               DISPLAY "LIST OF ALL BOOKS"
-               DISPLAY DECOR-LINE
-               DISPLAY BOOK-HEADER
-               DISPLAY DECOR-LINE
-               MOVE 0 TO counter
-               PERFORM UNTIL BOOK-STATUS = '10'
-                   READ BOOK-FILE
-                       AT END
-                           DISPLAY DECOR-LINE
-                       NOT AT END
-                           UNSTRING BOOK-RECORD DELIMITED BY ','
-                               INTO book_id, book_name, book_author,
-                               book_count, book_genre
-      *>                      DISPLAY BOOK-DETAIL
-
-                           MOVE book_id       TO DISP-BOOK-ID
-                           MOVE book_name     TO DISP-BOOK-NAME
-                           MOVE book_author   TO DISP-BOOK-AUTHOR
-                           MOVE book_count    TO DISP-BOOK-COUNT
-                           MOVE book_genre    TO DISP-BOOK-GENRE
-                           DISPLAY BOOK-DISPLAY-LINE
-
-                           ADD 1 TO counter
-                           IF counter >= 10 THEN
-                               MOVE 0 TO counter
-                               DISPLAY "Press Enter (To Show Next Page)"
-                               " or Q(To Quit):"
-                               ACCEPT choice
-                               IF choice = "Q" OR choice = "q" THEN
-                                   MOVE '10' TO BOOK-STATUS
-                               END-IF
-                           END-IF
-                   END-READ
-               END-PERFORM
-      *>          DISPLAY DECOR-LINE
-               CLOSE BOOK-FILE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO BOOK-TOTAL
+           PERFORM UNTIL BOOK-STATUS = '10'
+               READ BOOK-FILE
+                   AT END
+                       MOVE '10' TO BOOK-STATUS
+                   NOT AT END
+                       UNSTRING BOOK-RECORD DELIMITED BY ','
+                           INTO tbl_book_id(BOOK-TOTAL + 1),
+                                tbl_book_name(BOOK-TOTAL + 1),
+                                tbl_book_author(BOOK-TOTAL + 1),
+                                tbl_book_count(BOOK-TOTAL + 1),
+                                tbl_book_genre(BOOK-TOTAL + 1),
+                                WS-LOAD-STATUS
+                       IF FUNCTION TRIM(WS-LOAD-STATUS) = SPACE
+                           MOVE "ACTIVE" TO WS-LOAD-STATUS
+                       END-IF
+                       IF WS-LOAD-STATUS NOT = "WITHDRAWN"
+                           ADD 1 TO BOOK-TOTAL
+                           MOVE WS-LOAD-STATUS
+                               TO tbl_book_catstatus(BOOK-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+
+           DISPLAY " "
+           DISPLAY "Sort by: 1) Book Name  2) Author  3) Genre"
+           " 4) Book ID (default)"
+           ACCEPT SORT-CHOICE
+
+           EVALUATE SORT-CHOICE
+               WHEN 1
+                   SORT BOOK-ENTRY ASCENDING tbl_book_name
+               WHEN 2
+                   SORT BOOK-ENTRY ASCENDING tbl_book_author
+               WHEN 3
+                   SORT BOOK-ENTRY ASCENDING tbl_book_genre
+               WHEN OTHER
+                   SORT BOOK-ENTRY ASCENDING tbl_book_id
+           END-EVALUATE
+
+           DISPLAY " "
+           DISPLAY "LIST OF ALL BOOKS"
+           DISPLAY DECOR-LINE
+           DISPLAY BOOK-HEADER
+           DISPLAY DECOR-LINE
+           MOVE 0 TO counter
+           PERFORM VARYING BOOK-IDX FROM 1 BY 1
+               UNTIL BOOK-IDX > BOOK-TOTAL
+
+               MOVE tbl_book_id(BOOK-IDX)       TO DISP-BOOK-ID
+               MOVE tbl_book_name(BOOK-IDX)     TO DISP-BOOK-NAME
+               MOVE tbl_book_author(BOOK-IDX)   TO DISP-BOOK-AUTHOR
+               MOVE tbl_book_count(BOOK-IDX)    TO DISP-BOOK-COUNT
+               MOVE tbl_book_genre(BOOK-IDX)    TO DISP-BOOK-GENRE
+               DISPLAY BOOK-DISPLAY-LINE
+
+               ADD 1 TO counter
+               IF counter >= 10 AND BOOK-IDX < BOOK-TOTAL THEN
+                   MOVE 0 TO counter
+                   DISPLAY "Press Enter (To Show Next Page)"
+                   " or Q(To Quit):"
+                   ACCEPT choice
+                   IF choice = "Q" OR choice = "q" THEN
+                       MOVE BOOK-TOTAL TO BOOK-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY DECOR-LINE
+
+           DISPLAY "Export this report to CSV? (Y/N): "
+           ACCEPT EXPORT-CHOICE
+           IF EXPORT-CHOICE = "Y" OR EXPORT-CHOICE = "y"
+               PERFORM EXPORT-TO-CSV
            END-IF
            GOBACK.
 
+      *-----------------------------------------------------------------
+       EXPORT-TO-CSV.
+           OPEN OUTPUT EXPORT-FILE
+           PERFORM VARYING EXP-IDX FROM 1 BY 1
+               UNTIL EXP-IDX > BOOK-TOTAL
+               STRING
+                   tbl_book_id(EXP-IDX)     DELIMITED BY SIZE ","
+                   tbl_book_name(EXP-IDX)   DELIMITED BY SIZE ","
+                   tbl_book_author(EXP-IDX) DELIMITED BY SIZE ","
+                   tbl_book_count(EXP-IDX)  DELIMITED BY SIZE ","
+                   tbl_book_genre(EXP-IDX)  DELIMITED BY SIZE
+                   INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           END-PERFORM
+           CLOSE EXPORT-FILE
+           DISPLAY "Exported to ../export_books.csv".
+
+      *-----------------------------------------------------------------
        END PROGRAM ListAllBooks.
