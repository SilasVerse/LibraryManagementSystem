@@ -18,6 +18,12 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LOG-FILE ASSIGN TO "../log.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLD-FILE ASSIGN TO "../holds.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COPY-FILE ASSIGN TO "../bookcopies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINE-FILE ASSIGN TO "../fine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +36,15 @@
        FD  LOG-FILE.
        01  LOG-REC            PIC X(200).
 
+       FD  HOLD-FILE.
+       01  HOLD-REC           PIC X(200).
+
+       FD  COPY-FILE.
+       01  COPY-REC           PIC X(200).
+
+       FD  FINE-FILE.
+       01  FINE-REC           PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-MEMBER-ID       PIC X(5).
        01  WS-BOOK-ID         PIC X(5).
@@ -39,8 +54,12 @@
        01  MEMBER-ADDR        PIC X(50).
        01  MEMBER-GENDER      PIC X.
        01  MEMBER-FLAG        PIC X(8).
+       01  MEMBER-OVERRIDE    PIC X(1).
+       01  MEMBER-TYPE        PIC X(10) VALUE "GENERAL".
+       01  MEMBER-PHONE       PIC X(15).
+       01  MEMBER-EXPIRATION  PIC X(10).
        01  id_to_email        PIC X(70).
-       01  gender_n_flag      PIC X(11).
+       01  gender_n_flag      PIC X(60).
        01  dummy              PIC X.
        01  comma_in_addr      PIC 9.
        01  FOUND-MEMBER       PIC X VALUE 'N'.
@@ -64,14 +83,57 @@
        01  END-YEAR           PIC 9(4).
        01  WS-DAYS-TO-ADD     PIC 9(3) VALUE 14.
 
+      *> Loan period by genre. Any genre not listed keeps the
+      *> default 14-day period in WS-DAYS-TO-ADD above.
+       01  GENRE-LOAN-VALUES.
+           05  FILLER PIC X(33)
+               VALUE "Reference                     007".
+           05  FILLER PIC X(33)
+               VALUE "Magazine                      007".
+           05  FILLER PIC X(33)
+               VALUE "Textbook                      030".
+           05  FILLER PIC X(33)
+               VALUE "Children                      021".
+       01  GENRE-LOAN-TABLE REDEFINES GENRE-LOAN-VALUES.
+           05  GENRE-LOAN-ENTRY OCCURS 4 TIMES.
+               10  GL-GENRE   PIC X(30).
+               10  GL-DAYS    PIC 9(3).
+       01  GL-IDX             PIC 9(2) VALUE 0.
+       01  LOG-MB-ID          PIC X(5).
+       01  LOG-BK-ID          PIC X(5).
+       01  LOG-ST-DATE        PIC X(10).
+       01  LOG-ED-DATE        PIC X(10).
+       01  LOG-DUE-FLAG       PIC X(3).
+       01  LOG-RTN-DATE       PIC X(10).
+       01  CURR-LOAN-CNT      PIC 9(2) VALUE 0.
+       01  MAX-LOANS-PER-MEMBER PIC 9(2) VALUE 5.
+
+      *> Active-loan limit by member type. Any type not listed keeps
+      *> the GENERAL default above (5).
+       01  TYPE-LOAN-VALUES.
+           05  FILLER PIC X(13)
+               VALUE "STUDENT    03".
+           05  FILLER PIC X(13)
+               VALUE "FACULTY    10".
+           05  FILLER PIC X(13)
+               VALUE "STAFF      08".
+       01  TYPE-LOAN-TABLE REDEFINES TYPE-LOAN-VALUES.
+           05  TL-TYPE-ENTRY OCCURS 3 TIMES.
+               10  TL-TYPE    PIC X(11).
+               10  TL-MAX     PIC 9(2).
+       01  TL-IDX             PIC 9(2) VALUE 0.
+
 
        01  BOOK-TABLE.
            05 BOOK-ENTRY OCCURS 1000 TIMES.
               10  BK-ID     PIC X(5).
               10  BK-NAME   PIC X(30).
               10  BK-AUTHOR PIC X(30).
-              10  BK-COUNT  PIC 99.
+              10  BK-COUNT  PIC 9(5).
               10  BK-GENRE  PIC X(30).
+              10  BK-STATUS PIC X(9).
+              10  BK-ISBN   PIC X(17).
+              10  BK-BRANCH PIC X(10).
        01  BK-IDX         PIC 9(3) VALUE 1.
        01  BK-TOTAL       PIC 9(3) VALUE 0.
        01  BK-MATCH-IDX   PIC 9(3) VALUE 0.
@@ -81,22 +143,123 @@
 
        01  FOUND-BK-NAME   PIC X(30).
        01  FOUND-MEMBER-NAME   PIC X(30).
+       01  FOUND-MEMBER-EXP    PIC X(10).
+       01  WS-EXP-CHECK-TODAY  PIC 9(8).
+       01  WS-EXP-DAY-F        PIC X(2).
+       01  WS-EXP-MON-F        PIC X(2).
+       01  WS-EXP-YR-F         PIC X(4).
+       01  WS-EXP-DATE-FMT     PIC 9(8).
+
+      *> Hold/reservation queue written when a title is out of stock.
+       01  HOLD-EOF         PIC X VALUE 'N'.
+       01  HOLD-EXISTS      PIC X VALUE 'N'.
+
+      *> Per-copy tracking table, read from bookcopies.csv so a
+      *> specific physical copy (not just the aggregate count) is
+      *> assigned to this loan.
+       01  COPY-TABLE.
+           05 COPY-ENTRY OCCURS 2000 TIMES.
+              10 CP-BOOK-ID    PIC X(5).
+              10 CP-COPY-ID    PIC X(6).
+              10 CP-BARCODE    PIC X(12).
+              10 CP-CONDITION  PIC X(10).
+              10 CP-STATUS     PIC X(10).
+       01  COPY-EOF          PIC X VALUE 'N'.
+       01  COPY-CNT          PIC 9(4) VALUE 0.
+       01  COPY-IDX          PIC 9(4) VALUE 0.
+       01  COPY-MATCH-IDX    PIC 9(4) VALUE 0.
+       01  ASSIGNED-COPY-ID  PIC X(6) VALUE SPACES.
+
+      *> Member ID is always a straight 5-digit number (generated
+      *> starting at 10001 in AddNewMember), so reject anything typed
+      *> in that isn't exactly 5 digits before even opening the file.
+       01  WS-ID-OK          PIC X VALUE 'Y'.
+       01  WS-ID-CHAR        PIC X.
+       01  WS-ID-IDX         PIC 9.
+
+      *> Lets one call borrow several titles for the same member --
+      *> the member lookup and the active-loan-limit lookup only
+      *> need to happen once per session, not once per book.
+       01  WS-MORE-BOOKS      PIC X VALUE 'Y'.
+       01  WS-BOOKS-BORROWED-CNT PIC 9(2) VALUE 0.
+
+      *> Outstanding (unpaid, unwaived) fine balance is checked once
+      *> per session, same as the active-loan limit, and blocks the
+      *> whole session outright -- a member over the cap needs to see
+      *> PayFine before BorrowBook lets them borrow again.
+       01  FINE-TABLE.
+           05 FINE-ENTRY OCCURS 1000 TIMES.
+              10 FN-FINE-ID        PIC X(5).
+              10 FN-TRAN-ID        PIC X(5).
+              10 FN-MEMBER-ID      PIC X(5).
+              10 FN-DUE-DAYS       PIC 9(3).
+              10 FN-AMOUNT         PIC 9(6).
+              10 FN-PAID-FLAG      PIC X(3).
+              10 FN-PAID-DATE      PIC X(10).
+              10 FN-REASON         PIC X(10).
+              10 FN-WAIVED-AMT     PIC 9(6).
+              10 FN-WAIVER-REASON  PIC X(40).
+       01  FINE-CNT           PIC 9(4) VALUE 0.
+       01  FINE-IDX           PIC 9(4) VALUE 0.
+       01  FINE-EOF           PIC X VALUE 'N'.
+       01  WS-UNPAID-FINE-TOTAL PIC 9(7) VALUE 0.
+       01  WS-FINE-CAP        PIC 9(7) VALUE 0005000.
+       01  WS-LOCK-ACQUIRED   PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM  PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE  PIC X(100) VALUE SPACES.
+
+      *> Staff/operator ID recorded on the log.csv entry for this
+      *> transaction -- see the OPERATOR-ID trailing field below.
+       01  WS-OPERATOR-ID     PIC X(10).
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-PROCEDURE
+      *> Serialize against other transactions before touching
+      *> members.csv, books.csv, log.csv, fine.csv or hold.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'BorrowBook' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
        MAIN-PROCEDURE.
 
+       DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-"
+       MOVE SPACES TO WS-OPERATOR-ID
+       PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+           DISPLAY "Enter Staff/Operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           IF WS-OPERATOR-ID = SPACES
+               DISPLAY "Operator ID can't be blank!"
+           END-IF
+       END-PERFORM
        DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-"
        DISPLAY "Enter Member ID: "
        ACCEPT WS-MEMBER-ID
-       DISPLAY "Enter Book ID: "
-       ACCEPT WS-BOOK-ID
        DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-"
 
+       MOVE 'Y' TO WS-ID-OK
+       PERFORM VARYING WS-ID-IDX FROM 1 BY 1 UNTIL WS-ID-IDX > 5
+           MOVE WS-MEMBER-ID(WS-ID-IDX:1) TO WS-ID-CHAR
+           IF WS-ID-CHAR < "0" OR WS-ID-CHAR > "9"
+               MOVE 'N' TO WS-ID-OK
+           END-IF
+       END-PERFORM
+       IF WS-ID-OK NOT = 'Y'
+           DISPLAY "Invalid Member ID -- must be exactly 5 digits."
+           GO TO ENDER
+       END-IF
+
        OPEN INPUT MEMBER-FILE
        MOVE 'N' TO FILE-END
        MOVE 'N' TO VALID-FLAG
@@ -114,16 +277,25 @@
                    UNSTRING id_to_email DELIMITED BY ','
                    INTO MEMBER-ID-F, MEMBER-NAME, MEMBER-EMAIL
                    UNSTRING gender_n_flag DELIMITED BY ','
-                   INTO dummy, MEMBER-GENDER, MEMBER-FLAG
+                   INTO dummy, MEMBER-GENDER, MEMBER-FLAG,
+                        MEMBER-OVERRIDE, MEMBER-TYPE, MEMBER-PHONE,
+                        MEMBER-EXPIRATION
 
                    ELSE
                    UNSTRING MEMBER-REC DELIMITED BY ","
                        INTO MEMBER-ID-F, MEMBER-NAME, MEMBER-EMAIL,
-                            MEMBER-ADDR, MEMBER-GENDER, MEMBER-FLAG
+                            MEMBER-ADDR, MEMBER-GENDER, MEMBER-FLAG,
+                            MEMBER-OVERRIDE, MEMBER-TYPE, MEMBER-PHONE,
+                            MEMBER-EXPIRATION
+                   END-IF
+
+                   IF FUNCTION TRIM(MEMBER-TYPE) = SPACE
+                       MOVE "GENERAL" TO MEMBER-TYPE
                    END-IF
 
                    IF MEMBER-ID-F = WS-MEMBER-ID
                        MOVE MEMBER-NAME TO FOUND-MEMBER-NAME
+                       MOVE MEMBER-EXPIRATION TO FOUND-MEMBER-EXP
                        IF MEMBER-FLAG = "ACTIVE"
                            MOVE 'Y' TO VALID-FLAG
                        END-IF
@@ -138,6 +310,75 @@
            GO TO ENDER
        END-IF
 
+      * Membership expiration is checked once per session, just like
+      * the active-status flag above -- an expired membership can't
+      * borrow until it's renewed through EditMember.
+       IF FUNCTION TRIM(FOUND-MEMBER-EXP) NOT = SPACE
+           UNSTRING FOUND-MEMBER-EXP DELIMITED BY "-"
+               INTO WS-EXP-DAY-F, WS-EXP-MON-F, WS-EXP-YR-F
+           STRING WS-EXP-YR-F  DELIMITED BY SIZE
+                  WS-EXP-MON-F DELIMITED BY SIZE
+                  WS-EXP-DAY-F DELIMITED BY SIZE
+               INTO WS-EXP-DATE-FMT
+           ACCEPT WS-EXP-CHECK-TODAY FROM DATE YYYYMMDD
+           IF WS-EXP-CHECK-TODAY > WS-EXP-DATE-FMT
+               DISPLAY "Membership expired on " FOUND-MEMBER-EXP
+               DISPLAY "Please renew through Edit Member before "
+                   "borrowing."
+               GO TO ENDER
+           END-IF
+       END-IF
+
+      * Outstanding fine balance is also checked once per session,
+      * before the member is allowed to borrow anything this call.
+       PERFORM CHECK-FINE-BALANCE
+       IF WS-UNPAID-FINE-TOTAL >= WS-FINE-CAP
+           DISPLAY "Outstanding fines total " WS-UNPAID-FINE-TOTAL
+               " MMK (limit " WS-FINE-CAP " MMK)."
+           DISPLAY "Please clear fines with PayFine before "
+               "borrowing again."
+           GO TO ENDER
+       END-IF
+
+      * Active-loan limit depends on the member's type; looked up
+      * once per session since it doesn't change from book to book.
+       MOVE 5 TO MAX-LOANS-PER-MEMBER
+       PERFORM VARYING TL-IDX FROM 1 BY 1 UNTIL TL-IDX > 3
+           IF FUNCTION TRIM(TL-TYPE(TL-IDX)) =
+               FUNCTION TRIM(MEMBER-TYPE)
+               MOVE TL-MAX(TL-IDX) TO MAX-LOANS-PER-MEMBER
+           END-IF
+       END-PERFORM
+
+       MOVE 'Y' TO WS-MORE-BOOKS
+       MOVE 0 TO WS-BOOKS-BORROWED-CNT
+       PERFORM BORROW-ONE-BOOK THRU BORROW-ONE-BOOK-EXIT
+           UNTIL WS-MORE-BOOKS = 'N'
+
+       IF WS-BOOKS-BORROWED-CNT > 0
+           DISPLAY " "
+           DISPLAY "Session complete -- " WS-BOOKS-BORROWED-CNT
+               " book(s) borrowed."
+       END-IF
+       GO TO ENDER.
+
+      *-----------------------------------------------------------------
+      *> Borrows a single title for the member looked up in
+      *> MAIN-PROCEDURE above. Called once per book in the session;
+      *> a blank Book ID ends the session. A book-level problem (not
+      *> found, out of stock, withdrawn) skips just that book and
+      *> lets the member try another; hitting the active-loan limit
+      *> ends the whole session since no further book would pass it
+      *> either.
+       BORROW-ONE-BOOK.
+
+       DISPLAY " "
+       DISPLAY "Enter Book ID (blank to finish borrowing): "
+       ACCEPT WS-BOOK-ID
+       IF FUNCTION TRIM(WS-BOOK-ID) = SPACE
+           MOVE 'N' TO WS-MORE-BOOKS
+           GO TO BORROW-ONE-BOOK-EXIT
+       END-IF
 
        MOVE 1 TO BK-IDX
        MOVE 0 TO BK-TOTAL
@@ -153,16 +394,28 @@
             UNSTRING BOOK-REC DELIMITED BY ","
                 INTO BK-ID(BK-IDX), BK-NAME(BK-IDX),
                      BK-AUTHOR(BK-IDX), BK-COUNT(BK-IDX),
-                     BK-GENRE(BK-IDX)
+                     BK-GENRE(BK-IDX), BK-STATUS(BK-IDX),
+                     BK-ISBN(BK-IDX), BK-BRANCH(BK-IDX)
+
+            IF FUNCTION TRIM(BK-STATUS(BK-IDX)) = SPACE
+                MOVE "ACTIVE" TO BK-STATUS(BK-IDX)
+            END-IF
+
+            IF FUNCTION TRIM(BK-BRANCH(BK-IDX)) = SPACE
+                MOVE "MAIN" TO BK-BRANCH(BK-IDX)
+            END-IF
 
             IF BK-ID(BK-IDX) = WS-BOOK-ID
                 MOVE BK-NAME(BK-IDX) TO FOUND-BK-NAME
                 MOVE 'Y' TO FOUND-ID-FLAG
-
-                IF BK-COUNT(BK-IDX) > 0
-                    COMPUTE BK-COUNT(BK-IDX) = BK-COUNT(BK-IDX) - 1
-                    MOVE BK-IDX TO BK-MATCH-IDX
-                    MOVE 'Y' TO BOOK-AVAILABLE
+                MOVE BK-IDX TO BK-MATCH-IDX
+
+                IF FUNCTION TRIM(BK-STATUS(BK-IDX)) = "WITHDRAWN"
+                    MOVE 'N' TO BOOK-AVAILABLE
+                ELSE
+                    IF BK-COUNT(BK-IDX) > 0
+                        MOVE 'Y' TO BOOK-AVAILABLE
+                    END-IF
                 END-IF
             END-IF
 
@@ -174,34 +427,126 @@
 
        IF FOUND-ID-FLAG = 'N'
            DISPLAY "Book not found."
-           GO TO ENDER
+           GO TO BORROW-ONE-BOOK-EXIT
        ELSE
            IF BOOK-AVAILABLE = 'N'
-               DISPLAY "Book is currently out of stock."
-               EXIT PROGRAM
-       GO TO ENDER
+               IF FUNCTION TRIM(BK-STATUS(BK-MATCH-IDX)) = "WITHDRAWN"
+                   DISPLAY "This title has been withdrawn from the"
+                       " catalog and can't be borrowed."
+               ELSE
+                   DISPLAY "Book is currently out of stock."
+                   PERFORM WRITE-HOLD-REQUEST
+               END-IF
+               GO TO BORROW-ONE-BOOK-EXIT
            END-IF
        END-IF
 
-
-
        MOVE 'N' TO FILE-END
+       MOVE 0 TO CURR-LOAN-CNT
        OPEN INPUT LOG-FILE
        PERFORM UNTIL FILE-END = 'Y'
            READ LOG-FILE
                AT END
                    MOVE 'Y' TO FILE-END
                NOT AT END
-                   UNSTRING LOG-REC DELIMITED BY "," INTO CURR-TRAN-ID-X
+                   UNSTRING LOG-REC DELIMITED BY ","
+                       INTO CURR-TRAN-ID-X, LOG-MB-ID, LOG-BK-ID,
+                            LOG-ST-DATE, LOG-ED-DATE, LOG-DUE-FLAG,
+                            LOG-RTN-DATE
                    MOVE CURR-TRAN-ID-X TO CURR-TRAN-ID
                    IF CURR-TRAN-ID > MAX-TRAN-ID
                        MOVE CURR-TRAN-ID TO MAX-TRAN-ID
+                   END-IF
+
+                   IF LOG-MB-ID = WS-MEMBER-ID AND
+                       FUNCTION TRIM(LOG-RTN-DATE) = SPACE
+                       ADD 1 TO CURR-LOAN-CNT
+                   END-IF
            END-READ
        END-PERFORM
        CLOSE LOG-FILE
 
+       IF CURR-LOAN-CNT >= MAX-LOANS-PER-MEMBER
+           DISPLAY "Member already has " CURR-LOAN-CNT
+               " books checked out (limit "
+               MAX-LOANS-PER-MEMBER "). Borrow refused."
+           MOVE 'N' TO WS-MORE-BOOKS
+           GO TO BORROW-ONE-BOOK-EXIT
+       END-IF
+
+      *> NEW-TRAN-ID is PIC 9(5); refuse rather than silently wrap
+      *> once the next ID would overflow that width.
+       IF MAX-TRAN-ID >= 99999
+           DISPLAY "Transaction ID limit reached (99999). Borrow "
+               "refused -- contact the system administrator."
+           MOVE 'N' TO WS-MORE-BOOKS
+           GO TO BORROW-ONE-BOOK-EXIT
+       END-IF
+
+      *> Both checks above have passed, so the loan is actually going
+      *> to happen -- only now commit the aggregate count decrement
+      *> and the physical-copy assignment.
+       COMPUTE BK-COUNT(BK-MATCH-IDX) = BK-COUNT(BK-MATCH-IDX) - 1
+
+      * Assign a specific physical copy to this loan, when the title
+      * has per-copy rows in bookcopies.csv (older titles added before
+      * copy tracking existed are still issued against the aggregate
+      * count only, with ASSIGNED-COPY-ID left blank).
+       MOVE SPACES TO ASSIGNED-COPY-ID
+       MOVE 'N' TO COPY-EOF
+       MOVE 0 TO COPY-CNT
+       OPEN INPUT COPY-FILE
+       PERFORM UNTIL COPY-EOF = 'Y'
+           READ COPY-FILE
+               AT END MOVE 'Y' TO COPY-EOF
+               NOT AT END
+                   ADD 1 TO COPY-CNT
+                   UNSTRING COPY-REC DELIMITED BY ","
+                       INTO CP-BOOK-ID(COPY-CNT), CP-COPY-ID(COPY-CNT),
+                            CP-BARCODE(COPY-CNT),
+                            CP-CONDITION(COPY-CNT), CP-STATUS(COPY-CNT)
+           END-READ
+       END-PERFORM
+       CLOSE COPY-FILE
+
+       MOVE 0 TO COPY-MATCH-IDX
+       PERFORM VARYING COPY-IDX FROM 1 BY 1 UNTIL COPY-IDX > COPY-CNT
+           IF CP-BOOK-ID(COPY-IDX) = WS-BOOK-ID
+               AND FUNCTION TRIM(CP-STATUS(COPY-IDX)) = "AVAILABLE"
+               AND COPY-MATCH-IDX = 0
+               MOVE COPY-IDX TO COPY-MATCH-IDX
+           END-IF
+       END-PERFORM
+
+       IF COPY-MATCH-IDX NOT = 0
+           MOVE "BORROWED" TO CP-STATUS(COPY-MATCH-IDX)
+           MOVE FUNCTION TRIM(CP-COPY-ID(COPY-MATCH-IDX))
+               TO ASSIGNED-COPY-ID
+
+           OPEN OUTPUT COPY-FILE
+           PERFORM VARYING COPY-IDX FROM 1 BY 1
+               UNTIL COPY-IDX > COPY-CNT
+               STRING CP-BOOK-ID(COPY-IDX) DELIMITED BY SIZE ","
+                   CP-COPY-ID(COPY-IDX) DELIMITED BY SIZE ","
+                   CP-BARCODE(COPY-IDX) DELIMITED BY SIZE ","
+                   CP-CONDITION(COPY-IDX) DELIMITED BY SIZE ","
+                   CP-STATUS(COPY-IDX) DELIMITED BY SIZE
+                   INTO COPY-REC
+               WRITE COPY-REC
+           END-PERFORM
+           CLOSE COPY-FILE
+       END-IF
+
        COMPUTE NEW-TRAN-ID = MAX-TRAN-ID + 1
 
+      *> Loan period depends on the borrowed book's genre; default
+      *> to WS-DAYS-TO-ADD's 14 days when the genre has no entry.
+       PERFORM VARYING GL-IDX FROM 1 BY 1 UNTIL GL-IDX > 4
+           IF FUNCTION TRIM(GL-GENRE(GL-IDX)) =
+               FUNCTION TRIM(BK-GENRE(BK-MATCH-IDX))
+               MOVE GL-DAYS(GL-IDX) TO WS-DAYS-TO-ADD
+           END-IF
+       END-PERFORM
 
        MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
        MOVE TODAY(1:4) TO WS-YEAR
@@ -230,13 +575,17 @@
            OPEN EXTEND LOG-FILE
        END-IF
       *>  OPEN EXTEND LOG-FILE
+       MOVE SPACES TO LOG-REC
        STRING NEW-TRAN-ID DELIMITED BY SIZE ","
               WS-MEMBER-ID DELIMITED BY SIZE ","
               WS-BOOK-ID DELIMITED BY SIZE ","
               START-DATE DELIMITED BY SIZE ","
               END-DATE DELIMITED BY SIZE ","
               DUE-FLAG DELIMITED BY SIZE ","
-              "          " DELIMITED BY SIZE
+              "          " DELIMITED BY SIZE ","
+              ASSIGNED-COPY-ID DELIMITED BY SIZE ","
+              BK-BRANCH(BK-MATCH-IDX) DELIMITED BY SIZE ","
+              WS-OPERATOR-ID DELIMITED BY SIZE
            INTO LOG-REC
        WRITE LOG-REC
        CLOSE LOG-FILE
@@ -248,7 +597,10 @@
                   BK-NAME(BK-IDX) DELIMITED BY SIZE ","
                   BK-AUTHOR(BK-IDX) DELIMITED BY SIZE ","
                   BK-COUNT(BK-IDX) DELIMITED BY SIZE ","
-                  BK-GENRE(BK-IDX) DELIMITED BY SIZE
+                  BK-GENRE(BK-IDX) DELIMITED BY SIZE ","
+                  BK-STATUS(BK-IDX) DELIMITED BY SIZE ","
+                  BK-ISBN(BK-IDX) DELIMITED BY SIZE ","
+                  BK-BRANCH(BK-IDX) DELIMITED BY SIZE
                INTO BOOK-REC
            WRITE BOOK-REC
        END-PERFORM
@@ -265,5 +617,98 @@
        DISPLAY "Due Date      : " END-DATE
        DISPLAY "-----------------------------------".
 
+       ADD 1 TO WS-BOOKS-BORROWED-CNT.
+
+       BORROW-ONE-BOOK-EXIT.
+           EXIT.
+
        ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *> Sums this member's unpaid, unwaived fines from fine.csv. A
+      *> waived fine is written already paid_flag=YES (see ReturnBook),
+      *> so it's naturally excluded here along with anything already
+      *> paid through PayFine -- only a genuinely outstanding balance
+      *> counts against the cap.
+       CHECK-FINE-BALANCE.
+           MOVE 0 TO FINE-CNT
+           MOVE 0 TO WS-UNPAID-FINE-TOTAL
+           MOVE 'N' TO FINE-EOF
+           OPEN INPUT FINE-FILE
+           PERFORM UNTIL FINE-EOF = 'Y'
+               READ FINE-FILE
+                   AT END
+                       MOVE 'Y' TO FINE-EOF
+                   NOT AT END
+                       ADD 1 TO FINE-CNT
+                       UNSTRING FINE-REC DELIMITED BY ","
+                           INTO FN-FINE-ID(FINE-CNT),
+                                FN-TRAN-ID(FINE-CNT),
+                                FN-MEMBER-ID(FINE-CNT),
+                                FN-DUE-DAYS(FINE-CNT),
+                                FN-AMOUNT(FINE-CNT),
+                                FN-PAID-FLAG(FINE-CNT),
+                                FN-PAID-DATE(FINE-CNT),
+                                FN-REASON(FINE-CNT),
+                                FN-WAIVED-AMT(FINE-CNT),
+                                FN-WAIVER-REASON(FINE-CNT)
+
+                       IF FN-MEMBER-ID(FINE-CNT) = WS-MEMBER-ID AND
+                           FUNCTION TRIM(FN-PAID-FLAG(FINE-CNT))
+                               NOT = "YES"
+                           ADD FN-AMOUNT(FINE-CNT)
+                               TO WS-UNPAID-FINE-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FINE-FILE.
+
+      *-----------------------------------------------------------------
+      *> Record a reservation on the holds queue for a title that is
+      *> currently out of stock, so ReturnBook can alert this member
+      *> when a copy next comes back in.
+       WRITE-HOLD-REQUEST.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY
+           MOVE TODAY(1:4) TO WS-YEAR
+           MOVE TODAY(5:2) TO WS-MONTH
+           MOVE TODAY(7:2) TO WS-DAY
+           STRING WS-DAY DELIMITED BY SIZE "-"
+                  WS-MONTH   DELIMITED BY SIZE "-"
+                  WS-YEAR  DELIMITED BY SIZE
+               INTO START-DATE
+
+           MOVE 'N' TO HOLD-EOF
+           MOVE 'N' TO HOLD-EXISTS
+           OPEN INPUT HOLD-FILE
+           PERFORM UNTIL HOLD-EOF = 'Y'
+               READ HOLD-FILE
+                   AT END
+                       MOVE 'Y' TO HOLD-EOF
+                   NOT AT END
+                       MOVE 'Y' TO HOLD-EXISTS
+               END-READ
+           END-PERFORM
+           CLOSE HOLD-FILE
+
+           IF HOLD-EXISTS = 'Y'
+               OPEN EXTEND HOLD-FILE
+           ELSE
+               OPEN OUTPUT HOLD-FILE
+           END-IF
+
+           STRING WS-BOOK-ID DELIMITED BY SIZE ","
+                  WS-MEMBER-ID DELIMITED BY SIZE ","
+                  START-DATE DELIMITED BY SIZE ","
+                  "N" DELIMITED BY SIZE
+               INTO HOLD-REC
+           WRITE HOLD-REC
+           CLOSE HOLD-FILE
+
+           DISPLAY "You have been placed on the hold queue for "
+               "this title."
+           DISPLAY "You will be notified when a copy becomes "
+               "available.".
+
            END PROGRAM BorrowBook.
