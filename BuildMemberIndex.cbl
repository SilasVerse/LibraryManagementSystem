@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Rebuilds members.idx, an indexed (keyed) file
+      *          mirroring members.csv so a caller that only needs one
+      *          member by ID -- MemberLookup -- can do a keyed READ
+      *          instead of scanning every row. members.csv stays the
+      *          system of record; this index is a disposable derived
+      *          copy, rebuilt fresh from members.csv on every call so
+      *          it can never go stale between runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BuildMemberIndex.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN TO "../members.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-STATUS.
+           SELECT MEMBER-IDX-FILE ASSIGN TO "../members.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDX-MEMBER-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01  MEMBER-LINE          PIC X(200).
+
+       FD  MEMBER-IDX-FILE.
+       01  MEMBER-IDX-RECORD.
+           05 IDX-MEMBER-ID     PIC X(5).
+           05 IDX-MEMBER-LINE   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-MEMBER-STATUS     PIC XX.
+       01  WS-IDX-STATUS        PIC XX.
+       01  FLG-EOF              PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  BI-RESULT            PIC X.
+
+       PROCEDURE DIVISION USING BI-RESULT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE 'N' TO BI-RESULT
+           OPEN INPUT MEMBER-FILE
+           IF WS-MEMBER-STATUS NOT = "00"
+               GO TO ENDER
+           END-IF
+
+           OPEN OUTPUT MEMBER-IDX-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ MEMBER-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       MOVE SPACES TO MEMBER-IDX-RECORD
+                       MOVE MEMBER-LINE(1:5) TO IDX-MEMBER-ID
+                       MOVE MEMBER-LINE TO IDX-MEMBER-LINE
+                       WRITE MEMBER-IDX-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-IDX-FILE
+           CLOSE MEMBER-FILE
+           MOVE 'Y' TO BI-RESULT.
+       ENDER.
+           GOBACK.
+
+       END PROGRAM BuildMemberIndex.
