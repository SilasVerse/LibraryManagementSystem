@@ -21,12 +21,14 @@
            SELECT LogFile ASSIGN TO "../log.csv"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS file_status.
+           SELECT CardFile ASSIGN TO "../member_card.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD MemberFile.
-       01 member PIC X(150).
+       01 member PIC X(200).
 
        FD BookFile.
        01 book PIC X(100).
@@ -34,6 +36,9 @@
        FD LogFile.
        01 log PIC X(100).
 
+       FD CardFile.
+       01 card_line PIC X(50).
+
        WORKING-STORAGE SECTION.
 
        01 file_status              PIC XX.
@@ -53,6 +58,13 @@
        01 comma_in_addr    PIC 9.
        01 header_displayed PIC X VALUE "N".
 
+      *> Keyed lookup of the member by ID via members.idx (see
+      *> MemberLookup) instead of scanning MemberFile record by
+      *> record.
+       01 WS-LOOKUP-ID      PIC X(5).
+       01 WS-LOOKUP-LINE    PIC X(200).
+       01 WS-LOOKUP-FOUND   PIC X.
+
        01 member_record .
            05  member_id         PIC 9(5).
            05  member_name       PIC X(30).
@@ -60,8 +72,12 @@
            05  member_addr       PIC X(50).
            05  member_gender     PIC X.
            05  member_flag       PIC X(10).
+           05  member_override   PIC X(1).
+           05  member_type       PIC X(10).
+           05  member_phone      PIC X(15).
+           05  member_expiration PIC X(10).
            05 id_to_email        PIC X(70).
-           05 gender_n_flag      PIC X(11).
+           05 gender_n_flag      PIC X(45).
 
        01 member_record_header.
               05 FILLER              PIC X(6)   VALUE "ID".
@@ -70,6 +86,7 @@
               05 FILLER              PIC X(51)  VALUE "ADDRESS".
               05 FILLER              PIC X(8)   VALUE "GENDER".
               05 FILLER              PIC X(10)  VALUE "FLAG".
+              05 FILLER              PIC X(10)  VALUE "TYPE".
 
        01 member_history.
            05 FILLER PIC X(5)   VALUE SPACES.
@@ -104,6 +121,15 @@
            05 FILLER              PIC X(10)  VALUE "DUE FLAG".
        01 member_decor_line         PIC X(140) VALUE ALL "*-".
        01 decor_line         PIC X(101) VALUE ALL "*-".
+       01 card_decor_line    PIC X(50)  VALUE ALL "*".
+
+      *> Printable ID slip -- see PRINT-MEMBER-CARD.
+       01 print_card_choice     PIC X.
+       01 card_today            PIC 9(8).
+       01 card_day               PIC X(2).
+       01 card_month             PIC X(2).
+       01 card_year              PIC X(4).
+       01 card_issue_date        PIC X(10).
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
@@ -115,20 +141,16 @@
            STOP RUN.
       *-----------------------------------------------------------------
        MAIN-PROCEDURE.
-            OPEN INPUT MemberFile
                 DISPLAY "Enter Member ID to Search: "
                 ACCEPT search_member_id
-                MOVE 'N' TO EOF
                 MOVE 'N' TO found_flag
-                PERFORM UNTIL EOF="Y" or found_flag = 'Y'
-                   READ MemberFile
-                       AT END MOVE 'Y' TO EOF
-                       NOT AT END
-                       UNSTRING member delimited by ","
-                       INTO member_id
+                MOVE search_member_id TO WS-LOOKUP-ID
+                CALL 'MemberLookup' USING WS-LOOKUP-ID, WS-LOOKUP-LINE,
+                    WS-LOOKUP-FOUND
 
-                       IF member_id = search_member_id THEN
+                IF WS-LOOKUP-FOUND = 'Y'
                        MOVE 'Y' TO found_flag
+                       MOVE WS-LOOKUP-LINE TO member
                        DISPLAY member_record_header
                        DISPLAY member_decor_line'*'
                        INSPECT member TALLYING comma_in_addr FOR ALL '"'
@@ -140,28 +162,33 @@
                            INTO member_id member_name member_email
                            UNSTRING gender_n_flag DELIMITED BY ','
                            INTO dummy member_gender member_flag
+                                member_override member_type
+                                member_phone member_expiration
                        ELSE
                            UNSTRING member DELIMITED
                            BY ',' INTO member_id member_name
                            member_email member_addr
-                           member_gender member_flag
+                           member_gender member_flag member_override
+                           member_type member_phone member_expiration
+                       END-IF
+
+                       IF FUNCTION TRIM(member_type) = SPACE
+                           MOVE 'GENERAL' TO member_type
                        END-IF
 
                        DISPLAY member_id " "member_name" "member_email
                       " "member_addr" "member_gender"       "member_flag
+                      " "member_type
                        DISPLAY " "
-
-                       END-IF
-                    END-READ
-                END-PERFORM
+                END-IF
 
                 IF found_flag = 'N' THEN
                     DISPLAY 'No Member found!'
                     GO TO ENDER
                 ELSE
                     PERFORM EXTRACT-HISTORY
-                END-IF
-            CLOSE MemberFile.
+                    PERFORM PRINT-MEMBER-CARD-PROMPT
+                END-IF.
       *-----------------------------------------------------------------
             EXTRACT-HISTORY.
                 OPEN INPUT LogFile
@@ -235,6 +262,62 @@
                    disp_count
                END-IF
                CLOSE LogFile.
+      *-----------------------------------------------------------------
+      *> Offer a printable ID slip for the member just looked up.
+       PRINT-MEMBER-CARD-PROMPT.
+           DISPLAY " "
+           DISPLAY "Print Member ID Card? (Y/N): "
+           ACCEPT print_card_choice
+           IF print_card_choice = "Y" OR print_card_choice = "y"
+               PERFORM PRINT-MEMBER-CARD
+           END-IF.
+      *-----------------------------------------------------------------
+      *> Write a boxed member_card.txt slip with the member's ID,
+      *> name, type, and today's issue date.
+       PRINT-MEMBER-CARD.
+           ACCEPT card_today FROM DATE YYYYMMDD
+           MOVE card_today(1:4) TO card_year
+           MOVE card_today(5:2) TO card_month
+           MOVE card_today(7:2) TO card_day
+           STRING card_day   DELIMITED BY SIZE "-"
+                  card_month DELIMITED BY SIZE "-"
+                  card_year  DELIMITED BY SIZE
+               INTO card_issue_date
+
+           OPEN OUTPUT CardFile
+           MOVE card_decor_line TO card_line
+           WRITE card_line
+           MOVE SPACES TO card_line
+           STRING "  LIBRARY MEMBER ID CARD" DELIMITED BY SIZE
+               INTO card_line
+           WRITE card_line
+           MOVE card_decor_line TO card_line
+           WRITE card_line
+           MOVE SPACES TO card_line
+           STRING "  Member ID : " DELIMITED BY SIZE
+                  member_id        DELIMITED BY SIZE
+               INTO card_line
+           WRITE card_line
+           MOVE SPACES TO card_line
+           STRING "  Name      : " DELIMITED BY SIZE
+                  FUNCTION TRIM(member_name) DELIMITED BY SIZE
+               INTO card_line
+           WRITE card_line
+           MOVE SPACES TO card_line
+           STRING "  Type      : " DELIMITED BY SIZE
+                  FUNCTION TRIM(member_type) DELIMITED BY SIZE
+               INTO card_line
+           WRITE card_line
+           MOVE SPACES TO card_line
+           STRING "  Issued    : " DELIMITED BY SIZE
+                  card_issue_date  DELIMITED BY SIZE
+               INTO card_line
+           WRITE card_line
+           MOVE card_decor_line TO card_line
+           WRITE card_line
+           CLOSE CardFile
+
+           DISPLAY "Member card written to member_card.txt".
       *-----------------------------------------------------------------
        ENDER.
        END PROGRAM MemberDetail.
