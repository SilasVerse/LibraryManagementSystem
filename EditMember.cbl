@@ -32,8 +32,12 @@
            05  member_addr       PIC X(50).
            05  member_gender     PIC X.
            05  member_flag       PIC X(8).
+           05  member_override   PIC X(1).
+           05  member_type       PIC X(10).
+           05  member_phone      PIC X(15).
+           05  member_expiration PIC X(10).
            05 id_to_email        PIC X(70).
-           05 gender_n_flag      PIC X(11).
+           05 gender_n_flag      PIC X(45).
        01  new_member_record .
            05  new_member_id         PIC 9(5).
            05  new_member_name       PIC X(30).
@@ -41,6 +45,10 @@
            05  new_member_addr       PIC X(50).
            05  new_member_gender     PIC X.
            05  new_member_flag       PIC X(8).
+           05  new_member_override   PIC X(1).
+           05  new_member_type       PIC X(10).
+           05  new_member_phone      PIC X(15).
+           05  new_member_expiration PIC X(10).
        01  ws-valid-email         PIC X VALUE "N".
        01  ws-email-trimmed       PIC X(35).
        01  ws-at-count            PIC 9(2) VALUE 0.
@@ -49,12 +57,45 @@
        01  ws-length              PIC 9(2).
        01  ws-valid-gender        PIC X VALUE 'N'.
        01  ws-valid-status        PIC X VALUE 'N'.
+       01  ws-valid-type          PIC X VALUE 'N'.
+       01  ws-valid-phone         PIC X VALUE 'N'.
+       01  ws-phone-char          PIC X.
+       01  ws-phone-ok            PIC X VALUE 'Y'.
+       01  ws-renew               PIC X.
+       01  ws-renew-today         PIC 9(8).
+       01  ws-renew-year          PIC 9(4).
+       01  ws-renew-month         PIC X(2).
+       01  ws-renew-day           PIC X(2).
+       01  ws-lock-acquired       PIC X VALUE 'N'.
+       01  ws-errlog-program      PIC X(20) VALUE SPACES.
+       01  ws-errlog-message      PIC X(100) VALUE SPACES.
+
+      *> Arguments for the shared audit trail -- see AuditLog.cbl.
+       01  ws-audit-program       PIC X(20) VALUE SPACES.
+       01  ws-audit-entity-type   PIC X(10) VALUE SPACES.
+       01  ws-audit-entity-id     PIC X(5)  VALUE SPACES.
+       01  ws-audit-old-status    PIC X(10) VALUE SPACES.
+       01  ws-audit-new-status    PIC X(10) VALUE SPACES.
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
 
        PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-PROCEDURE
+      *> Serialize against other transactions before rewriting
+      *> members.csv.
+           CALL 'FileLock' USING 'LOCK', ws-lock-acquired
+           IF ws-lock-acquired = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', ws-lock-acquired
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'EditMember' TO ws-errlog-program
+               MOVE 'Lock contention -- transaction aborted'
+                   TO ws-errlog-message
+               CALL 'ErrorLog' USING ws-errlog-program,
+                   ws-errlog-message
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
 
@@ -111,12 +152,31 @@
                UNSTRING id_to_email DELIMITED BY ','
                INTO member_id member_name member_email
                UNSTRING gender_n_flag DELIMITED BY ','
-               INTO dummy member_gender member_flag
+               INTO dummy member_gender member_flag member_override
+                    member_type member_phone member_expiration
            ELSE
                 UNSTRING member DELIMITED
                 BY ',' INTO member_id member_name
                 member_email member_addr
-                member_gender member_flag
+                member_gender member_flag member_override
+                member_type member_phone member_expiration
+           END-IF
+           IF member_override NOT = 'Y' THEN
+               MOVE 'N' TO member_override
+           END-IF
+           IF FUNCTION TRIM(member_type) = SPACE THEN
+               MOVE 'GENERAL' TO member_type
+           END-IF
+           IF FUNCTION TRIM(member_expiration) = SPACE THEN
+               ACCEPT ws-renew-today FROM DATE YYYYMMDD
+               MOVE ws-renew-today(1:4) TO ws-renew-year
+               MOVE ws-renew-today(5:2) TO ws-renew-month
+               MOVE ws-renew-today(7:2) TO ws-renew-day
+               ADD 1 TO ws-renew-year
+               STRING ws-renew-day    DELIMITED BY SIZE "-"
+                      ws-renew-month  DELIMITED BY SIZE "-"
+                      ws-renew-year   DELIMITED BY SIZE
+                   INTO member_expiration
            END-IF
            DISPLAY "Current Member Name: "member_name
            DISPLAY "Current Member Email: "member_email
@@ -204,6 +264,99 @@
                END-IF
            END-IF
        END-PERFORM
+       DISPLAY "Current Override Flag: "member_override
+       " (Y keeps member ACTIVE even if CheckLog finds an overdue"
+       " book)"
+       MOVE 'N' TO ws-valid-status
+       PERFORM UNTIL ws-valid-status = 'Y'
+           DISPLAY "Set Override Flag Y/N (or press ENTER to keep"
+           " current): "
+           ACCEPT new_member_override
+           IF new_member_override = SPACES THEN
+               MOVE member_override TO new_member_override
+               MOVE 'Y' TO ws-valid-status
+           ELSE
+               MOVE FUNCTION UPPER-CASE(new_member_override) TO
+               new_member_override
+               IF new_member_override = 'Y' OR new_member_override = 'N'
+                   MOVE 'Y' TO ws-valid-status
+               ELSE
+                   DISPLAY "Invalid value! Use 'Y' or 'N'."
+               END-IF
+           END-IF
+       END-PERFORM
+       DISPLAY "Current Member Type: "member_type
+       MOVE 'N' TO ws-valid-type
+       PERFORM UNTIL ws-valid-type = 'Y'
+           DISPLAY "Member Type STUDENT/FACULTY/STAFF/GENERAL (or"
+           " press ENTER to keep current): "
+           ACCEPT new_member_type
+           IF new_member_type = SPACES THEN
+               MOVE member_type TO new_member_type
+               MOVE 'Y' TO ws-valid-type
+           ELSE
+               MOVE FUNCTION UPPER-CASE(new_member_type) TO
+               new_member_type
+               IF new_member_type = 'STUDENT' OR
+                   new_member_type = 'FACULTY' OR
+                   new_member_type = 'STAFF' OR
+                   new_member_type = 'GENERAL'
+                   MOVE 'Y' TO ws-valid-type
+               ELSE
+                   DISPLAY "Invalid type! Use STUDENT, FACULTY, STAFF,"
+                   " or GENERAL."
+               END-IF
+           END-IF
+       END-PERFORM
+
+       DISPLAY "Current Phone: "member_phone
+       MOVE 'N' TO ws-valid-phone
+       PERFORM UNTIL ws-valid-phone = 'Y'
+           DISPLAY "Enter New Phone (or press ENTER to keep current): "
+           ACCEPT new_member_phone
+           IF new_member_phone = SPACES THEN
+               MOVE member_phone TO new_member_phone
+               MOVE 'Y' TO ws-valid-phone
+           ELSE
+               MOVE 'Y' TO ws-phone-ok
+               PERFORM VARYING ws-i FROM 1 BY 1
+                   UNTIL ws-i > FUNCTION LENGTH(new_member_phone)
+                   MOVE new_member_phone(ws-i:1) TO ws-phone-char
+                   IF ws-phone-char NOT = SPACE AND
+                       (ws-phone-char < "0" OR ws-phone-char > "9")
+                       AND ws-phone-char NOT = "+"
+                       AND ws-phone-char NOT = "-"
+                       MOVE "N" TO ws-phone-ok
+                   END-IF
+               END-PERFORM
+               IF ws-phone-ok = 'Y'
+                   MOVE 'Y' TO ws-valid-phone
+               ELSE
+                   DISPLAY "Invalid phone! Use digits, +, -, and spaces"
+                   " only."
+               END-IF
+           END-IF
+       END-PERFORM
+
+           DISPLAY "Current Expiration: "member_expiration
+           DISPLAY "Renew membership for 1 year from today? (Y/N): "
+           ACCEPT ws-renew
+           IF ws-renew = 'Y' OR ws-renew = 'y'
+               ACCEPT ws-renew-today FROM DATE YYYYMMDD
+               MOVE ws-renew-today(1:4) TO ws-renew-year
+               MOVE ws-renew-today(5:2) TO ws-renew-month
+               MOVE ws-renew-today(7:2) TO ws-renew-day
+               ADD 1 TO ws-renew-year
+               STRING ws-renew-day    DELIMITED BY SIZE "-"
+                      ws-renew-month  DELIMITED BY SIZE "-"
+                      ws-renew-year   DELIMITED BY SIZE
+                   INTO new_member_expiration
+               DISPLAY "Membership renewed through "
+                   new_member_expiration
+           ELSE
+               MOVE member_expiration TO new_member_expiration
+           END-IF
+
            STRING
                    new_member_id        DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
@@ -218,10 +371,31 @@
                    new_member_gender  DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
                    new_member_flag  DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   new_member_override DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   new_member_type DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   FUNCTION TRIM(new_member_phone) DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   new_member_expiration DELIMITED BY SIZE
                    INTO members(IDX)
            END-STRING.
+           IF member_flag NOT = new_member_flag
+               MOVE 'EditMember' TO ws-audit-program
+               MOVE 'MEMBER'     TO ws-audit-entity-type
+               MOVE new_member_id TO ws-audit-entity-id
+               MOVE member_flag     TO ws-audit-old-status
+               MOVE new_member_flag TO ws-audit-new-status
+               CALL 'AuditLog' USING ws-audit-program,
+                   ws-audit-entity-type, ws-audit-entity-id,
+                   ws-audit-old-status, ws-audit-new-status
+           END-IF
        MOVE 'N' TO ws-valid-email
        MOVE 'N' TO ws-dot-exist
        MOVE 'N' TO ws-valid-gender.
+       MOVE 'N' TO ws-valid-type.
+       MOVE 'N' TO ws-valid-phone.
+       MOVE SPACE TO ws-renew.
 
        END PROGRAM EditMember.
