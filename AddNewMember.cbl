@@ -17,6 +17,16 @@
            SELECT MemberFileIn ASSIGN TO '../members.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+      *> External feed from the parent institution's own student/
+      *> staff directory (HR or student-information system), dropped
+      *> here ahead of this program's run. Not every member is in it
+      *> -- GENERAL members never are -- so its absence isn't an
+      *> error, only a skipped cross-check.
+           SELECT ExternalRegistryFile ASSIGN TO
+               '../external_registry.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REGISTRY-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,10 +36,14 @@
        FD  MemberFileIn.
        01  MemberRecordIn      PIC X(200).
 
+       FD  ExternalRegistryFile.
+       01  RegistryRecord      PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-CSV-LINE             PIC X(200).
        01  WS-HEADER               PIC X(200)
-           VALUE "MemberID,Name,Email,Address,Gender,Status".
+           VALUE "MemberID,Name,Email,Address,Gender,Status,Override,
+      -    "Type".
        01  EOF                     PIC X VALUE "N".
        01  cm_choice               PIC 9(1).
 
@@ -40,6 +54,23 @@
            05  member_address     PIC X(50).
            05  member_gender      PIC X(1).
            05  member_status      PIC X(8) VALUE "ACTIVE".
+      *> member_override: manually set by staff via EditMember to
+      *> keep a member ACTIVE even if CheckLog finds overdue books.
+           05  member_override    PIC X(1) VALUE "N".
+      *> member_type: drives the borrowing rules (loan limit) applied
+      *> in BorrowBook -- STUDENT, FACULTY, STAFF, or GENERAL.
+           05  member_type        PIC X(10) VALUE "GENERAL".
+      *> member_phone: contact number, digits/+/-/space only, optional.
+           05  member_phone       PIC X(15) VALUE SPACES.
+      *> member_expiration: membership good-through date, DD-MM-YYYY,
+      *> set to one year out from registration and extended by
+      *> EditMember's renewal prompt from there.
+           05  member_expiration  PIC X(10) VALUE SPACES.
+       01  ws-valid-phone        PIC X VALUE "N".
+       01  ws-phone-char         PIC X.
+       01  ws-phone-ok           PIC X VALUE "Y".
+       01  ws-valid-type         PIC X VALUE "N".
+       01  ws-trimmed-type       PIC X(10).
        01  ws-valid-gender       PIC X VALUE "N".
        01  ws-trimmed-gender     PIC X(1).
        01  ws-valid-email         PIC X VALUE "N".
@@ -55,10 +86,61 @@
        01  last_member_id_str     PIC X(5).
        01  last_member_id         PIC 9(5).
        01  input-valid            PIC X VALUE 'N'.
+
+      *> Existing-email scan, used to reject a duplicate registration
+      *> before a new member record is ever written.
+       01  EXISTING-EMAIL-TABLE.
+           05  EX-EMAIL-ENTRY OCCURS 1000 TIMES.
+               10  EX-EMAIL       PIC X(35).
+       01  EX-EMAIL-CNT            PIC 9(4) VALUE 0.
+       01  EX-EMAIL-IDX             PIC 9(4) VALUE 0.
+       01  WS-SCAN-ID                PIC X(5).
+       01  WS-SCAN-NAME               PIC X(30).
+       01  dup-email-found           PIC X VALUE 'N'.
+
+      *> Cross-check against the external registry feed for
+      *> STUDENT/FACULTY/STAFF registrations -- GENERAL members have
+      *> no outside record to match, so they skip this entirely.
+       01  WS-REGISTRY-STATUS        PIC X(2) VALUE "00".
+       01  WS-REGISTRY-AVAILABLE     PIC X VALUE 'N'.
+       01  WS-REGISTRY-MATCH         PIC X VALUE 'N'.
+       01  WS-REGISTRY-BLOCK         PIC X VALUE 'N'.
+       01  WS-REGISTRY-OVERRIDE      PIC X.
+
+      *> member_id is PIC 9(5) -- refuse rather than silently wrap
+      *> once the next ID would overflow that width.
+       01  WS-ID-LIMIT-BLOCK         PIC X VALUE 'N'.
+       01  WS-REG-EMAIL              PIC X(35).
+       01  WS-REG-NAME               PIC X(30).
+       01  WS-REG-TYPE               PIC X(10).
+       01  WS-REG-STATUS             PIC X(8).
+
+      *> One-year-out expiration computed at registration time.
+       01  WS-EXP-TODAY               PIC 9(8).
+       01  WS-EXP-YEAR                PIC 9(4).
+       01  WS-EXP-MONTH               PIC X(2).
+       01  WS-EXP-DAY                 PIC X(2).
+       01  WS-LOCK-ACQUIRED            PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM           PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE           PIC X(100) VALUE SPACES.
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
        PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-PARA
+      *> Serialize against other transactions before rewriting
+      *> members.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PARA
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'AddNewMember' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
        MAIN-PARA.
@@ -80,6 +162,10 @@
            CLOSE MemberFileIn
            *>----------------------------------
 
+           *> Load every existing email so a new registration can be
+           *> rejected if it collides with one already on file.
+           PERFORM LOAD-EXISTING-EMAILS
+
            IF FUNCTION LENGTH(FUNCTION TRIM(last_line)) > 0 THEN
                UNSTRING last_line DELIMITED BY ","
                    INTO last_member_id_str
@@ -89,6 +175,13 @@
                MOVE 1 TO member_id
            END-IF
 
+           IF last_member_id >= 99999
+               MOVE 'Y' TO WS-ID-LIMIT-BLOCK
+               DISPLAY "!! Member ID limit reached (99999). New "
+                   "member cannot be created -- contact the "
+                   "system administrator."
+           END-IF
+
            MOVE member_id TO member_id_disp
            DISPLAY "Generated Member ID: " member_id_disp
 
@@ -128,8 +221,23 @@
            END-PERFORM
 
            IF ws-at-count = 1 AND ws-dot-exist = "Y"
-               MOVE ws-email-trimmed TO member_email
-               MOVE "Y" TO ws-valid-email
+               MOVE 'N' TO dup-email-found
+               PERFORM VARYING EX-EMAIL-IDX FROM 1 BY 1
+                   UNTIL EX-EMAIL-IDX > EX-EMAIL-CNT
+                   IF FUNCTION UPPER-CASE(ws-email-trimmed) =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM
+                          (EX-EMAIL(EX-EMAIL-IDX)))
+                       MOVE 'Y' TO dup-email-found
+                   END-IF
+               END-PERFORM
+
+               IF dup-email-found = 'Y'
+                   DISPLAY "!! That email is already registered to "
+                       "another member."
+               ELSE
+                   MOVE ws-email-trimmed TO member_email
+                   MOVE "Y" TO ws-valid-email
+               END-IF
            ELSE
                DISPLAY "!! Invalid email. Must contain '@' and '.'"
            END-IF
@@ -162,8 +270,66 @@
            END-PERFORM
 
 
+           PERFORM UNTIL ws-valid-type = "Y"
+               DISPLAY "* Member Type (STUDENT/FACULTY/STAFF/GENERAL): "
+               ACCEPT member_type
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(member_type))
+               TO ws-trimmed-type
+
+               IF ws-trimmed-type = "STUDENT" OR
+                   ws-trimmed-type = "FACULTY" OR
+                   ws-trimmed-type = "STAFF" OR
+                   ws-trimmed-type = "GENERAL"
+                   MOVE ws-trimmed-type TO member_type
+                   MOVE "Y" TO ws-valid-type
+               ELSE
+                   DISPLAY "!! Invalid Type. Enter STUDENT, FACULTY, "
+                       "STAFF, or GENERAL."
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL ws-valid-phone = "Y"
+               DISPLAY "* Phone (digits, +/-/space ok, blank to skip): "
+               ACCEPT member_phone
+               IF member_phone = SPACE
+                   MOVE "Y" TO ws-valid-phone
+               ELSE
+                   MOVE "Y" TO ws-phone-ok
+                   PERFORM VARYING ws-i FROM 1 BY 1
+                       UNTIL ws-i > FUNCTION LENGTH(member_phone)
+                       MOVE member_phone(ws-i:1) TO ws-phone-char
+                       IF ws-phone-char NOT = SPACE AND
+                           (ws-phone-char < "0" OR ws-phone-char > "9")
+                           AND ws-phone-char NOT = "+"
+                           AND ws-phone-char NOT = "-"
+                           MOVE "N" TO ws-phone-ok
+                       END-IF
+                   END-PERFORM
+                   IF ws-phone-ok = "Y"
+                       MOVE "Y" TO ws-valid-phone
+                   ELSE
+                       DISPLAY "!! Phone may only contain digits, "
+                           "+, -, and spaces."
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *> STUDENT/FACULTY/STAFF members are expected to already be on
+      *> file with the parent institution -- cross-check the email
+      *> against that feed before this registration is allowed
+      *> through. GENERAL members were never in that feed, so they
+      *> skip the check.
+           MOVE 'N' TO WS-REGISTRY-BLOCK
+           IF member_type = "STUDENT" OR member_type = "FACULTY"
+               OR member_type = "STAFF"
+               PERFORM CROSS-CHECK-EXTERNAL-REGISTRY
+           END-IF
 
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+
+           IF WS-REGISTRY-BLOCK = 'Y' OR WS-ID-LIMIT-BLOCK = 'Y'
+               DISPLAY "New Member is not created."
+           ELSE
            DISPLAY "Enter 1. to create, 0. to exit:  "
            ACCEPT cm_choice
            DISPLAY " "
@@ -195,6 +361,17 @@
                    OPEN EXTEND MemberFile
                END-IF
 
+               ACCEPT WS-EXP-TODAY FROM DATE YYYYMMDD
+               MOVE WS-EXP-TODAY(1:4) TO WS-EXP-YEAR
+               MOVE WS-EXP-TODAY(5:2) TO WS-EXP-MONTH
+               MOVE WS-EXP-TODAY(7:2) TO WS-EXP-DAY
+               ADD 1 TO WS-EXP-YEAR
+               STRING WS-EXP-DAY    DELIMITED BY SIZE "-"
+                      WS-EXP-MONTH  DELIMITED BY SIZE "-"
+                      WS-EXP-YEAR   DELIMITED BY SIZE
+                   INTO member_expiration
+
+               MOVE SPACES TO WS-CSV-LINE
                STRING
                    member_id_disp        DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
@@ -209,6 +386,14 @@
                    member_gender  DELIMITED BY SIZE
                    ","                   DELIMITED BY SIZE
                    member_status  DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   member_override DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   member_type    DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   FUNCTION TRIM(member_phone) DELIMITED BY SIZE
+                   ","                   DELIMITED BY SIZE
+                   member_expiration DELIMITED BY SIZE
                    INTO WS-CSV-LINE
                END-STRING
 
@@ -221,15 +406,98 @@
                DISPLAY "=== Member created successfully. ==="
                DISPLAY "* Member Name  :  " FUNCTION TRIM(member_name)
                DISPLAY "* Member ID    :  " member_id_disp
+               DISPLAY "* Expires On   :  " member_expiration
                DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-"
 
            ELSE
                DISPLAY "New Member is not created."
+           END-IF
            END-IF.
 
            MOVE 'N' TO ws-valid-email.
            MOVE 'N' TO ws-dot-exist.
            MOVE 'N' TO ws-valid-gender.
+           MOVE 'N' TO ws-valid-type.
+
+      *-----------------------------------------------------------------
+      *> Email comes before the quoted address field on every member
+      *> row, so a plain comma-delimited UNSTRING picks it up cleanly
+      *> without needing the quote-aware parsing EditMember uses for
+      *> the address itself.
+       LOAD-EXISTING-EMAILS.
+           MOVE 0 TO EX-EMAIL-CNT
+           MOVE "N" TO EOF
+           OPEN INPUT MemberFileIn
+           PERFORM UNTIL EOF = "Y"
+               READ MemberFileIn
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO EX-EMAIL-CNT
+                       UNSTRING MemberRecordIn DELIMITED BY ","
+                           INTO WS-SCAN-ID, WS-SCAN-NAME,
+                                EX-EMAIL(EX-EMAIL-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE MemberFileIn.
+
+      *-----------------------------------------------------------------
+      *> Looks the pending registration's email up in the external
+      *> registry feed (an institutional directory this program does
+      *> not produce, only consumes) against member_type and an
+      *> ACTIVE status. A missing feed file just skips the check --
+      *> this library doesn't require every STUDENT/FACULTY/STAFF
+      *> member to already be loaded on day one. A feed that is
+      *> present but shows no matching ACTIVE record is a real
+      *> mismatch, so staff are asked to confirm before proceeding.
+       CROSS-CHECK-EXTERNAL-REGISTRY.
+           MOVE 'N' TO WS-REGISTRY-AVAILABLE
+           MOVE 'N' TO WS-REGISTRY-MATCH
+           MOVE "N" TO EOF
+
+           OPEN INPUT ExternalRegistryFile
+           IF WS-REGISTRY-STATUS = "00"
+               MOVE 'Y' TO WS-REGISTRY-AVAILABLE
+               PERFORM UNTIL EOF = "Y"
+                   READ ExternalRegistryFile
+                       AT END
+                           MOVE "Y" TO EOF
+                       NOT AT END
+                           UNSTRING RegistryRecord DELIMITED BY ","
+                               INTO WS-REG-EMAIL, WS-REG-NAME,
+                                    WS-REG-TYPE, WS-REG-STATUS
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (WS-REG-EMAIL)) =
+                               FUNCTION UPPER-CASE(ws-email-trimmed)
+                               AND FUNCTION TRIM(WS-REG-TYPE) =
+                                   FUNCTION TRIM(member_type)
+                               AND FUNCTION UPPER-CASE(FUNCTION TRIM
+                                   (WS-REG-STATUS)) = "ACTIVE"
+                               MOVE 'Y' TO WS-REGISTRY-MATCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ExternalRegistryFile
+           END-IF
+
+           IF WS-REGISTRY-AVAILABLE = 'N'
+               DISPLAY "(External registry feed not available -- "
+                   "skipping cross-check.)"
+           ELSE
+               IF WS-REGISTRY-MATCH = 'Y'
+                   DISPLAY "Verified against external registry."
+               ELSE
+                   DISPLAY "!! No matching ACTIVE " member_type
+                       " record found in the external registry "
+                       "for this email."
+                   DISPLAY "Register anyway (Y/N)? "
+                   ACCEPT WS-REGISTRY-OVERRIDE
+                   IF WS-REGISTRY-OVERRIDE NOT = "Y" AND
+                       WS-REGISTRY-OVERRIDE NOT = "y"
+                       MOVE 'Y' TO WS-REGISTRY-BLOCK
+                   END-IF
+               END-IF
+           END-IF.
 
-           END PROGRAM AddNewMember.
+       END PROGRAM AddNewMember.
       *>      STOP RUN.
