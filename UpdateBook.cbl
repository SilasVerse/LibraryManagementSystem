@@ -12,23 +12,33 @@
        FILE-CONTROL.
            SELECT BOOK-FILE ASSIGN TO "../books.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *> Genre master list is optional -- a missing file just skips
+      *> the cross-check below instead of blocking the update.
+           SELECT GENRE-FILE ASSIGN TO "../genre.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GENRE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE.
        01  BOOK-RECORD        PIC X(200).
+       FD  GENRE-FILE.
+       01  GENRE-RECORD       PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-BOOK-ID         PIC X(5).
        01  WS-BOOK-NAME       PIC X(30).
        01  WS-BOOK-AUTHOR     PIC X(30).
        01  WS-BOOK-GENRE      PIC X(30).
-       01  WS-BOOK-COUNT      PIC 9(2).
+       01  WS-BOOK-COUNT      PIC 9(5).
        01  TEMP-ID            PIC X(5).
        01  TEMP-NAME          PIC X(30).
        01  TEMP-AUTHOR        PIC X(30).
        01  TEMP-GENRE         PIC X(30).
-       01  TEMP-COUNT         PIC X(2).
+       01  TEMP-COUNT         PIC X(5).
+       01  TEMP-STATUS        PIC X(9).
+       01  TEMP-ISBN          PIC X(17).
+       01  TEMP-BRANCH        PIC X(10).
        01  INPUT-STR          PIC X(200).
        01  FILE-END           PIC X VALUE 'N'.
        01  FOUND-FLAG         PIC X VALUE 'N'.
@@ -36,7 +46,8 @@
        01  NEW-NAME           PIC X(30).
        01  NEW-AUTHOR         PIC X(30).
        01  NEW-GENRE          PIC X(30).
-       01  NEW-COUNT          PIC X(2).
+       01  NEW-COUNT          PIC X(5).
+       01  NEW-ISBN           PIC X(17).
        01  VALID-COUNT-FLAG   PIC X VALUE 'N'.
        01  WS-NUM-ONLY        PIC 99 VALUE 0.
        01  WS-I               PIC 99 VALUE 1.
@@ -48,12 +59,38 @@
 
        77  LINE-ID            PIC 9(3) VALUE 1.
        77  I                  PIC 9(3) VALUE 1.
+       77  WS-LOCK-ACQUIRED   PIC X VALUE 'N'.
+       77  WS-ERRLOG-PROGRAM  PIC X(20) VALUE SPACES.
+       77  WS-ERRLOG-MESSAGE  PIC X(100) VALUE SPACES.
+
+      *> Cross-check against the optional genre master list -- see
+      *> VALIDATE-GENRE-AGAINST-MASTER.
+       01  GENRE-VALID-FLAG         PIC X VALUE 'N'.
+       01  WS-GENRE-STATUS          PIC XX.
+       01  WS-GENRE-LIST-AVAILABLE  PIC X VALUE 'N'.
+       01  WS-GENRE-MATCH           PIC X VALUE 'N'.
+       01  GENRE-EOF-FLAG           PIC X VALUE 'N'.
+       01  WS-GENRE-ADD-NEW         PIC X VALUE 'N'.
 
        LINKAGE SECTION.
        01 USER-CHOICE PIC 9(2).
 
        PROCEDURE DIVISION USING USER-CHOICE.
-           PERFORM MAIN-PROCEDURE
+      *> Serialize against other transactions before rewriting
+      *> books.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'UpdateBook' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
            EXIT PROGRAM.
            STOP RUN.
 
@@ -67,7 +104,7 @@
                        MOVE BOOK-RECORD TO INPUT-STR
                        UNSTRING INPUT-STR DELIMITED BY ","
                            INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR,
-                                TEMP-COUNT, TEMP-GENRE
+                                TEMP-COUNT, TEMP-GENRE, TEMP-STATUS
                        MOVE INPUT-STR TO LINE-CONTENT(LINE-ID)
                        ADD 1 TO LINE-ID
                END-READ
@@ -82,12 +119,20 @@
                MOVE LINE-CONTENT(I) TO INPUT-STR
                UNSTRING INPUT-STR DELIMITED BY ","
                    INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR,
-                        TEMP-COUNT, TEMP-GENRE
+                        TEMP-COUNT, TEMP-GENRE, TEMP-STATUS,
+                        TEMP-ISBN, TEMP-BRANCH
+               IF FUNCTION TRIM(TEMP-STATUS) = SPACE
+                   MOVE "ACTIVE" TO TEMP-STATUS
+               END-IF
+               IF FUNCTION TRIM(TEMP-BRANCH) = SPACE
+                   MOVE "MAIN" TO TEMP-BRANCH
+               END-IF
                IF TEMP-ID = USER-ID
                    DISPLAY "Current Name  : " TEMP-NAME
                    DISPLAY "Current Author: " TEMP-AUTHOR
                    DISPLAY "Current Count : " TEMP-COUNT
                    DISPLAY "Current Genre : " TEMP-GENRE
+                   DISPLAY "Current ISBN  : " TEMP-ISBN
 
                    DISPLAY "Enter new name (or press ENTER to skip): "
                    ACCEPT NEW-NAME
@@ -126,17 +171,33 @@
                        END-IF
                    END-PERFORM
 
-                   DISPLAY "Enter new genre (or press ENTER to skip): "
-                   ACCEPT NEW-GENRE
-                   IF NEW-GENRE = SPACES
-                       MOVE TEMP-GENRE TO NEW-GENRE
+                   MOVE 'N' TO GENRE-VALID-FLAG
+                   PERFORM UNTIL GENRE-VALID-FLAG = 'Y'
+                       DISPLAY "Enter new genre (or press ENTER to "
+                           "skip): "
+                       ACCEPT NEW-GENRE
+                       IF NEW-GENRE = SPACES
+                           MOVE TEMP-GENRE TO NEW-GENRE
+                           MOVE 'Y' TO GENRE-VALID-FLAG
+                       ELSE
+                           PERFORM VALIDATE-GENRE-AGAINST-MASTER
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY "Enter new ISBN (or press ENTER to skip): "
+                   ACCEPT NEW-ISBN
+                   IF NEW-ISBN = SPACES
+                       MOVE TEMP-ISBN TO NEW-ISBN
                    END-IF
 
                    STRING TEMP-ID DELIMITED BY SIZE ","
                           NEW-NAME DELIMITED BY SIZE ","
                           NEW-AUTHOR DELIMITED BY SIZE ","
                           NEW-COUNT DELIMITED BY SIZE ","
-                          NEW-GENRE DELIMITED BY SIZE
+                          NEW-GENRE DELIMITED BY SIZE ","
+                          TEMP-STATUS DELIMITED BY SIZE ","
+                          NEW-ISBN DELIMITED BY SIZE ","
+                          TEMP-BRANCH DELIMITED BY SIZE
                        INTO LINE-CONTENT(I)
                    MOVE 'Y' TO FOUND-FLAG
                END-IF
@@ -157,4 +218,67 @@
            DISPLAY "Book info updated successfully."
            MOVE 'N' TO FOUND-FLAG.
        ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+      *> Cross-check the entered genre against the optional genre
+      *> master list. A missing list just skips validation; a list
+      *> that is present but has no match prompts staff to add the
+      *> new genre to the master list rather than blocking the
+      *> update outright.
+       VALIDATE-GENRE-AGAINST-MASTER.
+           MOVE 'N' TO WS-GENRE-LIST-AVAILABLE
+           MOVE 'N' TO WS-GENRE-MATCH
+           MOVE 'N' TO GENRE-EOF-FLAG
+
+           OPEN INPUT GENRE-FILE
+           IF WS-GENRE-STATUS = "00"
+               MOVE 'Y' TO WS-GENRE-LIST-AVAILABLE
+               PERFORM UNTIL GENRE-EOF-FLAG = 'Y'
+                   READ GENRE-FILE
+                       AT END
+                           MOVE 'Y' TO GENRE-EOF-FLAG
+                       NOT AT END
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (GENRE-RECORD)) =
+                               FUNCTION UPPER-CASE(FUNCTION TRIM
+                               (NEW-GENRE))
+                               MOVE 'Y' TO WS-GENRE-MATCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GENRE-FILE
+           END-IF
+
+           IF WS-GENRE-LIST-AVAILABLE = 'N'
+               DISPLAY "(Genre master list not available -- "
+                   "skipping validation.)"
+               MOVE 'Y' TO GENRE-VALID-FLAG
+           ELSE
+               IF WS-GENRE-MATCH = 'Y'
+                   MOVE 'Y' TO GENRE-VALID-FLAG
+               ELSE
+                   DISPLAY "!! '" FUNCTION TRIM(NEW-GENRE)
+                       "' is not in the genre master list."
+                   DISPLAY "Add it as a new genre (Y/N)? "
+                   ACCEPT WS-GENRE-ADD-NEW
+                   IF WS-GENRE-ADD-NEW = "Y" OR
+                       WS-GENRE-ADD-NEW = "y"
+                       PERFORM ADD-GENRE-TO-MASTER
+                       MOVE 'Y' TO GENRE-VALID-FLAG
+                   ELSE
+                       DISPLAY "Please enter a different genre."
+                       MOVE 'N' TO GENRE-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Append a newly-confirmed genre to the master list so it is
+      *> recognized the next time it is entered.
+       ADD-GENRE-TO-MASTER.
+           MOVE SPACES TO GENRE-RECORD
+           MOVE FUNCTION TRIM(NEW-GENRE) TO GENRE-RECORD
+           OPEN EXTEND GENRE-FILE
+           WRITE GENRE-RECORD
+           CLOSE GENRE-FILE.
        END PROGRAM UpdateBook.
