@@ -0,0 +1,297 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2026
+      * Purpose: Reconciliation report -- cross-checks each title's
+      *          books.csv book_count against bookcopies.csv (total
+      *          physical copies) and log.csv (loans still out) and
+      *          flags any title where the three don't add up.
+      *          Appends one dated summary row to
+      *          reconciliation_report.csv, the same way
+      *          EndOfDaySummary trends circulation_summary.csv.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ReconcileBooks IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "../books.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> bookcopies.csv is optional -- a title added before per-copy
+      *> tracking existed just has no rows here, and is skipped by
+      *> RECONCILE-EACH-BOOK rather than flagged as a mismatch.
+           SELECT COPY-FILE ASSIGN TO "../bookcopies.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COPY-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "../reconciliation_report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  BOOK-FILE.
+       01  BOOK-LINE       PIC X(200).
+
+       FD  LOG-FILE.
+       01  LOG-LINE        PIC X(200).
+
+       FD  COPY-FILE.
+       01  COPY-LINE       PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FLG-EOF             PIC X VALUE 'N'.
+       01  REPORT-STATUS       PIC XX.
+       01  WS-COPY-STATUS      PIC XX VALUE "00".
+
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 1000 TIMES.
+              10 BK-ID-TAB     PIC X(5).
+              10 BK-NAME       PIC X(30).
+              10 BK-AUTHOR     PIC X(30).
+              10 BK-COUNT      PIC 9(5).
+              10 BK-GENRE      PIC X(30).
+       01  BK-CNT              PIC 9(4) VALUE 0.
+       01  BK-IDX              PIC 9(4) VALUE 0.
+
+       01  LOG-TABLE.
+           05 LOG-ROW OCCURS 2000 TIMES.
+              10 F-ID      PIC X(5).
+              10 F-MID     PIC X(5).
+              10 F-BID     PIC X(5).
+              10 F-SDT     PIC X(10).
+              10 F-EDT     PIC X(10).
+              10 F-DUE     PIC X(3).
+              10 F-RDT     PIC X(10).
+              10 F-CPID    PIC X(6).
+              10 F-BRANCH  PIC X(10).
+       01  LOG-CNT             PIC 9(4) VALUE 0.
+       01  LOG-IDX             PIC 9(4) VALUE 0.
+
+       01  COPY-TABLE.
+           05 COPY-ENTRY OCCURS 2000 TIMES.
+              10 CP-BOOK-ID    PIC X(5).
+              10 CP-COPY-ID    PIC X(6).
+              10 CP-BARCODE    PIC X(12).
+              10 CP-CONDITION  PIC X(10).
+              10 CP-STATUS     PIC X(10).
+       01  COPY-CNT            PIC 9(4) VALUE 0.
+       01  COPY-IDX            PIC 9(4) VALUE 0.
+
+      *> Today's date, DD-MM-YYYY, for the report row.
+       01  WS-TODAY-RAW        PIC 9(8).
+       01  WS-TODAY-YEAR       PIC X(4).
+       01  WS-TODAY-MONTH      PIC X(2).
+       01  WS-TODAY-DAY        PIC X(2).
+       01  WS-TODAY-DISPLAY    PIC X(10).
+
+      *> Per-title working totals, recomputed for each book in turn.
+       01  WS-OUTSTANDING      PIC 9(5) VALUE 0.
+       01  WS-TOTAL-COPIES     PIC 9(5) VALUE 0.
+       01  WS-EXPECTED-COUNT   PIC 9(5) VALUE 0.
+
+      *> Run totals, displayed and written to the report row.
+       01  WS-BOOKS-CHECKED    PIC 9(5) VALUE 0.
+       01  WS-BOOKS-SKIPPED    PIC 9(5) VALUE 0.
+       01  WS-MISMATCH-CNT     PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           PERFORM MAIN-PROCEDURE
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           MOVE WS-TODAY-RAW(1:4) TO WS-TODAY-YEAR
+           MOVE WS-TODAY-RAW(5:2) TO WS-TODAY-MONTH
+           MOVE WS-TODAY-RAW(7:2) TO WS-TODAY-DAY
+           STRING WS-TODAY-DAY   DELIMITED BY SIZE "-"
+                  WS-TODAY-MONTH DELIMITED BY SIZE "-"
+                  WS-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-TODAY-DISPLAY
+
+           PERFORM LOAD-BOOK-FILE
+           PERFORM LOAD-LOG-FILE
+           PERFORM LOAD-COPY-FILE
+           PERFORM DISPLAY-REPORT-HEADER
+           PERFORM RECONCILE-EACH-BOOK
+           PERFORM DISPLAY-REPORT-TOTALS
+           PERFORM WRITE-REPORT-ROW.
+
+      *-----------------------------------------------------------------
+       LOAD-BOOK-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO BK-CNT
+           OPEN INPUT BOOK-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ BOOK-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO BK-CNT
+                       UNSTRING BOOK-LINE DELIMITED BY ","
+                           INTO BK-ID-TAB(BK-CNT), BK-NAME(BK-CNT),
+                           BK-AUTHOR(BK-CNT), BK-COUNT(BK-CNT),
+                           BK-GENRE(BK-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE.
+
+      *-----------------------------------------------------------------
+       LOAD-LOG-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO LOG-CNT
+           OPEN INPUT LOG-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       ADD 1 TO LOG-CNT
+                       UNSTRING LOG-LINE DELIMITED BY ","
+                           INTO F-ID(LOG-CNT), F-MID(LOG-CNT),
+                           F-BID(LOG-CNT), F-SDT(LOG-CNT),
+                           F-EDT(LOG-CNT), F-DUE(LOG-CNT),
+                           F-RDT(LOG-CNT), F-CPID(LOG-CNT),
+                           F-BRANCH(LOG-CNT)
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE.
+
+      *-----------------------------------------------------------------
+      * Per-copy rows are optional -- a title added before copy
+      * tracking existed simply has none, and is skipped by
+      * RECONCILE-EACH-BOOK below rather than flagged.
+      *-----------------------------------------------------------------
+       LOAD-COPY-FILE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 0 TO COPY-CNT
+           OPEN INPUT COPY-FILE
+           IF WS-COPY-STATUS = "00"
+               PERFORM UNTIL FLG-EOF = 'Y'
+                   READ COPY-FILE
+                       AT END
+                           MOVE 'Y' TO FLG-EOF
+                       NOT AT END
+                           ADD 1 TO COPY-CNT
+                           UNSTRING COPY-LINE DELIMITED BY ","
+                               INTO CP-BOOK-ID(COPY-CNT),
+                               CP-COPY-ID(COPY-CNT),
+                               CP-BARCODE(COPY-CNT),
+                               CP-CONDITION(COPY-CNT),
+                               CP-STATUS(COPY-CNT)
+                   END-READ
+               END-PERFORM
+               CLOSE COPY-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       DISPLAY-REPORT-HEADER.
+           DISPLAY "=============================================="
+           DISPLAY "   BOOK COUNT RECONCILIATION -- "
+               WS-TODAY-DISPLAY
+           DISPLAY "=============================================="
+           .
+
+      *-----------------------------------------------------------------
+      * For every title with per-copy rows in bookcopies.csv, expect
+      * books.csv's book_count to equal total copies less loans still
+      * outstanding on that title in log.csv. A title with no
+      * per-copy rows has no independent total to check against, so
+      * it is counted as skipped rather than flagged.
+      *-----------------------------------------------------------------
+       RECONCILE-EACH-BOOK.
+           MOVE 0 TO WS-BOOKS-CHECKED
+           MOVE 0 TO WS-BOOKS-SKIPPED
+           MOVE 0 TO WS-MISMATCH-CNT
+           PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BK-CNT
+               MOVE 0 TO WS-TOTAL-COPIES
+               PERFORM VARYING COPY-IDX FROM 1 BY 1
+                   UNTIL COPY-IDX > COPY-CNT
+                   IF CP-BOOK-ID(COPY-IDX) = BK-ID-TAB(BK-IDX)
+                       AND FUNCTION TRIM(CP-STATUS(COPY-IDX))
+                           NOT = "LOST"
+                       ADD 1 TO WS-TOTAL-COPIES
+                   END-IF
+               END-PERFORM
+
+               IF WS-TOTAL-COPIES = 0
+                   ADD 1 TO WS-BOOKS-SKIPPED
+               ELSE
+                   ADD 1 TO WS-BOOKS-CHECKED
+                   MOVE 0 TO WS-OUTSTANDING
+                   PERFORM VARYING LOG-IDX FROM 1 BY 1
+                       UNTIL LOG-IDX > LOG-CNT
+                       IF F-BID(LOG-IDX) = BK-ID-TAB(BK-IDX)
+                           AND FUNCTION TRIM(F-RDT(LOG-IDX)) = SPACE
+                           ADD 1 TO WS-OUTSTANDING
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE WS-EXPECTED-COUNT =
+                       WS-TOTAL-COPIES - WS-OUTSTANDING
+
+                   IF WS-EXPECTED-COUNT NOT = BK-COUNT(BK-IDX)
+                       ADD 1 TO WS-MISMATCH-CNT
+                       DISPLAY "MISMATCH -- Book ID " BK-ID-TAB(BK-IDX)
+                           " (" FUNCTION TRIM(BK-NAME(BK-IDX)) ")"
+                       DISPLAY "   Total copies      : "
+                           WS-TOTAL-COPIES
+                       DISPLAY "   Loans outstanding  : "
+                           WS-OUTSTANDING
+                       DISPLAY "   Expected book_count: "
+                           WS-EXPECTED-COUNT
+                       DISPLAY "   Actual book_count  : "
+                           BK-COUNT(BK-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       DISPLAY-REPORT-TOTALS.
+           DISPLAY "Titles checked (have copy data): "
+               WS-BOOKS-CHECKED
+           DISPLAY "Titles skipped (no copy data)  : "
+               WS-BOOKS-SKIPPED
+           DISPLAY "Mismatches found                : "
+               WS-MISMATCH-CNT
+           DISPLAY "=============================================="
+           .
+
+      *-----------------------------------------------------------------
+      * reconciliation_report.csv grows one row per run, the same way
+      * circulation_summary.csv does in EndOfDaySummary.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-ROW.
+           OPEN INPUT REPORT-FILE
+           IF REPORT-STATUS = "00"
+               CLOSE REPORT-FILE
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-TODAY-DISPLAY   DELIMITED BY SIZE ","
+                  WS-BOOKS-CHECKED   DELIMITED BY SIZE ","
+                  WS-BOOKS-SKIPPED   DELIMITED BY SIZE ","
+                  WS-MISMATCH-CNT    DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE.
+
+       END PROGRAM ReconcileBooks.
