@@ -1,11 +1,13 @@
       ******************************************************************
       * Author: HL(Silas)
       * Date:
-      * Purpose:
+      * Purpose: Library System main menu
       * Tectonics: cobc
+      * (Restored) :Wired the numbered menu tree back up so every
+      *             subprogram is reachable from one entry point again.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. Main.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -16,197 +18,247 @@
        INIT-CHECKLOG.
             CALL 'CheckLog' USING USER-CHOICE.
 
-     * MAIN-PROCEDURE.
-     *      DISPLAY "=============================="
-     *      DISPLAY "      ""LIBRARY SYSTEM""      "
-     *      DISPLAY "=============================="
-     *      DISPLAY "1) Members Management"
-     *      DISPLAY "2) Books Management"
-     *      DISPLAY "3) Issuance/Return"
-     *      DISPLAY "4) Records History"
-     *      DISPLAY "5) Exit"
-     *      DISPLAY "=============================="
-     *      DISPLAY "Enter your choice (1-5): "
-     *      ACCEPT USER-CHOICE
-     *
-     *      EVALUATE USER-CHOICE
-     *         WHEN 1
-     *             PERFORM MEMBERS-MENU
-     *         WHEN 2
-     *             PERFORM BOOKS-MENU
-     *         WHEN 3
-     *             PERFORM OPERATIONS-MENU
-     *         WHEN 4
-     *             PERFORM RECORD-MENU
-     *         WHEN 5
-     *              DISPLAY "Exiting... Goodbye!"
-     *         WHEN OTHER
-     *              DISPLAY "Invalid choice. Please try again."
-     *              GO TO MAIN-PROCEDURE
-     *      END-EVALUATE.
-     *      STOP RUN.
-     ******************************************************MAIN MENU END
-     * MEMBERS-MENU.
-     *      DISPLAY "=============================="
-     *      DISPLAY "       ""MEMBERS MENU""       "
-     *      DISPLAY "=============================="
-     *      DISPLAY "1) List All Members"
-     *      DISPLAY "2) Member Details"
-     *      DISPLAY "3) Add New Member"
-            DISPLAY "4) Edit Member Info"
-     *      DISPLAY "5) Exit"
-     *      DISPLAY "=============================="
-     *      DISPLAY "Enter your choice (1-4): "
-     *      ACCEPT USER-CHOICE
-     *
-     *      EVALUATE USER-CHOICE
-     *         WHEN 1
-     *             PERFORM LIST-ALL-MEMBERS
-     *         WHEN 2
-     *             PERFORM MEMBER-DETAIL
-     *         WHEN 3
-     *             PERFORM ADD-NEW-MEMBER
-     *         WHEN 4
-     *             PERFORM EDIT-MEMBER-INFO
-     *         WHEN 5
-     *             DISPLAY "Exiting to Main Menu..."
-     *             GO TO MAIN-PROCEDURE
-     *         WHEN OTHER
-     *             DISPLAY "Invalid choice. Please try again."
-     *             GO TO MEMBERS-MENU
-     *      END-EVALUATE.
-     *
-     * BOOKS-MENU.
-     *      DISPLAY "=============================="
-     *      DISPLAY "        ""BOOKS MENU""        "
-     *      DISPLAY "=============================="
-     *      DISPLAY "1) List All Books"
-     *      DISPLAY "2) Searck Books"
-     *      DISPLAY "3) Add New Book"
-     *      DISPLAY "4) Update Book Info"
-     *      DISPLAY "5) Exit"
-     *      DISPLAY "=============================="
-     *      DISPLAY "Enter your choice (1-5): "
-     *      ACCEPT USER-CHOICE
-     *
-     *      EVALUATE USER-CHOICE
-     *         WHEN 1
-     *             PERFORM LIST-ALL-BOOKS
-     *         WHEN 2
-     *              PERFORM SEARCH-BOOKS
-     *          WHEN 3
-     *              PERFORM ADD-NEW-BOOK
-     *          WHEN 4
-     *              PERFORM UPDATE-BOOK-INFO
-     *          WHEN 5
-     *              DISPLAY "Exiting to Main Menu..."
-                    GO TO MAIN-PROCEDURE
-     *          WHEN OTHER
-     *              DISPLAY "Invalid choice. Please try again."
-     *              GO TO BOOKS-MENU
-     *      END-EVALUATE.
-     *
-     * OPERATIONS-MENU.
-     *      DISPLAY "=============================="
-     *      DISPLAY "      ""OPERATIONS MENU""     "
-     *      DISPLAY "=============================="
-     *      DISPLAY "1) Borrow Book"
-     *      DISPLAY "2) Return Book"
-     *      DISPLAY "3) Exit"
-     *      DISPLAY "=============================="
-     *      DISPLAY "Enter your choice (1-3): "
-     *      ACCEPT USER-CHOICE
-     *
-     *      EVALUATE USER-CHOICE
-     *         WHEN 1
-     *             PERFORM BORROW-BOOK
-     *         WHEN 2
-     *             PERFORM RETURN-BOOK
-     *         WHEN 3
-     *             DISPLAY "Exiting to Main Menu..."
-     *             GO TO MAIN-PROCEDURE
-     *         WHEN OTHER
-     *             DISPLAY "Invalid choice. Please try again."
-     *             GO TO OPERATIONS-MENU
-     *      END-EVALUATE.
-     *
-     * RECORD-MENU.
-     *      DISPLAY "=============================="
-     *      DISPLAY "       ""RECORD MENU""        "
-     *      DISPLAY "=============================="
-     *      DISPLAY "1) Show History Log"
-     *      DISPLAY "2) Show Borrowed books Log"
-     *      DISPLAY "3) Show Fine Log"
-     *      DISPLAY "4) Exit"
-     *      DISPLAY "=============================="
-     *      DISPLAY "Enter your choice (1-4): "
-     *      ACCEPT USER-CHOICE
-     *
-     *      EVALUATE USER-CHOICE
-     *         WHEN 1
-     *             PERFORM SHOW-HISTROY-LOG
-     *         WHEN 2
-     *             PERFORM SHOW-BORROWED-BOOKS-LOG
-     *         WHEN 3
-     *             PERFORM SHOW-FINE-LOG
-     *         WHEN 4
-     *             DISPLAY "Exiting to Main Menu..."
-                   GO TO MAIN-PROCEDURE
-     *         WHEN OTHER
-     *             DISPLAY "Invalid choice. Please try again."
-     *             GO TO RECORD-MENU
-     *      END-EVALUATE.
+       MAIN-PROCEDURE.
+           DISPLAY "=============================="
+           DISPLAY "      ""LIBRARY SYSTEM""      "
+           DISPLAY "=============================="
+           DISPLAY "1) Members Management"
+           DISPLAY "2) Books Management"
+           DISPLAY "3) Issuance/Return"
+           DISPLAY "4) Records History"
+           DISPLAY "5) Bulk Import"
+           DISPLAY "6) Exit"
+           DISPLAY "=============================="
+           DISPLAY "Enter your choice (1-6): "
+           ACCEPT USER-CHOICE
+
+           EVALUATE USER-CHOICE
+              WHEN 1
+                  PERFORM MEMBERS-MENU
+              WHEN 2
+                  PERFORM BOOKS-MENU
+              WHEN 3
+                  PERFORM OPERATIONS-MENU
+              WHEN 4
+                  PERFORM RECORD-MENU
+              WHEN 5
+                  PERFORM BULK-IMPORT
+              WHEN 6
+                   DISPLAY "Exiting... Goodbye!"
+                   GO TO PROGRAM-DONE
+              WHEN OTHER
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+           GO TO MAIN-PROCEDURE.
+      ******************************************************MAIN MENU END
+       MEMBERS-MENU.
+           DISPLAY "=============================="
+           DISPLAY "       ""MEMBERS MENU""       "
+           DISPLAY "=============================="
+           DISPLAY "1) List All Members"
+           DISPLAY "2) Member Details"
+           DISPLAY "3) Add New Member"
+           DISPLAY "4) Edit Member Info"
+           DISPLAY "5) Purge Inactive Members"
+           DISPLAY "6) Exit"
+           DISPLAY "=============================="
+           DISPLAY "Enter your choice (1-6): "
+           ACCEPT USER-CHOICE
+
+           EVALUATE USER-CHOICE
+              WHEN 1
+                  PERFORM LIST-ALL-MEMBERS
+              WHEN 2
+                  PERFORM MEMBER-DETAIL
+              WHEN 3
+                  PERFORM ADD-NEW-MEMBER
+              WHEN 4
+                  PERFORM EDIT-MEMBER-INFO
+              WHEN 5
+                  PERFORM PURGE-INACTIVE-MEMBERS
+              WHEN 6
+                  DISPLAY "Exiting to Main Menu..."
+                  EXIT PARAGRAPH
+              WHEN OTHER
+                  DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+           GO TO MEMBERS-MENU.
+
+       BOOKS-MENU.
+           DISPLAY "=============================="
+           DISPLAY "        ""BOOKS MENU""        "
+           DISPLAY "=============================="
+           DISPLAY "1) List All Books"
+           DISPLAY "2) Searck Books"
+           DISPLAY "3) Add New Book"
+           DISPLAY "4) Update Book Info"
+           DISPLAY "5) Withdraw Book"
+           DISPLAY "6) Exit"
+           DISPLAY "=============================="
+           DISPLAY "Enter your choice (1-6): "
+           ACCEPT USER-CHOICE
+
+           EVALUATE USER-CHOICE
+              WHEN 1
+                  PERFORM LIST-ALL-BOOKS
+              WHEN 2
+                   PERFORM SEARCH-BOOKS
+               WHEN 3
+                   PERFORM ADD-NEW-BOOK
+               WHEN 4
+                   PERFORM UPDATE-BOOK-INFO
+               WHEN 5
+                   PERFORM WITHDRAW-BOOK
+               WHEN 6
+                   DISPLAY "Exiting to Main Menu..."
+                   EXIT PARAGRAPH
+               WHEN OTHER
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+           GO TO BOOKS-MENU.
+
+       OPERATIONS-MENU.
+           DISPLAY "=============================="
+           DISPLAY "      ""OPERATIONS MENU""     "
+           DISPLAY "=============================="
+           DISPLAY "1) Borrow Book"
+           DISPLAY "2) Return Book"
+           DISPLAY "3) Renew Book"
+           DISPLAY "4) Pay Fine"
+           DISPLAY "5) Exit"
+           DISPLAY "=============================="
+           DISPLAY "Enter your choice (1-5): "
+           ACCEPT USER-CHOICE
+
+           EVALUATE USER-CHOICE
+              WHEN 1
+                  PERFORM BORROW-BOOK
+              WHEN 2
+                  PERFORM RETURN-BOOK
+              WHEN 3
+                  PERFORM RENEW-BOOK
+              WHEN 4
+                  PERFORM PAY-FINE
+              WHEN 5
+                  DISPLAY "Exiting to Main Menu..."
+                  EXIT PARAGRAPH
+              WHEN OTHER
+                  DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+           GO TO OPERATIONS-MENU.
+
+       RECORD-MENU.
+           DISPLAY "=============================="
+           DISPLAY "       ""RECORD MENU""        "
+           DISPLAY "=============================="
+           DISPLAY "1) Show History Log"
+           DISPLAY "2) Show Borrowed books Log"
+           DISPLAY "3) Show Fine Log"
+           DISPLAY "4) Top Borrowed Books"
+           DISPLAY "5) Archive Closed Transactions"
+           DISPLAY "6) End-of-Day Circulation Summary"
+           DISPLAY "7) Reconcile Book Counts"
+           DISPLAY "8) Overdue Members With Unpaid Fines"
+           DISPLAY "9) Exit"
+           DISPLAY "=============================="
+           DISPLAY "Enter your choice (1-9): "
+           ACCEPT USER-CHOICE
+
+           EVALUATE USER-CHOICE
+              WHEN 1
+                  PERFORM SHOW-HISTROY-LOG
+              WHEN 2
+                  PERFORM SHOW-BORROWED-BOOKS-LOG
+              WHEN 3
+                  PERFORM SHOW-FINE-LOG
+              WHEN 4
+                  PERFORM TOP-BORROWED-BOOKS
+              WHEN 5
+                  PERFORM ARCHIVE-CLOSED-LOG
+              WHEN 6
+                  PERFORM END-OF-DAY-SUMMARY
+              WHEN 7
+                  PERFORM RECONCILE-BOOKS
+              WHEN 8
+                  PERFORM OVERDUE-FINES-REPORT
+              WHEN 9
+                  DISPLAY "Exiting to Main Menu..."
+                  EXIT PARAGRAPH
+              WHEN OTHER
+                  DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE
+           GO TO RECORD-MENU.
       ******************************************************************
            LIST-ALL-MEMBERS.
-           CALL 'ListAllMembers' USING USER-CHOICE
-           GO TO MEMBERS-MENU.
+           CALL 'ListAllMembers' USING USER-CHOICE.
 
            MEMBER-DETAIL.
-           CALL 'MemberDetail' USING USER-CHOICE
-           GO TO MEMBERS-MENU.
+           CALL 'MemberDetail' USING USER-CHOICE.
 
            ADD-NEW-MEMBER.
-           CALL 'AddNewMember' USING USER-CHOICE
-           GO TO MEMBERS-MENU.
+           CALL 'AddNewMember' USING USER-CHOICE.
 
            EDIT-MEMBER-INFO.
-           CALL 'EditMember' USING USER-CHOICE
-           GO TO MEMBERS-MENU.
+           CALL 'EditMember' USING USER-CHOICE.
+
+           PURGE-INACTIVE-MEMBERS.
+           CALL 'PurgeMembers' USING USER-CHOICE.
 
            LIST-ALL-BOOKS.
-           CALL 'ListAllBooks' USING USER-CHOICE
-           GO TO BOOKS-MENU.
+           CALL 'ListAllBooks' USING USER-CHOICE.
 
            SEARCH-BOOKS.
-           CALL 'SearchBook' USING USER-CHOICE
-           GO TO BOOKS-MENU.
+           CALL 'SearchBook' USING USER-CHOICE.
 
            ADD-NEW-BOOK.
-           CALL 'AddNewBook' USING USER-CHOICE
-           GO TO BOOKS-MENU.
+           CALL 'AddNewBook' USING USER-CHOICE.
 
            UPDATE-BOOK-INFO.
-           CALL 'UpdateBook' USING USER-CHOICE
-           GO TO BOOKS-MENU.
+           CALL 'UpdateBook' USING USER-CHOICE.
+
+           WITHDRAW-BOOK.
+           CALL 'WithdrawBook' USING USER-CHOICE.
 
            BORROW-BOOK.
-           CALL 'BorrowBook' USING USER-CHOICE
-           GO TO OPERATIONS-MENU.
+           CALL 'BorrowBook' USING USER-CHOICE.
 
            RETURN-BOOK.
-           CALL 'ReturnBook' USING USER-CHOICE
-           GO TO OPERATIONS-MENU.
+           CALL 'ReturnBook' USING USER-CHOICE.
+
+           RENEW-BOOK.
+           CALL 'RenewBook' USING USER-CHOICE.
+
+           PAY-FINE.
+           CALL 'PayFine' USING USER-CHOICE.
 
            SHOW-HISTROY-LOG.
-           CALL 'ShowHistoryLogs' USING USER-CHOICE
-           GO TO RECORD-MENU.
+           CALL 'ShowHistoryLogs' USING USER-CHOICE.
 
            SHOW-BORROWED-BOOKS-LOG.
-           CALL 'ShowBorrowedBooks' USING USER-CHOICE
-           GO TO RECORD-MENU.
+           CALL 'ShowBorrowedBooks' USING USER-CHOICE.
 
            SHOW-FINE-LOG.
-           CALL 'ShowFineLogs' USING USER-CHOICE
-           GO TO RECORD-MENU.
+           CALL 'ShowFineLogs' USING USER-CHOICE.
+
+           TOP-BORROWED-BOOKS.
+           CALL 'TopBorrowedBooks' USING USER-CHOICE.
+
+           ARCHIVE-CLOSED-LOG.
+           CALL 'ArchiveLog' USING USER-CHOICE.
+
+           END-OF-DAY-SUMMARY.
+           CALL 'EndOfDaySummary' USING USER-CHOICE.
+
+           RECONCILE-BOOKS.
+           CALL 'ReconcileBooks' USING USER-CHOICE.
+
+           OVERDUE-FINES-REPORT.
+           CALL 'OverdueFinesReport' USING USER-CHOICE.
+
+           BULK-IMPORT.
+           CALL 'BulkImport' USING USER-CHOICE.
+
+       PROGRAM-DONE.
+           STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM Main.
