@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: Silas
+      * Date: 9/8/2025
+      * Purpose: Move closed (already-returned) loans out of log.csv
+      *          into log_archive.csv so the working transaction file
+      *          doesn't grow forever -- only loans still out stay in
+      *          log.csv afterwards.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchiveLog IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "../log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-FILE ASSIGN TO "../log_archive.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-LINE       PIC X(200).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-LINE   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FLG-EOF        PIC X VALUE 'N'.
+       01  CNT-LOG        PIC 9(4) VALUE 0.
+       01  IDX-CNT        PIC 9(4) VALUE 1.
+
+       01  LOG-DATA.
+           05 LOG-ROW OCCURS 2000 TIMES.
+              10 F-ID     PIC X(5).
+              10 F-MID    PIC X(5).
+              10 F-BID    PIC X(5).
+              10 F-SDT    PIC X(10).
+              10 F-EDT    PIC X(10).
+              10 F-DUE    PIC X(3).
+              10 F-RDT    PIC X(10).
+              10 F-CPID   PIC X(6).
+              10 F-BRANCH PIC X(10).
+              10 F-OPID   PIC X(10).
+
+       01  OPEN-CNT       PIC 9(4) VALUE 0.
+       01  CLOSED-CNT     PIC 9(4) VALUE 0.
+       01  ARCHIVE-STATUS PIC XX.
+       01  CONFIRM        PIC X.
+       01  WS-LOCK-ACQUIRED PIC X VALUE 'N'.
+       01  WS-ERRLOG-PROGRAM PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-MESSAGE PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 USER-CHOICE PIC 9(2).
+
+       PROCEDURE DIVISION USING USER-CHOICE.
+      *> Serialize against other transactions before rewriting
+      *> log.csv/log_archive.csv.
+           CALL 'FileLock' USING 'LOCK', WS-LOCK-ACQUIRED
+           IF WS-LOCK-ACQUIRED = 'Y'
+               PERFORM MAIN-PROCEDURE
+               CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           ELSE
+               DISPLAY "Another transaction is updating the library "
+                   "files right now. Please try again shortly."
+               MOVE 'ArchiveLog' TO WS-ERRLOG-PROGRAM
+               MOVE 'Lock contention -- transaction aborted'
+                   TO WS-ERRLOG-MESSAGE
+               CALL 'ErrorLog' USING WS-ERRLOG-PROGRAM,
+                   WS-ERRLOG-MESSAGE
+           END-IF
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           MOVE 'N' TO FLG-EOF
+           MOVE 1 TO IDX-CNT
+           MOVE 0 TO CNT-LOG
+           OPEN INPUT LOG-FILE
+           PERFORM UNTIL FLG-EOF = 'Y'
+               READ LOG-FILE
+                   AT END
+                       MOVE 'Y' TO FLG-EOF
+                   NOT AT END
+                       UNSTRING LOG-LINE DELIMITED BY ","
+                           INTO F-ID(IDX-CNT), F-MID(IDX-CNT),
+                           F-BID(IDX-CNT), F-SDT(IDX-CNT),
+                           F-EDT(IDX-CNT), F-DUE(IDX-CNT),
+                           F-RDT(IDX-CNT), F-CPID(IDX-CNT),
+                           F-BRANCH(IDX-CNT), F-OPID(IDX-CNT)
+                       ADD 1 TO CNT-LOG
+                       ADD 1 TO IDX-CNT
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           IF CNT-LOG = 0
+               DISPLAY "log.csv is empty -- nothing to archive."
+               GO TO ENDER
+           END-IF
+
+           MOVE 0 TO CLOSED-CNT
+           PERFORM VARYING IDX-CNT FROM 1 BY 1 UNTIL IDX-CNT > CNT-LOG
+               IF FUNCTION TRIM(F-RDT(IDX-CNT)) NOT = SPACE
+                   ADD 1 TO CLOSED-CNT
+               END-IF
+           END-PERFORM
+
+           IF CLOSED-CNT = 0
+               DISPLAY "No closed transactions to archive."
+               GO TO ENDER
+           END-IF
+
+           COMPUTE OPEN-CNT = CNT-LOG - CLOSED-CNT
+           DISPLAY "*------------------------------------------*"
+           DISPLAY "Closed transactions found : " CLOSED-CNT
+           DISPLAY "Still-open transactions   : " OPEN-CNT
+           DISPLAY "Archive the closed ones and trim log.csv? (Y/N): "
+           ACCEPT CONFIRM
+           IF CONFIRM NOT = "Y" AND CONFIRM NOT = "y"
+               DISPLAY "Archive cancelled."
+               GO TO ENDER
+           END-IF
+
+           OPEN INPUT ARCHIVE-FILE
+           IF ARCHIVE-STATUS = "00"
+               CLOSE ARCHIVE-FILE
+               OPEN EXTEND ARCHIVE-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF
+           PERFORM VARYING IDX-CNT FROM 1 BY 1 UNTIL IDX-CNT > CNT-LOG
+               IF FUNCTION TRIM(F-RDT(IDX-CNT)) NOT = SPACE
+                   STRING
+                       F-ID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-MID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-BID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-SDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-EDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-DUE(IDX-CNT) DELIMITED BY SIZE ","
+                       F-RDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-CPID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-BRANCH(IDX-CNT) DELIMITED BY SIZE ","
+                       F-OPID(IDX-CNT) DELIMITED BY SIZE
+                       INTO ARCHIVE-LINE
+                   WRITE ARCHIVE-LINE
+               END-IF
+           END-PERFORM
+           CLOSE ARCHIVE-FILE
+
+           OPEN OUTPUT LOG-FILE
+           PERFORM VARYING IDX-CNT FROM 1 BY 1 UNTIL IDX-CNT > CNT-LOG
+               IF FUNCTION TRIM(F-RDT(IDX-CNT)) = SPACE
+                   STRING
+                       F-ID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-MID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-BID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-SDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-EDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-DUE(IDX-CNT) DELIMITED BY SIZE ","
+                       F-RDT(IDX-CNT) DELIMITED BY SIZE ","
+                       F-CPID(IDX-CNT) DELIMITED BY SIZE ","
+                       F-BRANCH(IDX-CNT) DELIMITED BY SIZE ","
+                       F-OPID(IDX-CNT) DELIMITED BY SIZE
+                       INTO LOG-LINE
+                   WRITE LOG-LINE
+               END-IF
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           DISPLAY CLOSED-CNT " transactions archived to"
+               " log_archive.csv."
+           DISPLAY "log.csv now holds only the " OPEN-CNT
+               " still-open loans."
+       ENDER.
+           CALL 'FileLock' USING 'UNLOCK', WS-LOCK-ACQUIRED
+           GOBACK.
+
+       END PROGRAM ArchiveLog.
